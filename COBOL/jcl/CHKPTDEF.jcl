@@ -0,0 +1,23 @@
+000100 //MATEDK9 JOB CLASS=A,
+000200 //            MSGLEVEL=(1,1),
+000300 //            MSGCLASS=H,
+000400 //            NOTIFY=&SYSUID
+000500 //***********ENDOFJOBCARD
+000600 //*********************************************************
+000700 //* ONE-TIME SETUP STEP - ALLOCATES THE EMPTY IFILE1.CHKPT  *
+000800 //* DATASET THAT IFILE1.JCL AND IFILE1RS.JCL'S CHKPT DD     *
+000900 //* OPEN WITH DISP=OLD. RUN THIS ONCE BEFORE IFILE1 IS EVER *
+001000 //* RUN, AND AGAIN ONLY IF IFILE1.CHKPT IS EVER DELETED.    *
+001100 //* DISP=OLD (RATHER THAN MOD) IS REQUIRED HERE SO THAT     *
+001200 //* IFILE1'S OWN OPEN OUTPUT OF CHECKPOINT-FILE IS THE ONLY *
+001300 //* THING THAT DECIDES WHEN THE DATASET IS TRUNCATED - UNDER*
+001400 //* DISP=MOD THE CHECKPOINT WRITTEN EVERY 1000 RECORDS WOULD*
+001500 //* ACCUMULATE INSTEAD OF REPLACING THE PRIOR CHECKPOINT.   *
+001600 //*********************************************************
+001700 //STEP01  EXEC PGM=IEFBR14
+001800 //CHKPT    DD DSN=&SYSUID..IFILE1.CHKPT,
+001900 //            DISP=(NEW,CATLG,CATLG),
+002000 //            SPACE=(TRK,(1,1),RLSE),
+002100 //            UNIT=SYSDA,
+002200 //            DCB=(DSORG=PS,LRECL=80,RECFM=FB,BLKSIZE=800),
+002300 //            VOL=SER=DEVHD3
