@@ -0,0 +1,27 @@
+000100 //MATEDK9 JOB CLASS=A,
+000200 //            MSGLEVEL=(1,1),
+000300 //            MSGCLASS=H,
+000400 //            NOTIFY=&SYSUID
+000500 //***********ENDOFJOBCARD
+000600 //STEP01  EXEC PGM=KDSD
+000700 //STEPLIB DD DSN=MATEDK.LOAD.LIB,DISP=SHR
+000800 //SYSOUT  DD SYSOUT=*
+000900 //SYSPRINT DD SYSOUT=*
+001000 //CUSTDD   DD DSN=Z38515.EMP.KSDS,DISP=SHR
+001100 //NAMECHG  DD DSN=&SYSUID..NAMECHG,DISP=SHR
+001200 //AUDITLOG DD DSN=&SYSUID..AUDITLOG,
+001300 //            DISP=(MOD,CATLG,CATLG),
+001400 //            SPACE=(TRK,(4,4),RLSE),
+001500 //            UNIT=SYSDA,
+001600 //            DCB=(DSORG=PS,LRECL=206,RECFM=FB,BLKSIZE=2060),
+001700 //            VOL=SER=DEVHD3
+001750 //*        KEYRPT CARRIES ONE LINE PER INVALID-KEY REJECT
+001760 //*        AGAINST THE Z38515.EMP.KSDS CLUSTER (SEE ALSO
+001770 //*        TRANUPD'S TRANLOG DD FOR DUPLICATE-KEY REJECTS ON
+001780 //*        ADD AGAINST THE SAME CLUSTER)
+001800 //KEYRPT   DD DSN=&SYSUID..KDSD.KEYRPT,
+001900 //            DISP=(NEW,CATLG,DELETE),
+002000 //            SPACE=(TRK,(2,2),RLSE),
+002100 //            UNIT=SYSDA,
+002200 //            DCB=(DSORG=PS,LRECL=80,RECFM=FB,BLKSIZE=800),
+002300 //            VOL=SER=DEVHD3
