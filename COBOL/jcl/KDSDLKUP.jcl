@@ -0,0 +1,13 @@
+000100 //MATEDK9 JOB CLASS=A,
+000200 //            MSGLEVEL=(1,1),
+000300 //            MSGCLASS=H,
+000400 //            NOTIFY=&SYSUID
+000500 //***********ENDOFJOBCARD
+000600 //STEP01  EXEC PGM=KDSDLKUP
+000700 //STEPLIB DD DSN=MATEDK.LOAD.LIB,DISP=SHR
+000800 //SYSOUT  DD SYSOUT=*
+000900 //SYSPRINT DD SYSOUT=*
+001000 //CUSTDD   DD DSN=Z38515.EMP.KSDS.NAMEPATH,DISP=SHR
+001100 //SYSIN    DD *
+001200 TYRONE MORRIS
+001300 /*
