@@ -0,0 +1,19 @@
+000100 //MATEDK9 JOB CLASS=A,
+000200 //            MSGLEVEL=(1,1),
+000300 //            MSGCLASS=H,
+000400 //            NOTIFY=&SYSUID
+000500 //***********ENDOFJOBCARD
+000600 //*********************************************************
+000700 //* ONE-TIME SETUP STEP - DEFINES THE GDG BASE THAT        *
+000800 //* IFILE1.JCL'S CUSTDDO DD CATALOGS EACH NEW GENERATION   *
+000900 //* INTO. RUN THIS ONCE BEFORE IFILE1 IS EVER RUN, AND     *
+001000 //* AGAIN ONLY IF THE GDG BASE IS EVER DELETED/RECREATED.  *
+001100 //*********************************************************
+001200 //STEP01  EXEC PGM=IDCAMS
+001300 //SYSPRINT DD SYSOUT=*
+001400 //SYSIN    DD *
+001500   DEFINE GDG (NAME(&SYSUID..CUSTDDO)   -
+001600          LIMIT(10)                     -
+001700          NOEMPTY                       -
+001800          SCRATCH)
+001900 /*
