@@ -0,0 +1,28 @@
+000100 //MATEDK9 JOB CLASS=A,
+000200 //            MSGLEVEL=(1,1),
+000300 //            MSGCLASS=H,
+000400 //            NOTIFY=&SYSUID
+000500 //***********ENDOFJOBCARD
+000600 //*********************************************************
+000700 //* ONE-TIME SETUP STEP - DEFINES THE Z38515.EMP.KSDS VSAM  *
+000800 //* CLUSTER THAT KDSD AND TRANUPD OPEN VIA THE CUSTDD DD.   *
+000900 //* RUN THIS ONCE, AND AGAIN ONLY IF THE CLUSTER IS EVER    *
+001000 //* DELETED/RECREATED.                                      *
+001100 //*********************************************************
+001200 //STEP01   EXEC PGM=IDCAMS
+001300 //SYSIN    DD *
+001400   DEFINE CLUSTER(NAME(Z38515.EMP.KSDS) -
+001500   INDEXED -
+001600   KEYS(6 0)-
+001700   RECORDSIZE(80 80) -
+001800   CYLINDERS(5 2) -
+001900   FREESPACE(10 10) -
+002000   )
+002100   DATA(NAME(Z38515.EMP.KSDS.DATA)-
+002200   )
+002300   INDEX(NAME(Z38515.EMP.KSDS.INDEX)-
+002400   )
+002500 /*
+002600 //SYSPRINT DD SYSOUT=*
+002700 //SYSOUT   DD SYSOUT=*
+002800 //AMSDUMP  DD SYSOUT=*
