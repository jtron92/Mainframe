@@ -0,0 +1,31 @@
+000100 //MATEDK9 JOB CLASS=A,
+000200 //            MSGLEVEL=(1,1),
+000300 //            MSGCLASS=H,
+000400 //            NOTIFY=&SYSUID
+000500 //***********ENDOFJOBCARD
+000600 //*********************************************************
+000700 //* ONE-TIME SETUP STEP - DEFINES THE Z38515.EMPLOYEE.KSDS  *
+000800 //* VSAM CLUSTER THAT VSMC, EMPRPT00, PROMOREV, AND         *
+000900 //* EMPDTVAL OPEN VIA THE EMPVSFIL DD (EMPREC.CPY LAYOUT).  *
+001000 //* THIS IS A SEPARATE PHYSICAL CLUSTER FROM Z38515.EMP.    *
+001100 //* KSDS (DEFINED BY KDSDDEF.JCL) - DO NOT CONFUSE THE TWO. *
+001200 //* RUN THIS ONCE, AND AGAIN ONLY IF THE CLUSTER IS EVER    *
+001300 //* DELETED/RECREATED.                                      *
+001400 //*********************************************************
+001500 //STEP01   EXEC PGM=IDCAMS
+001600 //SYSIN    DD *
+001700   DEFINE CLUSTER(NAME(Z38515.EMPLOYEE.KSDS) -
+001800   INDEXED -
+001900   KEYS(4 0)-
+002000   RECORDSIZE(80 80) -
+002100   CYLINDERS(5 2) -
+002200   FREESPACE(10 10) -
+002300   )
+002400   DATA(NAME(Z38515.EMPLOYEE.KSDS.DATA)-
+002500   )
+002600   INDEX(NAME(Z38515.EMPLOYEE.KSDS.INDEX)-
+002700   )
+002800 /*
+002900 //SYSPRINT DD SYSOUT=*
+003000 //SYSOUT   DD SYSOUT=*
+003100 //AMSDUMP  DD SYSOUT=*
