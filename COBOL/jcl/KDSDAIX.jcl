@@ -0,0 +1,44 @@
+000100 //MATEDK9 JOB CLASS=A,
+000200 //            MSGLEVEL=(1,1),
+000300 //            MSGCLASS=H,
+000400 //            NOTIFY=&SYSUID
+000500 //***********ENDOFJOBCARD
+000600 //*********************************************************
+000700 //* ONE-TIME SETUP STEP - DEFINES AN ALTERNATE INDEX AND    *
+000800 //* PATH OVER Z38515.EMP.KSDS KEYED BY EMPLOYEE-NAME (NON-  *
+000900 //* UNIQUE, SINCE TWO EMPLOYEES CAN SHARE A NAME) SO KDSDLKUP*
+001000 //* CAN LOOK RECORDS UP BY NAME INSTEAD OF BY EMP-ID. RUN    *
+001100 //* KDSDDEF.JCL FIRST IF THE BASE CLUSTER DOES NOT EXIST YET *
+001200 //*********************************************************
+001300 //STEP01   EXEC PGM=IDCAMS
+001400 //SYSIN    DD *
+001500   DEFINE AIX(NAME(Z38515.EMP.KSDS.NAMEAIX) -
+001600   RELATE(Z38515.EMP.KSDS) -
+001700   NONUNIQUEKEY -
+001800   KEYS(30 6) -
+001900   RECORDSIZE(80 80) -
+002000   UPGRADE -
+002100   CYLINDERS(2 1) -
+002200   FREESPACE(10 10) -
+002300   )
+002400   DATA(NAME(Z38515.EMP.KSDS.NAMEAIX.DATA)-
+002500   )
+002600   INDEX(NAME(Z38515.EMP.KSDS.NAMEAIX.INDEX)-
+002700   )
+002800 /*
+002900 //SYSPRINT DD SYSOUT=*
+003000 //SYSOUT   DD SYSOUT=*
+003100 //AMSDUMP  DD SYSOUT=*
+003200 //STEP02   EXEC PGM=IDCAMS,COND=(4,LT)
+003300 //SYSIN    DD *
+003400   BLDINDEX INDATASET(Z38515.EMP.KSDS) -
+003500            OUTDATASET(Z38515.EMP.KSDS.NAMEAIX)
+003600 /*
+003700 //SYSPRINT DD SYSOUT=*
+003800 //STEP03   EXEC PGM=IDCAMS,COND=(4,LT)
+003900 //SYSIN    DD *
+004000   DEFINE PATH(NAME(Z38515.EMP.KSDS.NAMEPATH) -
+004100   PATHENTRY(Z38515.EMP.KSDS.NAMEAIX) -
+004200   UPDATE)
+004300 /*
+004400 //SYSPRINT DD SYSOUT=*
