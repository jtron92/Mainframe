@@ -0,0 +1,12 @@
+000100 //MATEDK9 JOB CLASS=A,
+000200 //            MSGLEVEL=(1,1),
+000300 //            MSGCLASS=H,
+000400 //            NOTIFY=&SYSUID
+000500 //***********ENDOFJOBCARD
+000600 //STEP01  EXEC PGM=RUBY
+000700 //STEPLIB DD DSN=MATEDK.LOAD.LIB,DISP=SHR
+000800 //SYSOUT  DD SYSOUT=*
+000900 //SYSPRINT DD SYSOUT=*
+001000 //STOREMAS DD DSN=&SYSUID..STOREMAS,DISP=SHR
+001100 //INVTRAN  DD DSN=&SYSUID..INVTRAN,DISP=SHR
+001200 //INVRPT   DD SYSOUT=*
