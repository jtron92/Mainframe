@@ -0,0 +1,32 @@
+000100 //MATEDK9 JOB CLASS=A,
+000200 //            MSGLEVEL=(1,1),
+000300 //            MSGCLASS=H,
+000400 //            NOTIFY=&SYSUID
+000500 //***********ENDOFJOBCARD
+000550 //*********************************************************
+000560 //* RESTART DECK FOR IFILE1 - RESUBMIT THIS (NOT IFILE1.JCL)*
+000570 //* AFTER STEP01 ABENDS PARTWAY THROUGH CUSTDDI. CUSTDDO,   *
+000580 //* CUSTREJ, AND CHKPT ALL CARRY OVER FROM THE ABENDED RUN  *
+000590 //* SO CUSTDDO/CUSTREJ ARE OPENED MOD/SHR INSTEAD OF BEING  *
+000591 //* RECREATED. CHKPT IS OPENED OLD, NOT MOD, SO IFILE1'S OWN*
+000592 //* OPEN OUTPUT STILL TRUNCATES/REPLACES THE PRIOR CHECKPOINT*
+000593 //* EACH TIME ONE IS WRITTEN DURING THE RESTARTED RUN        *
+000594 //* CUSTDDI POINTS BACK AT THE SORTED DATASET STEP00 OF THE *
+000595 //* ORIGINAL IFILE1.JCL RUN CATALOGED - NOT THE RAW EXTRACT -*
+000596 //* SO THE CHECKPOINT RECORD COUNT STILL LINES UP WITH THE  *
+000598 //* SAME KEY SEQUENCE THE ABENDED RUN WAS READING            *
+000600 //*********************************************************
+000700 //STEP01  EXEC PGM=IFILE1
+000800 //STEPLIB DD DSN=MATEDK.LOAD.LIB,DISP=SHR
+000900 //SYSOUT  DD SYSOUT=*
+001000 //SYSPRINT DD SYSOUT=*
+001100 //CUSTDDI  DD DSN=&SYSUID..IFILE1.SORTED,DISP=SHR
+001200 //CUSTDDO  DD DSN=&SYSUID..CUSTDDO(0),
+001300 //            DISP=(MOD,CATLG,CATLG),
+001400 //            DCB=(DSORG=PS,LRECL=80,RECFM=FB,BLKSIZE=800)
+001500 //CUSTREJ  DD DSN=&SYSUID..DEC02.REJ,
+001600 //            DISP=(MOD,CATLG,CATLG),
+001700 //            DCB=(DSORG=PS,LRECL=80,RECFM=FB,BLKSIZE=800)
+001800 //CHKPT    DD DSN=&SYSUID..IFILE1.CHKPT,
+001900 //            DISP=(OLD,CATLG,CATLG),
+002000 //            DCB=(DSORG=PS,LRECL=80,RECFM=FB,BLKSIZE=800)
