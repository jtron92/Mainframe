@@ -0,0 +1,60 @@
+000100 //MATEDK9 JOB CLASS=A,
+000200 //            MSGLEVEL=(1,1),
+000300 //            MSGCLASS=H,
+000400 //            NOTIFY=&SYSUID
+000500 //***********ENDOFJOBCARD
+000510 //*        NIGHTLY EMPLOYEE BATCH SUITE - RUNS THE TERMINATION  *
+000520 //*        DELETE, THE ROSTER REPORT, THE YEAR-END PROMOTION    *
+000530 //*        REVIEW, AND THE DATE-QUALITY SCAN IN SEQUENCE, THEN  *
+000540 //*        PRINTS ONE CONSOLIDATED CONTROL REPORT OF ALL FOUR   *
+000550 //*        STEPS' END-OF-JOB COUNTS FROM THE SHARED CTLTOTS     *
+000560 //*        FILE.  STEP010's CTLTOTS DD ALLOCATES THE FILE NEW   *
+000570 //*        SO EACH NIGHT STARTS WITH AN EMPTY CONTROL-TOTALS    *
+000580 //*        FILE REGARDLESS OF WHAT THE PRIOR RUN LEFT BEHIND    *
+000590 //*********************************************************
+000600 //STEP010 EXEC PGM=VSMC
+000610 //STEPLIB  DD DSN=MATEDK.LOAD.LIB,DISP=SHR
+000620 //SYSOUT   DD SYSOUT=*
+000630 //SYSPRINT DD SYSOUT=*
+000640 //EMPVSFIL DD DSN=Z38515.EMPLOYEE.KSDS,DISP=SHR
+000650 //TERMREQ  DD DSN=&SYSUID..TERMREQ,DISP=SHR
+000660 //AUDITLOG DD DSN=&SYSUID..AUDITLOG,
+000670 //            DISP=(MOD,CATLG,CATLG),
+000680 //            SPACE=(TRK,(5,5),RLSE),
+000690 //            UNIT=SYSDA,
+000700 //            DCB=(DSORG=PS,LRECL=206,RECFM=FB,BLKSIZE=2060),
+000710 //            VOL=SER=DEVHD3
+000720 //CTLTOTS  DD DSN=&SYSUID..CTLTOTS,
+000730 //            DISP=(NEW,CATLG,CATLG),
+000740 //            SPACE=(TRK,(2,2),RLSE),
+000750 //            UNIT=SYSDA,
+000760 //            DCB=(DSORG=PS,LRECL=80,RECFM=FB,BLKSIZE=800),
+000770 //            VOL=SER=DEVHD3
+000780 //STEP020 EXEC PGM=EMPRPT00
+000790 //STEPLIB  DD DSN=MATEDK.LOAD.LIB,DISP=SHR
+000800 //SYSOUT   DD SYSOUT=*
+000810 //SYSPRINT DD SYSOUT=*
+000820 //EMPVSFIL DD DSN=Z38515.EMPLOYEE.KSDS,DISP=SHR
+000830 //RPTOUT   DD SYSOUT=*
+000840 //CTLTOTS  DD DSN=&SYSUID..CTLTOTS,DISP=(MOD,CATLG,CATLG)
+000850 //STEP030 EXEC PGM=PROMOREV
+000860 //STEPLIB  DD DSN=MATEDK.LOAD.LIB,DISP=SHR
+000870 //SYSOUT   DD SYSOUT=*
+000880 //SYSPRINT DD SYSOUT=*
+000890 //EMPVSFIL DD DSN=Z38515.EMPLOYEE.KSDS,DISP=SHR
+000900 //RPTOUT   DD SYSOUT=*
+000910 //CTLTOTS  DD DSN=&SYSUID..CTLTOTS,DISP=(MOD,CATLG,CATLG)
+000920 //STEP040 EXEC PGM=EMPDTVAL
+000930 //STEPLIB  DD DSN=MATEDK.LOAD.LIB,DISP=SHR
+000940 //SYSOUT   DD SYSOUT=*
+000950 //SYSPRINT DD SYSOUT=*
+000960 //EMPVSFIL DD DSN=Z38515.EMPLOYEE.KSDS,DISP=SHR
+000970 //AUDITLOG DD DSN=&SYSUID..AUDITLOG,DISP=(MOD,CATLG,CATLG)
+000980 //RPTOUT   DD SYSOUT=*
+000990 //CTLTOTS  DD DSN=&SYSUID..CTLTOTS,DISP=(MOD,CATLG,CATLG)
+001000 //STEP050 EXEC PGM=EMPCTLRP
+001010 //STEPLIB  DD DSN=MATEDK.LOAD.LIB,DISP=SHR
+001020 //SYSOUT   DD SYSOUT=*
+001030 //SYSPRINT DD SYSOUT=*
+001040 //RPTOUT   DD SYSOUT=*
+001050 //CTLTOTS  DD DSN=&SYSUID..CTLTOTS,DISP=(OLD,DELETE,KEEP)
