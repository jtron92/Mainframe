@@ -0,0 +1,93 @@
+000100 //MATEDK9 JOB CLASS=A,
+000200 //            MSGLEVEL=(1,1),
+000300 //            MSGCLASS=H,
+000400 //            NOTIFY=&SYSUID
+000500 //***********ENDOFJOBCARD
+000510 //*        CUSTDDI CARRIES A LEADING HH HEADER AND A TRAILING  *
+000511 //*        TT TRAILER RECORD AROUND THE DETAIL RECORDS, SO     *
+000512 //*        STEP00 PULLS THOSE TWO RECORDS OFF TO THE SIDE AND   *
+000513 //*        SORTS ONLY THE DETAIL RECORDS INTO ASCENDING         *
+000514 //*        STORE-ID ORDER - THE FILTER/CHECKPOINT LOGIC IN      *
+000515 //*        IFILE1 ASSUMES ASCENDING KEY ORDER, AND THE RAW      *
+000516 //*        EXTRACT IS NOT GUARANTEED TO ARRIVE SORTED           *
+000517 //*        STEP00B THEN PUTS THE HEADER, THE SORTED DETAIL, AND *
+000518 //*        THE TRAILER BACK TOGETHER IN THAT ORDER FOR IFILE1   *
+000550 //STEP00  EXEC PGM=SORT
+000560 //SYSOUT   DD SYSOUT=*
+000570 //SORTIN   DD DSN=MATEDK.BRAVO59,DISP=SHR
+000571 //HDROUT   DD DSN=&SYSUID..IFILE1.HDR,
+000572 //            DISP=(NEW,CATLG,DELETE),
+000573 //            SPACE=(TRK,(1,1),RLSE),
+000574 //            UNIT=SYSDA,
+000575 //            DCB=(DSORG=PS,LRECL=80,RECFM=FB,BLKSIZE=800),
+000576 //            VOL=SER=DEVHD3
+000577 //TRLOUT   DD DSN=&SYSUID..IFILE1.TRL,
+000578 //            DISP=(NEW,CATLG,DELETE),
+000579 //            SPACE=(TRK,(1,1),RLSE),
+000580 //            UNIT=SYSDA,
+000581 //            DCB=(DSORG=PS,LRECL=80,RECFM=FB,BLKSIZE=800),
+000582 //            VOL=SER=DEVHD3
+000583 //SORTOUT  DD DSN=&SYSUID..IFILE1.DETAIL,
+000590 //            DISP=(NEW,CATLG,DELETE),
+000591 //            SPACE=(TRK,(8,10),RLSE),
+000592 //            UNIT=SYSDA,
+000593 //            DCB=(DSORG=PS,LRECL=80,RECFM=FB,BLKSIZE=800),
+000594 //            VOL=SER=DEVHD3
+000595 //SYSIN    DD *
+000596   SORT FIELDS=(1,5,CH,A)
+000597   OUTFIL FNAMES=HDROUT,INCLUDE=(1,2,CH,EQ,C'HH')
+000598   OUTFIL FNAMES=TRLOUT,INCLUDE=(1,2,CH,EQ,C'TT')
+000599   OUTFIL FNAMES=SORTOUT,
+000600     INCLUDE=(1,2,CH,NE,C'HH',AND,1,2,CH,NE,C'TT')
+000601 /*
+000610 //*        STEP00B REBUILDS THE HEADER/DETAIL/TRAILER SEQUENCE *
+000611 //*        BY CONCATENATING THE THREE STEP00 OUTPUTS, IN THAT  *
+000612 //*        ORDER, UNDER ONE SORTIN DDNAME                      *
+000613 //STEP00B EXEC PGM=SORT
+000614 //SYSOUT   DD SYSOUT=*
+000615 //SORTIN   DD DSN=&SYSUID..IFILE1.HDR,DISP=SHR
+000616 //         DD DSN=&SYSUID..IFILE1.DETAIL,DISP=SHR
+000617 //         DD DSN=&SYSUID..IFILE1.TRL,DISP=SHR
+000618 //SORTOUT  DD DSN=&SYSUID..IFILE1.SORTED,
+000619 //            DISP=(NEW,CATLG,DELETE),
+000620 //            SPACE=(TRK,(8,10),RLSE),
+000621 //            UNIT=SYSDA,
+000622 //            DCB=(DSORG=PS,LRECL=80,RECFM=FB,BLKSIZE=800),
+000623 //            VOL=SER=DEVHD3
+000624 //SYSIN    DD *
+000625   OPTION COPY
+000626 /*
+000600 //STEP01  EXEC PGM=IFILE1
+000700 //STEPLIB DD DSN=MATEDK.LOAD.LIB,DISP=SHR
+000800 //SYSOUT  DD SYSOUT=*
+000900 //SYSPRINT DD SYSOUT=*
+001000 //CUSTDDI  DD DSN=&SYSUID..IFILE1.SORTED,DISP=SHR
+001050 //*        CUSTDDO IS A GDG - EACH RUN CATALOGS A NEW (+1)
+001060 //*        GENERATION UNDER THE BASE DEFINED BY GDGDEF.JCL,
+001070 //*        SO PRIOR RUNS' OUTPUT IS KEPT RATHER THAN OVERWRITTEN
+001100 //CUSTDDO  DD DSN=&SYSUID..CUSTDDO(+1),
+001200 //            DISP=(NEW,CATLG,CATLG),
+001210 //            SPACE=(TRK,(8,10),RLSE),
+001300 //            UNIT=SYSDA,
+001400 //            DCB=(DSORG=PS,LRECL=80,RECFM=FB,BLKSIZE=800),
+001500 //            VOL=SER=DEVHD3
+001600 //CUSTREJ  DD DSN=&SYSUID..DEC02.REJ,
+001700 //            DISP=(NEW,CATLG,CATLG),
+001800 //            SPACE=(TRK,(4,4),RLSE),
+001900 //            UNIT=SYSDA,
+002000 //            DCB=(DSORG=PS,LRECL=80,RECFM=FB,BLKSIZE=800),
+002100 //            VOL=SER=DEVHD3
+002150 //*        CHKPT HOLDS THE CHECKPOINT RECORD IFILE1 WRITES
+002160 //*        EVERY 1000 INPUT RECORDS. IF THIS STEP ABENDS, DO
+002170 //*        NOT DELETE CHKPT - RESUBMIT USING IFILE1RS.JCL TO
+002180 //*        RESTART FROM THE LAST CHECKPOINT INSTEAD OF FROM
+002190 //*        THE BEGINNING OF CUSTDDI. DISP=OLD (NOT MOD) SO
+002195 //*        IFILE1'S OWN OPEN OUTPUT TRUNCATES/REPLACES THE
+002196 //*        PRIOR CHECKPOINT EACH TIME - RUN CHKPTDEF.JCL ONCE
+002197 //*        BEFORE THE FIRST EVER RUN TO ALLOCATE THIS DATASET
+002200 //CHKPT    DD DSN=&SYSUID..IFILE1.CHKPT,
+002300 //            DISP=(OLD,CATLG,CATLG),
+002400 //            SPACE=(TRK,(1,1),RLSE),
+002500 //            UNIT=SYSDA,
+002600 //            DCB=(DSORG=PS,LRECL=80,RECFM=FB,BLKSIZE=800),
+002700 //            VOL=SER=DEVHD3
