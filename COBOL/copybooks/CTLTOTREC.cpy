@@ -0,0 +1,21 @@
+000010************************************************************
+000020*    CTLTOTREC - COMMON CONTROL-TOTAL RECORD LAYOUT, COPIED *
+000030*    INTO EVERY PROGRAM IN THE NIGHTLY EMPLOYEE BATCH SUITE *
+000040*    (VSMC, EMPRPT00, PROMOREV, EMPDTVAL) SO EACH STEP'S    *
+000050*    END-OF-JOB COUNTS CAN BE APPENDED TO ONE SHARED CTLTOTS *
+000060*    FILE INSTEAD OF ONLY BEING DISPLAYED TO ITS OWN        *
+000070*    SYSOUT - EMPCTLRP THEN READS CTLTOTS AFTER THE LAST    *
+000080*    STEP AND PRINTS ONE CONSOLIDATED CONTROL REPORT FOR    *
+000090*    THE WHOLE NIGHT'S RUN                                  *
+000100************************************************************
+000110* MODIFICATION HISTORY                                     *
+000120*   08/09/2026  DM  ORIGINAL COPYBOOK                       *
+000130************************************************************
+000140 01 CONTROL-TOTAL-REC.
+000150   05 CT-PROGRAM-NAME     PIC X(08).
+000160   05 FILLER              PIC X(02) VALUE SPACES.
+000170   05 CT-RUN-DATE         PIC 9(08).
+000180   05 FILLER              PIC X(02) VALUE SPACES.
+000190   05 CT-COUNT-LABEL      PIC X(20).
+000200   05 CT-COUNT-VALUE      PIC 9(07).
+000210   05 FILLER              PIC X(33).
