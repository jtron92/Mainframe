@@ -0,0 +1,15 @@
+000010************************************************************
+000020*    PAYREC - COMMON LAYOUT FOR THE PACKED PAYROLL OUTPUT   *
+000030*    RECORD (EMPOFILE) PRODUCED BY COBTRAN3.  SHARED WITH   *
+000040*    ANY PROGRAM THAT READS THAT FILE SO THE PACKED FIELD   *
+000050*    DEFINITIONS STAY IN ONE PLACE                          *
+000060************************************************************
+000070 01 EMPLOYEE-RECORD-OUT.
+000080     05 EMP-DATA           PIC X(80).
+000090 01 OUT-EMPLOYEE-RECORD REDEFINES EMPLOYEE-RECORD-OUT.
+000100     05 EMP-ID-OUT         PIC S9(9) USAGE COMP.
+000110     05 FILLER             PIC X(05).
+000120     05 REG-PAY-OUT        PIC S9(6)V9(2) USAGE COMP-3.
+000130     05 FILLER             PIC X(02).
+000140     05 BON-PAY-OUT        PIC S9(6)V9(2) USAGE COMP-3.
+000150     05 FILLER             PIC X(59).
