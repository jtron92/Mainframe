@@ -0,0 +1,18 @@
+000010************************************************************
+000020*    FSTATCOM - COMMON VSAM FILE-STATUS LAYOUT, COPIED      *
+000030*    INTO WORKING-STORAGE BY EVERY PROGRAM THAT OPENS THE   *
+000040*    EMPLOYEE-VS-FILE (EMPVSFIL) OR Z38515.EMP.KSDS         *
+000050*    (CUSTDD/CUSTDDI) CLUSTERS, SO THE FILE STATUS CODE     *
+000060*    FOR THE VSAM FILE IS ALWAYS NAMED VSAM-FILE-STATUS     *
+000070*    AND CARRIES THE SAME SET OF CONDITION NAMES INSTEAD    *
+000080*    OF EACH PROGRAM INVENTING ITS OWN OK/EOF/DUPLICATE-    *
+000090*    KEY NAMES AND VALUES FOR THE SAME STATUS CODES         *
+000100************************************************************
+000110* MODIFICATION HISTORY                                     *
+000120*   08/09/2026  DM  ORIGINAL COPYBOOK                       *
+000130************************************************************
+000140 01 VSAM-FILE-STATUS         PIC X(02).
+000150   88 VSAM-OK                    VALUE "00".
+000160   88 VSAM-DUPLICATE-KEY         VALUE "02" "22".
+000170   88 VSAM-EOF                   VALUE "10".
+000180   88 VSAM-INVALID-KEY           VALUE "21" "23" "24".
