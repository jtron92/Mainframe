@@ -0,0 +1,14 @@
+000010************************************************************
+000020*    AUDITREC - COMMON AUDIT-TRAIL RECORD LAYOUT            *
+000030*    WRITTEN BY ANY PROGRAM THAT DELETES OR REWRITES AN     *
+000040*    EMPLOYEE RECORD SO CHANGES CAN BE RECONSTRUCTED LATER  *
+000050************************************************************
+000060 01 AUDIT-TRAIL-REC.
+000070     05 AUDIT-JOB-NAME     PIC X(08).
+000080     05 AUDIT-PROGRAM      PIC X(08).
+000090     05 AUDIT-DATE         PIC 9(08).
+000100     05 AUDIT-TIME         PIC 9(08).
+000110     05 AUDIT-ACTION       PIC X(08).
+000120     05 AUDIT-EMP-ID       PIC 9(06).
+000130     05 AUDIT-BEFORE-IMAGE PIC X(80).
+000140     05 AUDIT-AFTER-IMAGE  PIC X(80).
