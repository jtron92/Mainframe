@@ -0,0 +1,27 @@
+000010************************************************************
+000020*    KDSDREC - COMMON RECORD LAYOUT FOR THE Z38515.EMP.KSDS *
+000030*    CLUSTER (6-DIGIT EMP-ID KEY, NAME + DETAIL BLOCK) -    *
+000040*    SEPARATE FROM EMPREC BECAUSE THIS IS A DIFFERENT       *
+000050*    PHYSICAL CLUSTER WITH A DIFFERENT KEY LENGTH - SEE THE *
+000060*    RECONCILIATION PROGRAM (EMPRECON) FOR HOW THE TWO ARE  *
+000070*    KEPT IN SYNC                                           *
+000080************************************************************
+000081* MODIFICATION HISTORY                                      *
+000082*   08/09/2026  DM  BROKE EMPLOYEE-DETAILS OUT INTO NAMED    *
+000083*                   SUBFIELDS SO KDSD CAN CHANGE PROMOTION   *
+000084*                   DATE/SERVICE YEARS/STATUS INDIVIDUALLY - *
+000085*                   GROUP NAME AND OVERALL LENGTH (44 BYTES) *
+000086*                   ARE UNCHANGED SO TRANUPD'S BLOCK MOVES   *
+000087*                   OF TR-EMPLOYEE-DETAILS STILL WORK AS-IS  *
+000088************************************************************
+000090 01 IFILE-RECS.
+000100     05 EMP-ID PIC 9(6).
+000110     05 EMPLOYEE-NAME PIC X(30).
+000120     05 EMPLOYEE-DETAILS.
+000121         10 EMP-PROMOTION-DATE PIC X(10).
+000122         10 EMP-SERVICE-YEARS  PIC 9(02).
+000123         10 EMP-STATUS         PIC X(01).
+000124           88 EMP-ACTIVE       VALUE "A".
+000125           88 EMP-INACTIVE     VALUE "I".
+000126           88 EMP-TERMINATED   VALUE "T".
+000127         10 FILLER             PIC X(31).
