@@ -0,0 +1,21 @@
+000010************************************************************
+000020*    EMPREC - COMMON EMPLOYEE RECORD LAYOUT FOR THE         *
+000030*    EMPLOYEE-VS-FILE VSAM KSDS (EMPVSFIL / Z38515.EMPLOYEE)*
+000040*    SHARED BY ANY PROGRAM THAT OPENS THAT CLUSTER SO A     *
+000050*    FIELD CHANGE ONLY HAS TO BE MADE IN ONE PLACE          *
+000060************************************************************
+000061* MODIFICATION HISTORY                                      *
+000062*   08/09/2026  DM  CARVED EMP-STATUS OUT OF TRAILING FILLER *
+000063*                   TO FLAG ACTIVE/INACTIVE/TERMINATED       *
+000064************************************************************
+000070 01 EMPLOYEE.
+000080     05 EMP-ID             PIC 9(4).
+000090     05 EMP-LAST-NAME      PIC X(30).
+000100     05 EMP-FIRST-NAME     PIC X(20).
+000110     05 EMP-SERVICE-NAME   PIC 9(2).
+000120     05 EMP-PROMOTION-DATE PIC X(10).
+000121     05 EMP-STATUS         PIC X(01).
+000122       88 EMP-ACTIVE       VALUE "A".
+000123       88 EMP-INACTIVE     VALUE "I".
+000124       88 EMP-TERMINATED   VALUE "T".
+000130     05 FILLER             PIC X(13).
