@@ -0,0 +1,204 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EMPRPT00.
+000030 AUTHOR. D-MATEDK.
+000040 INSTALLATION. PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070************************************************************
+000080*    PROGRAM TO PRINT A PAGINATED EMPLOYEE ROSTER REPORT   *
+000090*    FROM THE EMPLOYEE-VS-FILE VSAM KSDS, WITH A GRAND     *
+000100*    TOTAL EMPLOYEE COUNT AT THE END - FOR HR              *
+000110************************************************************
+000120* MODIFICATION HISTORY                                     *
+000130*   08/09/2026  DM  ORIGINAL PROGRAM                        *
+000135*   08/09/2026  DM  ADDED EMP-STATUS COLUMN AND A BREAKDOWN  *
+000136*                   OF ACTIVE/INACTIVE/TERMINATED COUNTS     *
+000137*   08/09/2026  DM  VSAM FILE STATUS NOW COMES FROM THE      *
+000138*                   SHARED FSTATCOM COPYBOOK                 *
+000139*   08/09/2026  DM  END-OF-JOB COUNTS ARE NOW ALSO APPENDED  *
+000139*                   TO THE SHARED CTLTOTS FILE FOR EMPCTLRP'S*
+000139*                   CONSOLIDATED NIGHTLY CONTROL REPORT       *
+000140************************************************************
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT EMPLOYEE-VS-FILE ASSIGN TO EMPVSFIL
+000190     ORGANIZATION IS INDEXED
+000200     ACCESS MODE  IS SEQUENTIAL
+000210     RECORD KEY   IS EMP-ID
+000220     FILE STATUS  IS VSAM-FILE-STATUS.
+000230     SELECT REPORT-FILE ASSIGN TO RPTOUT
+000240     ORGANIZATION IS SEQUENTIAL
+000250     FILE STATUS  IS RPT-FILE-STATUS.
+000255     SELECT CONTROL-TOTALS-FILE ASSIGN TO CTLTOTS
+000256     ORGANIZATION IS SEQUENTIAL
+000257     FILE STATUS  IS CTLTOTS-FILE-STATUS.
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD EMPLOYEE-VS-FILE.
+000290     COPY EMPREC.
+000300 FD REPORT-FILE
+000310      RECORDING MODE IS F
+000320      LABEL RECORDS ARE STANDARD
+000330      DATA RECORD IS REPORT-LINE.
+000340 01 REPORT-LINE         PIC X(80).
+000342 FD CONTROL-TOTALS-FILE
+000343      RECORDING MODE IS F
+000344      LABEL RECORDS ARE STANDARD
+000345      RECORD CONTAINS 80 CHARACTERS
+000346      DATA RECORD IS CONTROL-TOTAL-REC.
+000347     COPY CTLTOTREC.
+000350 WORKING-STORAGE SECTION.
+000360     COPY FSTATCOM.
+000390 01 RPT-FILE-STATUS     PIC X(2).
+000391 01 CTLTOTS-FILE-STATUS PIC X(2).
+000400 01 WS-EOF-SWITCH       PIC X(1) VALUE "N".
+000410   88 WS-EOF VALUE "Y".
+000420 01 WS-LINE-COUNT       PIC 9(2) VALUE ZERO.
+000430 01 WS-PAGE-COUNT       PIC 9(3) VALUE ZERO.
+000440 01 WS-LINES-PER-PAGE   PIC 9(2) VALUE 20.
+000450 01 WS-TOTAL-COUNT      PIC 9(5) VALUE ZERO.
+000455 01 WS-STATUS-COUNTERS.
+000456     05 WS-ACTIVE-COUNT     PIC 9(5) VALUE ZERO.
+000457     05 WS-INACTIVE-COUNT   PIC 9(5) VALUE ZERO.
+000458     05 WS-TERMINATED-COUNT PIC 9(5) VALUE ZERO.
+000460 01 WS-RUN-DATE         PIC 9(8).
+000470 01 HEADING-LINE-1.
+000480     05 FILLER          PIC X(30) VALUE "PAYROLL-SYSTEMS".
+000490     05 FILLER          PIC X(20) VALUE "EMPLOYEE ROSTER".
+000500     05 FILLER          PIC X(10) VALUE "PAGE ".
+000510     05 HL1-PAGE        PIC ZZZ9.
+000520     05 FILLER          PIC X(16) VALUE SPACES.
+000530 01 HEADING-LINE-2.
+000540     05 FILLER          PIC X(10) VALUE "RUN DATE: ".
+000550     05 HL2-DATE        PIC 9(8).
+000560     05 FILLER          PIC X(62) VALUE SPACES.
+000570 01 HEADING-LINE-3.
+000580     05 FILLER          PIC X(06) VALUE "EMP-ID".
+000590     05 FILLER          PIC X(04) VALUE SPACES.
+000600     05 FILLER          PIC X(30) VALUE "EMPLOYEE NAME".
+000610     05 FILLER          PIC X(14) VALUE "PROMOTION DATE".
+000620     05 FILLER          PIC X(04) VALUE SPACES.
+000630     05 FILLER          PIC X(13) VALUE "SERVICE YEARS".
+000635     05 FILLER          PIC X(03) VALUE SPACES.
+000638     05 FILLER          PIC X(06) VALUE "STATUS".
+000650 01 DETAIL-LINE.
+000660     05 DL-EMP-ID       PIC 9(4).
+000670     05 FILLER          PIC X(04) VALUE SPACES.
+000680     05 DL-NAME         PIC X(30).
+000690     05 DL-PROMO-DATE   PIC X(14).
+000700     05 FILLER          PIC X(04) VALUE SPACES.
+000710     05 DL-SERVICE      PIC Z9.
+000712     05 FILLER          PIC X(03) VALUE SPACES.
+000714     05 DL-STATUS       PIC X(10).
+000716     05 FILLER          PIC X(09) VALUE SPACES.
+000730 01 TOTAL-LINE.
+000740     05 FILLER          PIC X(20) VALUE "TOTAL EMPLOYEES: ".
+000750     05 TL-TOTAL        PIC ZZZZ9.
+000760     05 FILLER          PIC X(55) VALUE SPACES.
+000762 01 TOTAL-LINE-2.
+000764     05 FILLER          PIC X(20) VALUE "ACTIVE:         ".
+000766     05 TL-ACTIVE       PIC ZZZZ9.
+000768     05 FILLER          PIC X(55) VALUE SPACES.
+000770 01 TOTAL-LINE-3.
+000772     05 FILLER          PIC X(20) VALUE "INACTIVE:       ".
+000774     05 TL-INACTIVE     PIC ZZZZ9.
+000776     05 FILLER          PIC X(55) VALUE SPACES.
+000778 01 TOTAL-LINE-4.
+000780     05 FILLER          PIC X(20) VALUE "TERMINATED:     ".
+000782     05 TL-TERMINATED   PIC ZZZZ9.
+000784     05 FILLER          PIC X(55) VALUE SPACES.
+000770 PROCEDURE DIVISION.
+000780 000-MAIN-PROCEDURE.
+000790      PERFORM P100-INITIALIZATION.
+000800      PERFORM P200-MAINLINE.
+000810      PERFORM P300-TERMINATION.
+000820      STOP RUN.
+000830 P100-INITIALIZATION.
+000840      OPEN INPUT EMPLOYEE-VS-FILE.
+000842      IF NOT VSAM-OK
+000844         DISPLAY "FAILURE TO OPEN EMPVSFIL " VSAM-FILE-STATUS
+000846         STOP RUN
+000848      END-IF.
+000850      OPEN OUTPUT REPORT-FILE.
+000852      IF RPT-FILE-STATUS NOT = "00"
+000854         DISPLAY "FAILURE TO OPEN RPTOUT " RPT-FILE-STATUS
+000856         STOP RUN
+000858      END-IF.
+000860      ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000870      PERFORM P110-PRINT-HEADINGS.
+000880 P110-PRINT-HEADINGS.
+000890      ADD 1 TO WS-PAGE-COUNT.
+000900      MOVE WS-PAGE-COUNT TO HL1-PAGE.
+000910      MOVE WS-RUN-DATE TO HL2-DATE.
+000920      WRITE REPORT-LINE FROM HEADING-LINE-1.
+000930      WRITE REPORT-LINE FROM HEADING-LINE-2.
+000940      WRITE REPORT-LINE FROM HEADING-LINE-3.
+000950      MOVE ZERO TO WS-LINE-COUNT.
+000960 P200-MAINLINE.
+000970      READ EMPLOYEE-VS-FILE NEXT
+000980         AT END
+000990            SET WS-EOF TO TRUE
+001000      END-READ.
+001010      PERFORM UNTIL WS-EOF
+001020         PERFORM P210-PRINT-DETAIL-LINE
+001030         READ EMPLOYEE-VS-FILE NEXT
+001040            AT END
+001050               SET WS-EOF TO TRUE
+001060         END-READ
+001070      END-PERFORM.
+001080 P210-PRINT-DETAIL-LINE.
+001090      IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001100         PERFORM P110-PRINT-HEADINGS
+001110      END-IF.
+001120      MOVE EMP-ID TO DL-EMP-ID.
+001130      MOVE EMP-LAST-NAME TO DL-NAME.
+001140      MOVE EMP-PROMOTION-DATE TO DL-PROMO-DATE.
+001150      MOVE EMP-SERVICE-NAME TO DL-SERVICE.
+001152      EVALUATE TRUE
+001154         WHEN EMP-ACTIVE
+001156            MOVE "ACTIVE"     TO DL-STATUS
+001158            ADD 1 TO WS-ACTIVE-COUNT
+001160         WHEN EMP-INACTIVE
+001162            MOVE "INACTIVE"   TO DL-STATUS
+001164            ADD 1 TO WS-INACTIVE-COUNT
+001166         WHEN EMP-TERMINATED
+001168            MOVE "TERMINATED" TO DL-STATUS
+001170            ADD 1 TO WS-TERMINATED-COUNT
+001172         WHEN OTHER
+001174            MOVE "UNKNOWN"    TO DL-STATUS
+001176      END-EVALUATE.
+001160      WRITE REPORT-LINE FROM DETAIL-LINE.
+001170      ADD 1 TO WS-LINE-COUNT.
+001180      ADD 1 TO WS-TOTAL-COUNT.
+001190 P300-TERMINATION.
+001200      MOVE WS-TOTAL-COUNT      TO TL-TOTAL.
+001202      MOVE WS-ACTIVE-COUNT     TO TL-ACTIVE.
+001204      MOVE WS-INACTIVE-COUNT   TO TL-INACTIVE.
+001206      MOVE WS-TERMINATED-COUNT TO TL-TERMINATED.
+001210      WRITE REPORT-LINE FROM TOTAL-LINE.
+001212      WRITE REPORT-LINE FROM TOTAL-LINE-2.
+001214      WRITE REPORT-LINE FROM TOTAL-LINE-3.
+001216      WRITE REPORT-LINE FROM TOTAL-LINE-4.
+001220      CLOSE EMPLOYEE-VS-FILE.
+001230      CLOSE REPORT-FILE.
+001232      PERFORM P310-WRITE-CONTROL-TOTALS.
+001240      DISPLAY "EMPLOYEE ROSTER REPORT COMPLETE - " WS-TOTAL-COUNT
+001250         " EMPLOYEES LISTED".
+001260 P310-WRITE-CONTROL-TOTALS.
+001262      OPEN EXTEND CONTROL-TOTALS-FILE.
+001264      MOVE "EMPRPT00" TO CT-PROGRAM-NAME.
+001266      MOVE WS-RUN-DATE TO CT-RUN-DATE.
+001268      MOVE "EMPLOYEES LISTED"    TO CT-COUNT-LABEL.
+001270      MOVE WS-TOTAL-COUNT        TO CT-COUNT-VALUE.
+001272      WRITE CONTROL-TOTAL-REC.
+001274      MOVE "ACTIVE EMPLOYEES"    TO CT-COUNT-LABEL.
+001276      MOVE WS-ACTIVE-COUNT       TO CT-COUNT-VALUE.
+001278      WRITE CONTROL-TOTAL-REC.
+001280      MOVE "INACTIVE EMPLOYEES"  TO CT-COUNT-LABEL.
+001282      MOVE WS-INACTIVE-COUNT     TO CT-COUNT-VALUE.
+001284      WRITE CONTROL-TOTAL-REC.
+001286      MOVE "TERMINATED EMPLOYEES" TO CT-COUNT-LABEL.
+001288      MOVE WS-TERMINATED-COUNT    TO CT-COUNT-VALUE.
+001290      WRITE CONTROL-TOTAL-REC.
+001292      CLOSE CONTROL-TOTALS-FILE.
