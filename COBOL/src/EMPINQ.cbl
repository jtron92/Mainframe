@@ -0,0 +1,112 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EMPINQ.
+000030 AUTHOR. D-MATEDK.
+000040 INSTALLATION. PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070************************************************************
+000080*    CICS PSEUDO-CONVERSATIONAL INQUIRY TRANSACTION (TRANID *
+000090*    EMPI) FOR THE Z38515.EMP.KSDS CLUSTER (FCT DATASET     *
+000100*    NAME CUSTDD, SAME CLUSTER KDSD/KDSDLKUP/TRANUPD USE IN *
+000110*    BATCH) - THIS RUNS ALONGSIDE THE BATCH SUITE SO A      *
+000120*    TERMINAL OPERATOR CAN LOOK UP ONE EMPLOYEE BY EMP-ID   *
+000130*    WITHOUT WAITING FOR THE NEXT BATCH CYCLE. THE TERMINAL *
+000140*    OPERATOR KEYS THE 6-DIGIT EMP-ID AND PRESSES ENTER -   *
+000150*    NO BMS MAP IS DEFINED, SO THE SCREEN IS UNFORMATTED    *
+000160*    TEXT, THE SAME WAY KDSDLKUP PROMPTS FOR A SEARCH NAME  *
+000170*    IN BATCH. THE PCT/PPT/FCT DEFINITIONS THAT TIE TRANID   *
+000180*    EMPI TO THIS PROGRAM AND THIS PROGRAM TO THE CUSTDD    *
+000190*    DATASET ARE CSD ENTRIES MAINTAINED OUTSIDE THIS SOURCE *
+000200************************************************************
+000210* MODIFICATION HISTORY                                     *
+000220*   08/09/2026  DM  ORIGINAL PROGRAM                        *
+000230************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 DATA DIVISION.
+000260 WORKING-STORAGE SECTION.
+000270     COPY KDSDREC.
+000280 01 WS-RECEIVE-AREA.
+000290   05 WS-ENTERED-EMP-ID    PIC X(06).
+000300   05 FILLER               PIC X(74).
+000310 01 WS-RECEIVE-LENGTH      PIC S9(04) COMP VALUE 80.
+000320 01 WS-VALID-SWITCH        PIC X(01) VALUE "Y".
+000330   88 WS-ENTRY-VALID       VALUE "Y".
+000340   88 WS-ENTRY-INVALID     VALUE "N".
+000350 01 WS-RESPONSE-LINE.
+000360   05 WR-EMP-ID            PIC 9(06).
+000370   05 FILLER               PIC X(02) VALUE SPACES.
+000380   05 WR-EMPLOYEE-NAME     PIC X(30).
+000390   05 WR-STATUS            PIC X(20).
+000400   05 FILLER               PIC X(22).
+000410 PROCEDURE DIVISION.
+000420 000-MAIN-PROCEDURE.
+000430      PERFORM RECEIVE-INQUIRY THRU RECEIVE-INQUIRY-EXIT.
+000440      PERFORM LOOKUP-EMPLOYEE THRU LOOKUP-EMPLOYEE-EXIT.
+000450      PERFORM SEND-RESPONSE THRU SEND-RESPONSE-EXIT.
+000460      EXEC CICS
+000470         RETURN TRANSID('EMPI')
+000480      END-EXEC.
+000490 RECEIVE-INQUIRY.
+000500      SET WS-ENTRY-VALID TO TRUE.
+000510      EXEC CICS
+000520         HANDLE CONDITION
+000530            EOC(NO-ENTRY-RECEIVED)
+000540      END-EXEC.
+000550      EXEC CICS
+000560         RECEIVE INTO(WS-RECEIVE-AREA)
+000570                 LENGTH(WS-RECEIVE-LENGTH)
+000580      END-EXEC.
+000590      IF WS-ENTERED-EMP-ID IS NOT NUMERIC
+000600         SET WS-ENTRY-INVALID TO TRUE
+000610      ELSE
+000620         MOVE WS-ENTERED-EMP-ID TO EMP-ID
+000630      END-IF.
+000640      GO TO RECEIVE-INQUIRY-EXIT.
+000650 NO-ENTRY-RECEIVED.
+000660      SET WS-ENTRY-INVALID TO TRUE.
+000670 RECEIVE-INQUIRY-EXIT.
+000680      EXIT.
+000690 LOOKUP-EMPLOYEE.
+000700      IF WS-ENTRY-INVALID
+000710         MOVE ZERO  TO WR-EMP-ID
+000720         MOVE SPACES TO WR-EMPLOYEE-NAME
+000730         MOVE "ENTER A 6-DIGIT EMP-ID" TO WR-STATUS
+000740         GO TO LOOKUP-EMPLOYEE-EXIT
+000750      END-IF.
+000760      EXEC CICS
+000770         HANDLE CONDITION
+000780            NOTFND(EMPLOYEE-NOT-FOUND)
+000790      END-EXEC.
+000800      EXEC CICS
+000810         READ DATASET('CUSTDD')
+000820              INTO(IFILE-RECS)
+000830              RIDFLD(EMP-ID)
+000840              KEYLENGTH(6)
+000850      END-EXEC.
+000860      MOVE EMP-ID        TO WR-EMP-ID.
+000870      MOVE EMPLOYEE-NAME TO WR-EMPLOYEE-NAME.
+000880      EVALUATE TRUE
+000890         WHEN EMP-ACTIVE
+000900            MOVE "ACTIVE"     TO WR-STATUS
+000910         WHEN EMP-INACTIVE
+000920            MOVE "INACTIVE"   TO WR-STATUS
+000930         WHEN EMP-TERMINATED
+000940            MOVE "TERMINATED" TO WR-STATUS
+000950         WHEN OTHER
+000960            MOVE "UNKNOWN"    TO WR-STATUS
+000970      END-EVALUATE.
+000980      GO TO LOOKUP-EMPLOYEE-EXIT.
+000990 EMPLOYEE-NOT-FOUND.
+001000      MOVE EMP-ID  TO WR-EMP-ID.
+001010      MOVE SPACES  TO WR-EMPLOYEE-NAME.
+001020      MOVE "NO SUCH EMP-ID" TO WR-STATUS.
+001030 LOOKUP-EMPLOYEE-EXIT.
+001040      EXIT.
+001050 SEND-RESPONSE.
+001060      EXEC CICS
+001070         SEND TEXT FROM(WS-RESPONSE-LINE)
+001080                   LENGTH(80)
+001090                   ERASE
+001100      END-EXEC.
+001110 SEND-RESPONSE-EXIT.
+001120      EXIT.
