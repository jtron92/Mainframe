@@ -0,0 +1,131 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. NUM.
+000210 AUTHOR. D-MATEDK.
+000220 INSTALLATION. PAYROLL-SYSTEMS.
+000230 DATE-WRITTEN. 01/10/2024.
+000240 DATE-COMPILED.
+000250************************************************************
+000260*    PROGRAM TO ACCEPT A DATE OF BIRTH, VALIDATE IT AS A    *
+000270*    REAL CALENDAR DATE (LEAP-YEAR-SENSITIVE DAYS-IN-MONTH  *
+000280*    CHECKING INCLUDED), DISPLAY THE MONTH NAME AND NUMBER  *
+000290*    OF DAYS IN THAT MONTH, AND, WHEN THE DATE IS VALID,    *
+000300*    CALCULATE AND DISPLAY THE PERSON'S CURRENT AGE IN      *
+000310*    YEARS AS OF TODAY                                      *
+000320************************************************************
+000330* MODIFICATION HISTORY                                     *
+000340*   01/10/2024  DM  ORIGINAL PROGRAM                        *
+000350*   08/09/2026  DM  USE YEAR1 TO DETERMINE LEAP YEARS SO    *
+000360*                   FEBRUARY REPORTS 29 DAYS IN A LEAP YEAR *
+000370*   08/09/2026  DM  ADDED WHEN OTHER TO FLAG AN INVALID     *
+000380*                   MONTH AND SKIP THE DAYS-IN-MONTH DISPLAY*
+000390*   08/09/2026  DM  EXPANDED INTO A FULL DATE-OF-BIRTH      *
+000400*                   VALIDATION AND AGE-CALCULATION UTILITY -*
+000410*                   DAY1 IS NOW RANGE-CHECKED AGAINST THE    *
+000420*                   ACTUAL DAYS IN MONTH1/YEAR1, AND A VALID *
+000430*                   DATE HAS THE CURRENT AGE IN YEARS        *
+000440*                   COMPUTED FROM TODAY'S DATE               *
+000450************************************************************
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490 DATA DIVISION.
+000500 WORKING-STORAGE SECTION.
+000510 01 MONTH        PIC X(03).
+000520 01 DOB.
+000530     05 DAY1       PIC 9(2).
+000540     05 MONTH1     PIC 9(2).
+000550     05 YEAR1      PIC 9(4).
+000560 01 WS-DAYS      PIC 9(2).
+000570 01 WS-LEAP-YEAR-SWITCH PIC X(1).
+000580     88 WS-LEAP-YEAR     VALUE "Y".
+000590     88 WS-NOT-LEAP-YEAR VALUE "N".
+000600 01 WS-DIVIDE-QUOTIENT   PIC 9(6).
+000610 01 WS-DIVIDE-REMAINDER  PIC 9(4).
+000620 01 WS-VALID-MONTH-SWITCH PIC X(1).
+000630     88 WS-VALID-MONTH   VALUE "Y".
+000640     88 WS-INVALID-MONTH VALUE "N".
+000650 01 WS-VALID-DATE-SWITCH PIC X(1).
+000660     88 WS-VALID-DATE    VALUE "Y".
+000670     88 WS-INVALID-DATE  VALUE "N".
+000680 01 WS-TODAY.
+000690     05 WS-TODAY-YEAR    PIC 9(4).
+000700     05 WS-TODAY-MONTH   PIC 9(2).
+000710     05 WS-TODAY-DAY     PIC 9(2).
+000720 01 WS-AGE-YEARS         PIC 9(3).
+000730 PROCEDURE DIVISION.
+000740 000-MAIN-PROCEDURE.
+000750     ACCEPT DOB.
+000760     SET WS-VALID-MONTH TO TRUE.
+000770     SET WS-VALID-DATE  TO TRUE.
+000780     EVALUATE MONTH1
+000790     WHEN 1 MOVE "JAN" TO MONTH
+000800     WHEN 2 MOVE "FEB" TO MONTH
+000810     WHEN 3 MOVE "MAR" TO MONTH
+000820     WHEN 4 MOVE "APR" TO MONTH
+000830     WHEN 5 MOVE "MAY" TO MONTH
+000840     WHEN 6 MOVE "JUN" TO MONTH
+000850     WHEN 7 MOVE "JUL" TO MONTH
+000860     WHEN 8 MOVE "AUG" TO MONTH
+000870     WHEN 9 MOVE "SEP" TO MONTH
+000880     WHEN 10 MOVE "OCT" TO MONTH
+000890     WHEN 11 MOVE "NOV" TO MONTH
+000900     WHEN 12 MOVE "DEC" TO MONTH
+000910     WHEN OTHER
+000920        SET WS-INVALID-MONTH TO TRUE
+000930        SET WS-INVALID-DATE  TO TRUE
+000940        DISPLAY "INVALID MONTH NUMBER : " MONTH1
+000950     END-EVALUATE.
+000960     IF WS-VALID-MONTH
+000970        PERFORM P100-DETERMINE-LEAP-YEAR
+000980        IF MONTH1 = 2
+000990           IF WS-LEAP-YEAR
+001000              MOVE 29 TO WS-DAYS
+001010           ELSE
+001020              MOVE 28 TO WS-DAYS
+001030           END-IF
+001040        ELSE IF MONTH1 = 4 OR 6 OR 9 OR 11
+001050           MOVE 30 TO WS-DAYS
+001060        ELSE
+001070           MOVE 31 TO WS-DAYS
+001080        END-IF
+001090        DISPLAY MONTH " HAS " WS-DAYS " DAYS" YEAR1
+001100        IF DAY1 < 1 OR DAY1 > WS-DAYS
+001110           SET WS-INVALID-DATE TO TRUE
+001120           DISPLAY "INVALID DAY OF MONTH : " DAY1
+001130        END-IF
+001140     END-IF.
+001150     IF WS-VALID-DATE
+001160        PERFORM P200-CALCULATE-AGE
+001170        DISPLAY "CURRENT AGE IN YEARS : " WS-AGE-YEARS
+001180     END-IF.
+001190     STOP RUN.
+001200 P100-DETERMINE-LEAP-YEAR.
+001210*    A YEAR IS A LEAP YEAR IF IT IS DIVISIBLE BY 4 AND,
+001220* WHEN IT IS ALSO DIVISIBLE BY 100, IT MUST ALSO BE
+001230* DIVISIBLE BY 400
+001240     SET WS-NOT-LEAP-YEAR TO TRUE.
+001250     DIVIDE YEAR1 BY 4 GIVING WS-DIVIDE-QUOTIENT
+001260        REMAINDER WS-DIVIDE-REMAINDER.
+001270     IF WS-DIVIDE-REMAINDER = 0
+001280        DIVIDE YEAR1 BY 100 GIVING WS-DIVIDE-QUOTIENT
+001290           REMAINDER WS-DIVIDE-REMAINDER
+001300        IF WS-DIVIDE-REMAINDER = 0
+001310           DIVIDE YEAR1 BY 400 GIVING WS-DIVIDE-QUOTIENT
+001320              REMAINDER WS-DIVIDE-REMAINDER
+001330           IF WS-DIVIDE-REMAINDER = 0
+001340              SET WS-LEAP-YEAR TO TRUE
+001350           END-IF
+001360        ELSE
+001370           SET WS-LEAP-YEAR TO TRUE
+001380        END-IF
+001390     END-IF.
+001400 P200-CALCULATE-AGE.
+001410*    AGE IS THE NUMBER OF COMPLETE YEARS BETWEEN DOB AND
+001420* TODAY - SUBTRACT 1 FROM THE PLAIN YEAR DIFFERENCE WHEN
+001430* TODAY'S MONTH/DAY HAS NOT YET REACHED THE BIRTH MONTH/DAY
+001440     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+001450     COMPUTE WS-AGE-YEARS = WS-TODAY-YEAR - YEAR1.
+001460     IF WS-TODAY-MONTH < MONTH1 OR
+001470        (WS-TODAY-MONTH = MONTH1 AND WS-TODAY-DAY < DAY1)
+001480        SUBTRACT 1 FROM WS-AGE-YEARS
+001490     END-IF.
