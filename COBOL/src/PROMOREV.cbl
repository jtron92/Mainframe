@@ -0,0 +1,194 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PROMOREV.
+000030 AUTHOR. D-MATEDK.
+000040 INSTALLATION. PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070************************************************************
+000080*    YEAR-END PROMOTION REVIEW REPORT - LISTS EVERY         *
+000090*    EMPLOYEE ON EMPLOYEE-VS-FILE WHOSE EMP-PROMOTION-DATE  *
+000100*    (FORMAT YYYY-MM-DD) FALLS IN THE CURRENT CALENDAR      *
+000110*    YEAR, FOR HR'S YEAR-END PROMOTION REVIEW CYCLE.        *
+000120*    RECORDS WHOSE PROMOTION DATE CANNOT BE READ AS A       *
+000130*    4-DIGIT YEAR ARE LISTED SEPARATELY AS DATA EXCEPTIONS  *
+000140************************************************************
+000150* MODIFICATION HISTORY                                     *
+000160*   08/09/2026  DM  ORIGINAL PROGRAM                        *
+000165*   08/09/2026  DM  VSAM FILE STATUS NOW COMES FROM THE      *
+000166*                   SHARED FSTATCOM COPYBOOK                 *
+000167*   08/09/2026  DM  END-OF-JOB COUNTS ARE NOW ALSO APPENDED  *
+000168*                   TO THE SHARED CTLTOTS FILE FOR EMPCTLRP'S*
+000169*                   CONSOLIDATED NIGHTLY CONTROL REPORT       *
+000170************************************************************
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT EMPLOYEE-VS-FILE ASSIGN TO EMPVSFIL
+000220     ORGANIZATION IS INDEXED
+000230     ACCESS MODE  IS SEQUENTIAL
+000240     RECORD KEY   IS EMP-ID
+000250     FILE STATUS  IS VSAM-FILE-STATUS.
+000260     SELECT REPORT-FILE ASSIGN TO RPTOUT
+000270     ORGANIZATION IS SEQUENTIAL
+000280     FILE STATUS  IS RPT-FILE-STATUS.
+000285     SELECT CONTROL-TOTALS-FILE ASSIGN TO CTLTOTS
+000286     ORGANIZATION IS SEQUENTIAL
+000287     FILE STATUS  IS CTLTOTS-FILE-STATUS.
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD EMPLOYEE-VS-FILE.
+000320     COPY EMPREC.
+000330 FD REPORT-FILE
+000340      RECORDING MODE IS F
+000350      LABEL RECORDS ARE STANDARD
+000360      DATA RECORD IS REPORT-LINE.
+000370 01 REPORT-LINE           PIC X(80).
+000372 FD CONTROL-TOTALS-FILE
+000373      RECORDING MODE IS F
+000374      LABEL RECORDS ARE STANDARD
+000375      RECORD CONTAINS 80 CHARACTERS
+000376      DATA RECORD IS CONTROL-TOTAL-REC.
+000377     COPY CTLTOTREC.
+000380 WORKING-STORAGE SECTION.
+000390     COPY FSTATCOM.
+000420 01 RPT-FILE-STATUS       PIC X(2).
+000421 01 CTLTOTS-FILE-STATUS   PIC X(2).
+000430 01 WS-EOF-SWITCH         PIC X(1) VALUE "N".
+000440   88 WS-EOF              VALUE "Y".
+000450 01 WS-LINE-COUNT         PIC 9(2) VALUE ZERO.
+000460 01 WS-PAGE-COUNT         PIC 9(3) VALUE ZERO.
+000470 01 WS-LINES-PER-PAGE     PIC 9(2) VALUE 20.
+000480 01 WS-RUN-DATE           PIC 9(8).
+000490 01 WS-CURRENT-YEAR       PIC 9(4).
+000500 01 WS-PROMO-YEAR         PIC 9(4).
+000510 01 WS-PROMO-YEAR-SWITCH  PIC X(1).
+000520   88 WS-PROMO-YEAR-OK    VALUE "Y".
+000530   88 WS-PROMO-YEAR-BAD   VALUE "N".
+000540 01 WS-COUNTERS.
+000550     05 WS-PROMOTED-COUNT PIC 9(5) VALUE ZERO.
+000560     05 WS-EXCEPT-COUNT   PIC 9(5) VALUE ZERO.
+000570 01 HEADING-LINE-1.
+000580     05 FILLER            PIC X(30) VALUE "PAYROLL-SYSTEMS".
+000590     05 FILLER            PIC X(25)
+000595        VALUE "YEAR-END PROMOTION REVIEW".
+000600     05 FILLER            PIC X(05) VALUE "PAGE ".
+000610     05 HL1-PAGE          PIC ZZZ9.
+000620     05 FILLER            PIC X(16) VALUE SPACES.
+000630 01 HEADING-LINE-2.
+000640     05 FILLER            PIC X(10) VALUE "RUN DATE: ".
+000650     05 HL2-DATE          PIC 9(8).
+000660     05 FILLER            PIC X(62) VALUE SPACES.
+000670 01 HEADING-LINE-3.
+000680     05 FILLER            PIC X(06) VALUE "EMP-ID".
+000690     05 FILLER            PIC X(04) VALUE SPACES.
+000700     05 FILLER            PIC X(30) VALUE "EMPLOYEE NAME".
+000710     05 FILLER            PIC X(14) VALUE "PROMOTION DATE".
+000720     05 FILLER            PIC X(06) VALUE SPACES.
+000730     05 FILLER            PIC X(20) VALUE "STATUS".
+000740 01 DETAIL-LINE.
+000750     05 DL-EMP-ID         PIC 9(4).
+000760     05 FILLER            PIC X(04) VALUE SPACES.
+000770     05 DL-NAME           PIC X(30).
+000780     05 DL-PROMO-DATE     PIC X(14).
+000790     05 FILLER            PIC X(06) VALUE SPACES.
+000800     05 DL-STATUS         PIC X(20).
+000810 01 TOTAL-LINE-1.
+000820     05 FILLER            PIC X(26) VALUE "PROMOTED THIS YEAR: ".
+000830     05 TL-PROMOTED       PIC ZZZZ9.
+000840     05 FILLER            PIC X(49) VALUE SPACES.
+000850 01 TOTAL-LINE-2.
+000860     05 FILLER            PIC X(26) VALUE "DATE EXCEPTIONS:    ".
+000870     05 TL-EXCEPT         PIC ZZZZ9.
+000880     05 FILLER            PIC X(49) VALUE SPACES.
+000890 PROCEDURE DIVISION.
+000900 000-MAIN-PROCEDURE.
+000910      PERFORM P100-INITIALIZATION.
+000920      PERFORM P200-MAINLINE.
+000930      PERFORM P300-TERMINATION.
+000940      STOP RUN.
+000950 P100-INITIALIZATION.
+000960      OPEN INPUT EMPLOYEE-VS-FILE.
+000962      IF NOT VSAM-OK
+000964         DISPLAY "FAILURE TO OPEN EMPVSFIL " VSAM-FILE-STATUS
+000966         STOP RUN
+000968      END-IF.
+000970      OPEN OUTPUT REPORT-FILE.
+000972      IF RPT-FILE-STATUS NOT = "00"
+000974         DISPLAY "FAILURE TO OPEN RPTOUT " RPT-FILE-STATUS
+000976         STOP RUN
+000978      END-IF.
+000980      ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000990      MOVE WS-RUN-DATE (1:4) TO WS-CURRENT-YEAR.
+001000      PERFORM P110-PRINT-HEADINGS.
+001010 P110-PRINT-HEADINGS.
+001020      ADD 1 TO WS-PAGE-COUNT.
+001030      MOVE WS-PAGE-COUNT TO HL1-PAGE.
+001040      MOVE WS-RUN-DATE TO HL2-DATE.
+001050      WRITE REPORT-LINE FROM HEADING-LINE-1.
+001060      WRITE REPORT-LINE FROM HEADING-LINE-2.
+001070      WRITE REPORT-LINE FROM HEADING-LINE-3.
+001080      MOVE ZERO TO WS-LINE-COUNT.
+001090 P200-MAINLINE.
+001100      READ EMPLOYEE-VS-FILE NEXT
+001110         AT END
+001120            SET WS-EOF TO TRUE
+001130      END-READ.
+001140      PERFORM UNTIL WS-EOF
+001150         PERFORM P210-CHECK-ONE-EMPLOYEE
+001160         READ EMPLOYEE-VS-FILE NEXT
+001170            AT END
+001180               SET WS-EOF TO TRUE
+001190         END-READ
+001200      END-PERFORM.
+001210 P210-CHECK-ONE-EMPLOYEE.
+001220      SET WS-PROMO-YEAR-OK TO TRUE.
+001230      IF EMP-PROMOTION-DATE (1:4) IS NOT NUMERIC
+001240         SET WS-PROMO-YEAR-BAD TO TRUE
+001250      ELSE
+001260         MOVE EMP-PROMOTION-DATE (1:4) TO WS-PROMO-YEAR
+001270      END-IF.
+001280      IF WS-PROMO-YEAR-BAD
+001290         ADD 1 TO WS-EXCEPT-COUNT
+001300         PERFORM P220-PRINT-DETAIL-LINE
+001310      ELSE
+001320         IF WS-PROMO-YEAR = WS-CURRENT-YEAR
+001330            ADD 1 TO WS-PROMOTED-COUNT
+001340            PERFORM P220-PRINT-DETAIL-LINE
+001350         END-IF
+001360      END-IF.
+001370 P220-PRINT-DETAIL-LINE.
+001380      IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001390         PERFORM P110-PRINT-HEADINGS
+001400      END-IF.
+001410      MOVE EMP-ID TO DL-EMP-ID.
+001420      MOVE EMP-LAST-NAME TO DL-NAME.
+001430      MOVE EMP-PROMOTION-DATE TO DL-PROMO-DATE.
+001440      IF WS-PROMO-YEAR-BAD
+001450         MOVE "*** UNREADABLE DATE ***" TO DL-STATUS
+001460      ELSE
+001470         MOVE "PROMOTED THIS YEAR" TO DL-STATUS
+001480      END-IF.
+001490      WRITE REPORT-LINE FROM DETAIL-LINE.
+001500      ADD 1 TO WS-LINE-COUNT.
+001510 P300-TERMINATION.
+001520      MOVE WS-PROMOTED-COUNT TO TL-PROMOTED.
+001530      MOVE WS-EXCEPT-COUNT   TO TL-EXCEPT.
+001540      WRITE REPORT-LINE FROM TOTAL-LINE-1.
+001550      WRITE REPORT-LINE FROM TOTAL-LINE-2.
+001560      CLOSE EMPLOYEE-VS-FILE.
+001570      CLOSE REPORT-FILE.
+001575      PERFORM P310-WRITE-CONTROL-TOTALS.
+001580      DISPLAY "PROMOTION REVIEW COMPLETE - " WS-PROMOTED-COUNT
+001590         " PROMOTED THIS YEAR, " WS-EXCEPT-COUNT
+001595         " DATE EXCEPTIONS".
+001600 P310-WRITE-CONTROL-TOTALS.
+001610      OPEN EXTEND CONTROL-TOTALS-FILE.
+001620      MOVE "PROMOREV" TO CT-PROGRAM-NAME.
+001630      MOVE WS-RUN-DATE TO CT-RUN-DATE.
+001640      MOVE "PROMOTED THIS YEAR" TO CT-COUNT-LABEL.
+001650      MOVE WS-PROMOTED-COUNT    TO CT-COUNT-VALUE.
+001660      WRITE CONTROL-TOTAL-REC.
+001670      MOVE "DATE EXCEPTIONS"    TO CT-COUNT-LABEL.
+001680      MOVE WS-EXCEPT-COUNT      TO CT-COUNT-VALUE.
+001690      WRITE CONTROL-TOTAL-REC.
+001700      CLOSE CONTROL-TOTALS-FILE.
