@@ -0,0 +1,51 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RUBY.
+000030 AUTHOR. D-MATEDK.
+000040 INSTALLATION. PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN. 11/14/2023.
+000060 DATE-COMPILED.
+000070************************************************************
+000080*    DRIVER PROGRAM - CALLS SCRIM TO APPLY THE NIGHTLY     *
+000090*    INVENTORY TRANSACTIONS AGAINST THE STORE TABLE, THEN  *
+000100*    CHECKS SCRIM'S RETURN-CODE SO THE JOB STEP'S OWN      *
+000110*    CONDITION CODE REFLECTS WHAT SCRIM ACTUALLY DID        *
+000120************************************************************
+000130* MODIFICATION HISTORY                                     *
+000140*   11/14/2023  DM  ORIGINAL PROGRAM - CALLS SCRIM WITH THE*
+000150*                   TIME OF DAY, NO RETURN-CODE CHECKING   *
+000160*   08/09/2026  DM  CHECK RETURN-CODE AFTER THE CALL TO    *
+000170*                   SCRIM AND TRANSLATE IT INTO A MESSAGE; *
+000180*                   PROPAGATE IT TO THIS STEP'S OWN         *
+000190*                   RETURN-CODE FOR DOWNSTREAM COND= TESTS  *
+000200************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 WORKING-STORAGE SECTION.
+000270 01 WS-SEQ            PIC 9(8).
+000280 01 WS-SCRIM-RC       PIC 9(3).
+000290 PROCEDURE DIVISION.
+000300 000-MAIN.
+000310      ACCEPT WS-SEQ FROM TIME.
+000320      DISPLAY "TIME : " WS-SEQ.
+000330      CALL "SCRIM" USING WS-SEQ.
+000340      MOVE RETURN-CODE TO WS-SCRIM-RC.
+000350      DISPLAY "SCRIM RETURN CODE : " WS-SCRIM-RC.
+000360      EVALUATE TRUE
+000370         WHEN WS-SCRIM-RC = 0
+000380            DISPLAY "SCRIM COMPLETED NORMALLY"
+000390         WHEN WS-SCRIM-RC = 4
+000400            DISPLAY "SCRIM REJECTED ONE OR MORE TRANSACTIONS - "
+000410               "SEE INVRPT"
+000420         WHEN WS-SCRIM-RC = 8
+000430            DISPLAY "SCRIM REJECTED ONE OR MORE STORE MASTER "
+000440               "RECORDS - SEE INVRPT"
+000450         WHEN WS-SCRIM-RC = 12
+000460            DISPLAY "SCRIM STORE TABLE OVERFLOWED - SEE INVRPT"
+000470         WHEN OTHER
+000480            DISPLAY "SCRIM RETURNED AN UNEXPECTED CODE"
+000490      END-EVALUATE.
+000500      MOVE WS-SCRIM-RC TO RETURN-CODE.
+000510      STOP RUN.
