@@ -0,0 +1,188 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. KDSD.
+000030 AUTHOR. D-MATEDK.
+000040 INSTALLATION. PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN. 01/08/2024.
+000060 DATE-COMPILED.
+000070************************************************************
+000080*    PROGRAM TO CHANGE AN EMPLOYEE NAME ON THE Z38515.EMP  *
+000090*    .KSDS VSAM CLUSTER VIA RANDOM READ/REWRITE BY EMP-ID  *
+000100************************************************************
+000110* MODIFICATION HISTORY                                     *
+000120*   01/08/2024  DM  ORIGINAL PROGRAM - SINGLE HARDCODED ID  *
+000130*                   AND NEW NAME                           *
+000140*   08/09/2026  DM  WRITE BEFORE/AFTER IMAGE TO AUDIT TRAIL *
+000150*                   FILE (AUDITLOG) ON EVERY REWRITE        *
+000155*   08/09/2026  DM  DRIVE NAME CHANGES FROM A NAMECHG       *
+000156*                   CONTROL FILE OF EMP-ID/NEW-NAME PAIRS   *
+000157*                   INSTEAD OF A HARDCODED ID AND NAME      *
+000158*   08/09/2026  DM  MOVED RECORD LAYOUT TO SHARED COPYBOOK  *
+000159*                   KDSDREC                                 *
+000161*   08/09/2026  DM  WRITE INVALID-KEY REJECTS TO A KEYRPT   *
+000162*                   REPORT INSTEAD OF JUST A DISPLAY LINE - *
+000163*                   TRANUPD'S TRANLOG COVERS DUPLICATE-KEY  *
+000164*                   REJECTS AGAINST THIS SAME CUSTDD CLUSTER*
+000166*   08/09/2026  DM  DECLARED THE EMPLOYEE-NAME ALTERNATE    *
+000167*                   INDEX (SEE KDSDAIX.JCL) SO THIS PROGRAM *
+000168*                   STAYS CONSISTENT WITH KDSDLKUP, WHICH   *
+000169*                   READS THE CLUSTER BY THAT ALTERNATE KEY *
+000172*   08/09/2026  DM  NAMECHG TRANSACTION NOW CARRIES NEW     *
+000173*                   PROMOTION DATE/SERVICE YEARS/STATUS IN  *
+000174*                   ADDITION TO NEW NAME - ANY FIELD LEFT   *
+000175*                   BLANK ON THE TRANSACTION IS LEFT ALONE, *
+000176*                   SO ONE TRANSACTION CAN CHANGE ANY MIX OF *
+000177*                   THE FOUR FIELDS (USES THE NAMED DETAIL   *
+000178*                   SUBFIELDS BROKEN OUT OF KDSDREC)         *
+000179*   08/09/2026  DM  RENAMED FLAG TO VSAM-FILE-STATUS, NOW     *
+000180*                   FROM THE SHARED FSTATCOM COPYBOOK         *
+000169************************************************************
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT IFILE ASSIGN TO CUSTDD
+000210     ORGANIZATION IS INDEXED
+000220     ACCESS MODE IS RANDOM
+000230     RECORD KEY  IS EMP-ID
+000235     ALTERNATE RECORD KEY IS EMPLOYEE-NAME WITH DUPLICATES
+000240     FILE STATUS IS VSAM-FILE-STATUS.
+000245     SELECT NAME-CHANGE-FILE ASSIGN TO NAMECHG
+000246     ORGANIZATION IS SEQUENTIAL
+000247     FILE STATUS  IS NAMECHG-FILE-STATUS.
+000250     SELECT AUDIT-TRAIL-FILE ASSIGN TO AUDITLOG
+000260     ORGANIZATION IS SEQUENTIAL
+000270     FILE STATUS  IS AUDITLOG-FILE-STATUS.
+000275     SELECT KEY-EXCEPTION-FILE ASSIGN TO KEYRPT
+000276     ORGANIZATION IS SEQUENTIAL
+000277     FILE STATUS  IS KEYRPT-FILE-STATUS.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD IFILE.
+000305     COPY KDSDREC.
+000341 FD NAME-CHANGE-FILE
+000342      RECORDING MODE IS F
+000343      LABEL RECORDS ARE STANDARD
+000344      RECORD CONTAINS 80 CHARACTERS
+000345      DATA RECORD IS NAME-CHANGE-REC.
+000346 01 NAME-CHANGE-REC.
+000347   05 NC-EMP-ID             PIC 9(6).
+000348   05 NC-NEW-NAME           PIC X(30).
+000350   05 NC-NEW-PROMO-DATE     PIC X(10).
+000351   05 NC-NEW-SERVICE-YEARS  PIC X(02).
+000352   05 NC-NEW-STATUS         PIC X(01).
+000353   05 FILLER                PIC X(31).
+000350 FD AUDIT-TRAIL-FILE
+000360      RECORDING MODE IS F
+000370      LABEL RECORDS ARE STANDARD
+000380      RECORD CONTAINS 206 CHARACTERS
+000390      DATA RECORD IS AUDIT-TRAIL-REC.
+000400     COPY AUDITREC.
+000401 FD KEY-EXCEPTION-FILE
+000402      RECORDING MODE IS F
+000403      LABEL RECORDS ARE STANDARD
+000404      DATA RECORD IS KEY-EXCEPTION-REC.
+000405 01 KEY-EXCEPTION-REC.
+000406   05 KE-EMP-ID    PIC 9(06).
+000407   05 FILLER       PIC X(02) VALUE SPACES.
+000408   05 KE-ACTION    PIC X(10).
+000409   05 KE-REASON    PIC X(30).
+000410   05 FILLER       PIC X(32) VALUE SPACES.
+000411 WORKING-STORAGE SECTION.
+000420     COPY FSTATCOM.
+000455 01 NAMECHG-FILE-STATUS PIC X(2).
+000456   88 NAMECHG-OK  VALUE "00".
+000457   88 NAMECHG-EOF VALUE "10".
+000458 01 SW-NAMECHG-EOF-SWITCH PIC X(1) VALUE "N".
+000459   88 NAMECHG-DONE VALUE "Y".
+000460 01 AUDITLOG-FILE-STATUS PIC X(2).
+000462 01 KEYRPT-FILE-STATUS   PIC X(2).
+000470 01 WS-BEFORE-IMAGE      PIC X(80).
+000471 01 WS-COUNTERS.
+000472   05 WS-CHANGED-COUNT  PIC 9(5) VALUE ZERO.
+000473   05 WS-INVALID-COUNT  PIC 9(5) VALUE ZERO.
+000480 PROCEDURE DIVISION.
+000490 000-MAIN-PROCEDURE.
+000500      PERFORM OPEN-FILE THRU OPEN-EXIT.
+000510      PERFORM PROCESS-FILE THRU PROCESS-EXIT.
+000520      PERFORM CLOSE-FILE THRU CLOSE-EXIT.
+000530      STOP RUN.
+000540 OPEN-FILE.
+000550      OPEN I-O IFILE.
+000560      IF VSAM-OK
+000570          CONTINUE
+000580       ELSE
+000590          DISPLAY "FAILURE TO OPEN" VSAM-FILE-STATUS
+000600       GO TO EXIT-PARA
+000610       END-IF.
+000615      OPEN INPUT NAME-CHANGE-FILE.
+000616      IF NAMECHG-FILE-STATUS NOT = "00"
+000617         DISPLAY "FAILURE TO OPEN NAMECHG " NAMECHG-FILE-STATUS
+000618         SET NAMECHG-DONE TO TRUE
+000619      END-IF.
+000620      OPEN EXTEND AUDIT-TRAIL-FILE.
+000625      OPEN OUTPUT KEY-EXCEPTION-FILE.
+000630 OPEN-EXIT.
+000640      EXIT.
+000650 PROCESS-FILE.
+000660      PERFORM UNTIL NAMECHG-DONE
+000661         READ NAME-CHANGE-FILE
+000662            AT END
+000663               SET NAMECHG-DONE TO TRUE
+000664            NOT AT END
+000665               PERFORM PROCESS-ONE-CHANGE
+000666         END-READ
+000667      END-PERFORM.
+000668      DISPLAY "NAME CHANGES APPLIED : " WS-CHANGED-COUNT.
+000669      DISPLAY "INVALID KEYS REJECTED : " WS-INVALID-COUNT.
+000700 PROCESS-ONE-CHANGE.
+000710      MOVE NC-EMP-ID TO EMP-ID
+000720      READ IFILE
+000730      KEY IS EMP-ID
+000740      INVALID KEY
+000750         ADD 1 TO WS-INVALID-COUNT
+000760         DISPLAY "INVALID KEY FOR EMP-ID : " EMP-ID
+000765         MOVE NC-EMP-ID       TO KE-EMP-ID
+000766         MOVE "REWRITE"       TO KE-ACTION
+000767         MOVE "INVALID KEY - EMP-ID NOT ON FILE" TO KE-REASON
+000768         WRITE KEY-EXCEPTION-REC
+000769         END-WRITE
+000770      NOT INVALID KEY
+000775         MOVE IFILE-RECS TO WS-BEFORE-IMAGE
+000780         IF NC-NEW-NAME NOT = SPACES
+000782            MOVE NC-NEW-NAME TO EMPLOYEE-NAME
+000784         END-IF
+000786         IF NC-NEW-PROMO-DATE NOT = SPACES
+000788            MOVE NC-NEW-PROMO-DATE TO EMP-PROMOTION-DATE
+000790         END-IF
+000792         IF NC-NEW-SERVICE-YEARS NOT = SPACES
+000794            MOVE NC-NEW-SERVICE-YEARS TO EMP-SERVICE-YEARS
+000796         END-IF
+000798         IF NC-NEW-STATUS NOT = SPACES
+000800            MOVE NC-NEW-STATUS TO EMP-STATUS
+000802         END-IF
+000820         REWRITE IFILE-RECS
+000830         END-REWRITE
+000840         ADD 1 TO WS-CHANGED-COUNT
+000845         DISPLAY "FIELDS UPDATED FOR EMP-ID : " EMP-ID
+000850         PERFORM WRITE-AUDIT-REC
+000860      END-READ.
+000861 PROCESS-EXIT.
+000862      EXIT.
+000820 WRITE-AUDIT-REC.
+000830      ACCEPT AUDIT-JOB-NAME FROM ENVIRONMENT "JOBNAME".
+000840      ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+000850      ACCEPT AUDIT-TIME FROM TIME.
+000860      MOVE "KDSD"      TO AUDIT-PROGRAM.
+000870      MOVE "REWRITE"   TO AUDIT-ACTION.
+000880      MOVE EMP-ID      TO AUDIT-EMP-ID.
+000890      MOVE WS-BEFORE-IMAGE TO AUDIT-BEFORE-IMAGE.
+000900      MOVE IFILE-RECS      TO AUDIT-AFTER-IMAGE.
+000910      WRITE AUDIT-TRAIL-REC.
+000920 CLOSE-FILE.
+000930      CLOSE IFILE.
+000935      CLOSE NAME-CHANGE-FILE.
+000940      CLOSE AUDIT-TRAIL-FILE.
+000945      CLOSE KEY-EXCEPTION-FILE.
+000950 CLOSE-EXIT.
+000960      EXIT.
+000970 EXIT-PARA.
+000980      EXIT.
