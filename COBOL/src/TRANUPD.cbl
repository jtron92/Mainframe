@@ -0,0 +1,175 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. TRANUPD.
+000030 AUTHOR. D-MATEDK.
+000040 INSTALLATION. PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070************************************************************
+000080*    PROGRAM TO APPLY A SORTED BATCH OF ADD/CHANGE/DELETE  *
+000090*    TRANSACTIONS AGAINST THE Z38515.EMP.KSDS CLUSTER IN   *
+000100*    ONE PASS, KEYED BY EMP-ID, PRODUCING A SINGLE          *
+000110*    TRANSACTION LOG OF WHAT HAPPENED TO EACH KEY           *
+000120************************************************************
+000130* MODIFICATION HISTORY                                      *
+000140*   08/09/2026  DM  ORIGINAL PROGRAM                         *
+000145*   08/09/2026  DM  RENAMED FLAG TO VSAM-FILE-STATUS, NOW     *
+000146*                   FROM THE SHARED FSTATCOM COPYBOOK         *
+000150************************************************************
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT TRANS-FILE ASSIGN TO TRANIN
+000200     ORGANIZATION IS SEQUENTIAL
+000210     FILE STATUS  IS TRANS-FILE-STATUS.
+000220     SELECT IFILE ASSIGN TO CUSTDD
+000230     ORGANIZATION IS INDEXED
+000240     ACCESS MODE IS RANDOM
+000250     RECORD KEY  IS EMP-ID
+000255     ALTERNATE RECORD KEY IS EMPLOYEE-NAME WITH DUPLICATES
+000260     FILE STATUS IS VSAM-FILE-STATUS.
+000270     SELECT TRANS-LOG-FILE ASSIGN TO TRANLOG
+000280     ORGANIZATION IS SEQUENTIAL
+000290     FILE STATUS  IS TRANLOG-FILE-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD TRANS-FILE
+000330      RECORDING MODE IS F
+000340      LABEL RECORDS ARE STANDARD
+000350      DATA RECORD IS TRANS-REC.
+000360 01 TRANS-REC.
+000370     05 TR-ACTION-CODE     PIC X(01).
+000380     05 TR-EMP-ID          PIC 9(06).
+000390     05 TR-EMPLOYEE-NAME   PIC X(30).
+000400     05 TR-EMPLOYEE-DETAILS PIC X(44).
+000410 FD IFILE.
+000420     COPY KDSDREC.
+000430 FD TRANS-LOG-FILE
+000440      RECORDING MODE IS F
+000450      LABEL RECORDS ARE STANDARD
+000460      DATA RECORD IS TRANS-LOG-REC.
+000470 01 TRANS-LOG-REC.
+000480     05 TL-ACTION-CODE     PIC X(01).
+000490     05 TL-EMP-ID          PIC 9(06).
+000500     05 TL-RESULT          PIC X(10).
+000510     05 TL-MESSAGE         PIC X(40).
+000520 WORKING-STORAGE SECTION.
+000530 01 TRANS-FILE-STATUS    PIC X(2).
+000540   88 TRANS-FILE-EOF     VALUE "10".
+000545     COPY FSTATCOM.
+000580 01 TRANLOG-FILE-STATUS  PIC X(2).
+000590 01 WS-EOF-SWITCH        PIC X(1) VALUE "N".
+000600   88 WS-EOF VALUE "Y".
+000610 01 WS-COUNTERS.
+000620   05 WS-ADD-COUNT       PIC 9(5) VALUE ZERO.
+000630   05 WS-CHANGE-COUNT    PIC 9(5) VALUE ZERO.
+000640   05 WS-DELETE-COUNT    PIC 9(5) VALUE ZERO.
+000650   05 WS-REJECT-COUNT    PIC 9(5) VALUE ZERO.
+000660 PROCEDURE DIVISION.
+000670 000-MAIN-PROCEDURE.
+000680      PERFORM OPEN-FILE THRU OPEN-EXIT.
+000690      PERFORM PROCESS-FILE THRU PROCESS-EXIT.
+000700      PERFORM CLOSE-FILE THRU CLOSE-EXIT.
+000710      STOP RUN.
+000720 OPEN-FILE.
+000730      OPEN INPUT TRANS-FILE.
+000740      OPEN I-O IFILE.
+000750      OPEN OUTPUT TRANS-LOG-FILE.
+000760 OPEN-EXIT.
+000770      EXIT.
+000780 PROCESS-FILE.
+000790      PERFORM UNTIL WS-EOF
+000800         READ TRANS-FILE
+000810            AT END
+000820               SET WS-EOF TO TRUE
+000830            NOT AT END
+000840               PERFORM APPLY-ONE-TRANSACTION
+000850         END-READ
+000860      END-PERFORM.
+000870      DISPLAY "ADDS      : " WS-ADD-COUNT.
+000880      DISPLAY "CHANGES   : " WS-CHANGE-COUNT.
+000890      DISPLAY "DELETES   : " WS-DELETE-COUNT.
+000900      DISPLAY "REJECTED  : " WS-REJECT-COUNT.
+000910 PROCESS-EXIT.
+000920      EXIT.
+000930 APPLY-ONE-TRANSACTION.
+000940      EVALUATE TR-ACTION-CODE
+000950         WHEN "A"
+000960            PERFORM APPLY-ADD
+000970         WHEN "C"
+000980            PERFORM APPLY-CHANGE
+000990         WHEN "D"
+001000            PERFORM APPLY-DELETE
+001010         WHEN OTHER
+001020            ADD 1 TO WS-REJECT-COUNT
+001030            MOVE TR-ACTION-CODE TO TL-ACTION-CODE
+001040            MOVE TR-EMP-ID      TO TL-EMP-ID
+001050            MOVE "REJECTED"     TO TL-RESULT
+001060            MOVE "UNKNOWN ACTION CODE" TO TL-MESSAGE
+001070            WRITE TRANS-LOG-REC
+001080      END-EVALUATE.
+001090 APPLY-ADD.
+001100      MOVE TR-EMP-ID TO EMP-ID.
+001110      MOVE TR-EMPLOYEE-NAME TO EMPLOYEE-NAME.
+001120      MOVE TR-EMPLOYEE-DETAILS TO EMPLOYEE-DETAILS.
+001130      WRITE IFILE-RECS
+001140         INVALID KEY
+001150            ADD 1 TO WS-REJECT-COUNT
+001160            MOVE "A" TO TL-ACTION-CODE
+001170            MOVE TR-EMP-ID TO TL-EMP-ID
+001180            MOVE "REJECTED" TO TL-RESULT
+001190            IF VSAM-DUPLICATE-KEY
+001200               MOVE "DUPLICATE KEY ON ADD" TO TL-MESSAGE
+001210            ELSE
+001220               MOVE "WRITE FAILED" TO TL-MESSAGE
+001230            END-IF
+001240         NOT INVALID KEY
+001250            ADD 1 TO WS-ADD-COUNT
+001260            MOVE "A" TO TL-ACTION-CODE
+001270            MOVE TR-EMP-ID TO TL-EMP-ID
+001280            MOVE "ADDED" TO TL-RESULT
+001290            MOVE SPACES TO TL-MESSAGE
+001300      END-WRITE.
+001310      WRITE TRANS-LOG-REC.
+001320 APPLY-CHANGE.
+001330      MOVE TR-EMP-ID TO EMP-ID.
+001340      READ IFILE KEY IS EMP-ID
+001350         INVALID KEY
+001360            ADD 1 TO WS-REJECT-COUNT
+001370            MOVE "C" TO TL-ACTION-CODE
+001380            MOVE TR-EMP-ID TO TL-EMP-ID
+001390            MOVE "REJECTED" TO TL-RESULT
+001400            MOVE "INVALID KEY ON CHANGE" TO TL-MESSAGE
+001410         NOT INVALID KEY
+001420            MOVE TR-EMPLOYEE-NAME TO EMPLOYEE-NAME
+001430            MOVE TR-EMPLOYEE-DETAILS TO EMPLOYEE-DETAILS
+001440            REWRITE IFILE-RECS
+001450            ADD 1 TO WS-CHANGE-COUNT
+001460            MOVE "C" TO TL-ACTION-CODE
+001470            MOVE TR-EMP-ID TO TL-EMP-ID
+001480            MOVE "CHANGED" TO TL-RESULT
+001490            MOVE SPACES TO TL-MESSAGE
+001500      END-READ.
+001510      WRITE TRANS-LOG-REC.
+001520 APPLY-DELETE.
+001530      MOVE TR-EMP-ID TO EMP-ID.
+001540      DELETE IFILE RECORD
+001550         INVALID KEY
+001560            ADD 1 TO WS-REJECT-COUNT
+001570            MOVE "D" TO TL-ACTION-CODE
+001580            MOVE TR-EMP-ID TO TL-EMP-ID
+001590            MOVE "REJECTED" TO TL-RESULT
+001600            MOVE "INVALID KEY ON DELETE" TO TL-MESSAGE
+001610         NOT INVALID KEY
+001620            ADD 1 TO WS-DELETE-COUNT
+001630            MOVE "D" TO TL-ACTION-CODE
+001640            MOVE TR-EMP-ID TO TL-EMP-ID
+001650            MOVE "DELETED" TO TL-RESULT
+001660            MOVE SPACES TO TL-MESSAGE
+001670      END-DELETE.
+001680      WRITE TRANS-LOG-REC.
+001690 CLOSE-FILE.
+001700      CLOSE TRANS-FILE.
+001710      CLOSE IFILE.
+001720      CLOSE TRANS-LOG-FILE.
+001730 CLOSE-EXIT.
+001740      EXIT.
