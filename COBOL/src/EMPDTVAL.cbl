@@ -0,0 +1,289 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EMPDTVAL.
+000030 AUTHOR. D-MATEDK.
+000040 INSTALLATION. PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070************************************************************
+000080*    EMP-PROMOTION-DATE DATA-QUALITY SCAN AND CORRECTION   *
+000090*    PROMOREV TURNED UP EMPLOYEE-VS-FILE RECORDS WHOSE     *
+000100*    EMP-PROMOTION-DATE (FORMAT YYYY-MM-DD) DOES NOT PARSE  *
+000110*    AS A REAL CALENDAR DATE.  THIS PROGRAM READS EVERY     *
+000120*    RECORD, VALIDATES THE DATE, AND FOR ANY RECORD THAT    *
+000130*    FAILS VALIDATION, REWRITES EMP-PROMOTION-DATE TO THE   *
+000140*    SENTINEL VALUE 0000-00-00 SO DOWNSTREAM REPORTS (SUCH  *
+000150*    AS PROMOREV) CAN RECOGNIZE IT AS "NEEDS HR REVIEW"     *
+000160*    INSTEAD OF A GARBLED DATE.  EVERY CORRECTION IS LOGGED *
+000170*    TO THE AUDIT TRAIL FILE (AUDITLOG) WITH A BEFORE AND    *
+000180*    AFTER IMAGE, AND TO A VALIDATION EXCEPTION REPORT.      *
+000190************************************************************
+000200* MODIFICATION HISTORY                                      *
+000210*   08/09/2026  DM  ORIGINAL PROGRAM                         *
+000215*   08/09/2026  DM  VSAM FILE STATUS NOW COMES FROM THE       *
+000216*                   SHARED FSTATCOM COPYBOOK                  *
+000217*   08/09/2026  DM  END-OF-JOB COUNTS ARE NOW ALSO APPENDED   *
+000218*                   TO THE SHARED CTLTOTS FILE FOR EMPCTLRP'S *
+000219*                   CONSOLIDATED NIGHTLY CONTROL REPORT        *
+000220************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT EMPLOYEE-VS-FILE ASSIGN TO EMPVSFIL
+000270     ORGANIZATION IS INDEXED
+000280     ACCESS MODE  IS SEQUENTIAL
+000290     RECORD KEY   IS EMP-ID
+000300     FILE STATUS  IS VSAM-FILE-STATUS.
+000310     SELECT AUDIT-TRAIL-FILE ASSIGN TO AUDITLOG
+000320     ORGANIZATION IS SEQUENTIAL
+000330     FILE STATUS  IS AUDITLOG-FILE-STATUS.
+000340     SELECT REPORT-FILE ASSIGN TO RPTOUT
+000350     ORGANIZATION IS SEQUENTIAL
+000360     FILE STATUS  IS RPT-FILE-STATUS.
+000365     SELECT CONTROL-TOTALS-FILE ASSIGN TO CTLTOTS
+000366     ORGANIZATION IS SEQUENTIAL
+000367     FILE STATUS  IS CTLTOTS-FILE-STATUS.
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD EMPLOYEE-VS-FILE.
+000400     COPY EMPREC.
+000410 FD AUDIT-TRAIL-FILE
+000420      RECORDING MODE IS F
+000430      LABEL RECORDS ARE STANDARD
+000440      RECORD CONTAINS 206 CHARACTERS
+000450      DATA RECORD IS AUDIT-TRAIL-REC.
+000460     COPY AUDITREC.
+000470 FD REPORT-FILE
+000480      RECORDING MODE IS F
+000490      LABEL RECORDS ARE STANDARD
+000500      DATA RECORD IS REPORT-LINE.
+000510 01 REPORT-LINE           PIC X(80).
+000502 FD CONTROL-TOTALS-FILE
+000504      RECORDING MODE IS F
+000506      LABEL RECORDS ARE STANDARD
+000508      RECORD CONTAINS 80 CHARACTERS
+000509      DATA RECORD IS CONTROL-TOTAL-REC.
+000512     COPY CTLTOTREC.
+000520 WORKING-STORAGE SECTION.
+000530     COPY FSTATCOM.
+000560 01 AUDITLOG-FILE-STATUS  PIC X(2).
+000570 01 RPT-FILE-STATUS       PIC X(2).
+000575 01 CTLTOTS-FILE-STATUS   PIC X(2).
+000580 01 WS-EOF-SWITCH         PIC X(1) VALUE "N".
+000590   88 WS-EOF              VALUE "Y".
+000600 01 WS-BEFORE-IMAGE       PIC X(80).
+000610 01 WS-LINE-COUNT         PIC 9(2) VALUE ZERO.
+000620 01 WS-PAGE-COUNT         PIC 9(3) VALUE ZERO.
+000630 01 WS-LINES-PER-PAGE     PIC 9(2) VALUE 20.
+000640 01 WS-RUN-DATE           PIC 9(8).
+000650 01 WS-COUNTERS.
+000660     05 WS-READ-COUNT     PIC 9(5) VALUE ZERO.
+000670     05 WS-CORRECT-COUNT  PIC 9(5) VALUE ZERO.
+000680 01 WS-PROMO-DATE-PARSE.
+000690     05 WS-PD-YEAR        PIC X(04).
+000700     05 WS-PD-DASH1       PIC X(01).
+000710     05 WS-PD-MONTH       PIC X(02).
+000720     05 WS-PD-DASH2       PIC X(01).
+000730     05 WS-PD-DAY         PIC X(02).
+000740 01 WS-PD-MONTH-NUM       PIC 9(02).
+000750 01 WS-PD-DAY-NUM         PIC 9(02).
+000760 01 WS-PD-YEAR-NUM        PIC 9(04).
+000770 01 WS-DAYS-IN-MONTH      PIC 9(02).
+000780 01 WS-DIVIDE-QUOTIENT    PIC 9(06).
+000790 01 WS-DIVIDE-REMAINDER   PIC 9(04).
+000800 01 WS-LEAP-YEAR-SWITCH   PIC X(01).
+000810   88 WS-LEAP-YEAR        VALUE "Y".
+000820   88 WS-NOT-LEAP-YEAR    VALUE "N".
+000830 01 WS-DATE-VALID-SWITCH  PIC X(01).
+000840   88 WS-DATE-VALID       VALUE "Y".
+000850   88 WS-DATE-INVALID     VALUE "N".
+000860 01 HEADING-LINE-1.
+000870     05 FILLER            PIC X(30) VALUE "PAYROLL-SYSTEMS".
+000880     05 FILLER            PIC X(25)
+000890        VALUE "PROMOTION DATE EXCEPTIONS".
+000900     05 FILLER            PIC X(05) VALUE "PAGE ".
+000910     05 HL1-PAGE          PIC ZZZ9.
+000920     05 FILLER            PIC X(16) VALUE SPACES.
+000930 01 HEADING-LINE-2.
+000940     05 FILLER            PIC X(10) VALUE "RUN DATE: ".
+000950     05 HL2-DATE          PIC 9(8).
+000960     05 FILLER            PIC X(62) VALUE SPACES.
+000970 01 HEADING-LINE-3.
+000980     05 FILLER            PIC X(06) VALUE "EMP-ID".
+000990     05 FILLER            PIC X(04) VALUE SPACES.
+001000     05 FILLER            PIC X(30) VALUE "EMPLOYEE NAME".
+001010     05 FILLER            PIC X(12) VALUE "BAD DATE".
+001020     05 FILLER            PIC X(08) VALUE SPACES.
+001030     05 FILLER            PIC X(20) VALUE "ACTION TAKEN".
+001040 01 DETAIL-LINE.
+001050     05 DL-EMP-ID         PIC 9(4).
+001060     05 FILLER            PIC X(04) VALUE SPACES.
+001070     05 DL-NAME           PIC X(30).
+001080     05 DL-BAD-DATE       PIC X(12).
+001090     05 FILLER            PIC X(08) VALUE SPACES.
+001100     05 DL-ACTION         PIC X(20).
+001110 01 TOTAL-LINE-1.
+001120     05 FILLER            PIC X(26) VALUE "RECORDS READ:       ".
+001130     05 TL-READ           PIC ZZZZ9.
+001140     05 FILLER            PIC X(49) VALUE SPACES.
+001150 01 TOTAL-LINE-2.
+001160     05 FILLER            PIC X(26) VALUE "DATES CORRECTED:    ".
+001170     05 TL-CORRECTED      PIC ZZZZ9.
+001180     05 FILLER            PIC X(49) VALUE SPACES.
+001190 PROCEDURE DIVISION.
+001200 000-MAIN-PROCEDURE.
+001210      PERFORM P100-INITIALIZATION.
+001220      PERFORM P200-MAINLINE.
+001230      PERFORM P300-TERMINATION.
+001240      STOP RUN.
+001250 P100-INITIALIZATION.
+001260      OPEN I-O    EMPLOYEE-VS-FILE.
+001262      IF NOT VSAM-OK
+001264         DISPLAY "FAILURE TO OPEN EMPVSFIL " VSAM-FILE-STATUS
+001266         STOP RUN
+001268      END-IF.
+001270      OPEN EXTEND AUDIT-TRAIL-FILE.
+001272      IF AUDITLOG-FILE-STATUS NOT = "00"
+001274         DISPLAY "FAILURE TO OPEN AUDITLOG " AUDITLOG-FILE-STATUS
+001276         STOP RUN
+001278      END-IF.
+001280      OPEN OUTPUT REPORT-FILE.
+001282      IF RPT-FILE-STATUS NOT = "00"
+001284         DISPLAY "FAILURE TO OPEN RPTOUT " RPT-FILE-STATUS
+001286         STOP RUN
+001288      END-IF.
+001290      ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001300      PERFORM P110-PRINT-HEADINGS.
+001310 P110-PRINT-HEADINGS.
+001320      ADD 1 TO WS-PAGE-COUNT.
+001330      MOVE WS-PAGE-COUNT TO HL1-PAGE.
+001340      MOVE WS-RUN-DATE TO HL2-DATE.
+001350      WRITE REPORT-LINE FROM HEADING-LINE-1.
+001360      WRITE REPORT-LINE FROM HEADING-LINE-2.
+001370      WRITE REPORT-LINE FROM HEADING-LINE-3.
+001380      MOVE ZERO TO WS-LINE-COUNT.
+001390 P200-MAINLINE.
+001400      READ EMPLOYEE-VS-FILE NEXT
+001410         AT END
+001420            SET WS-EOF TO TRUE
+001430      END-READ.
+001440      PERFORM UNTIL WS-EOF
+001450         ADD 1 TO WS-READ-COUNT
+001460         PERFORM P210-VALIDATE-ONE-DATE
+001470         READ EMPLOYEE-VS-FILE NEXT
+001480            AT END
+001490               SET WS-EOF TO TRUE
+001500         END-READ
+001510      END-PERFORM.
+001520 P210-VALIDATE-ONE-DATE.
+001530      PERFORM P400-CHECK-DATE-FORMAT.
+001540      IF WS-DATE-INVALID
+001550         MOVE EMPLOYEE TO WS-BEFORE-IMAGE
+001560         PERFORM P220-CORRECT-AND-AUDIT
+001570         ADD 1 TO WS-CORRECT-COUNT
+001580         PERFORM P230-PRINT-EXCEPTION-LINE
+001590      END-IF.
+001600 P220-CORRECT-AND-AUDIT.
+001610      MOVE "0000-00-00" TO EMP-PROMOTION-DATE.
+001620      REWRITE EMPLOYEE.
+001630      ACCEPT AUDIT-JOB-NAME FROM ENVIRONMENT "JOBNAME".
+001640      ACCEPT AUDIT-DATE     FROM DATE YYYYMMDD.
+001650      ACCEPT AUDIT-TIME     FROM TIME.
+001660      MOVE "EMPDTVAL"     TO AUDIT-PROGRAM.
+001670      MOVE "DATEFIX"      TO AUDIT-ACTION.
+001680      MOVE EMP-ID         TO AUDIT-EMP-ID.
+001690      MOVE WS-BEFORE-IMAGE TO AUDIT-BEFORE-IMAGE.
+001700      MOVE EMPLOYEE        TO AUDIT-AFTER-IMAGE.
+001710      WRITE AUDIT-TRAIL-REC.
+001720 P230-PRINT-EXCEPTION-LINE.
+001730      IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001740         PERFORM P110-PRINT-HEADINGS
+001750      END-IF.
+001760      MOVE EMP-ID           TO DL-EMP-ID.
+001770      MOVE EMP-LAST-NAME    TO DL-NAME.
+001780      MOVE WS-BEFORE-IMAGE (57:10) TO DL-BAD-DATE.
+001790      MOVE "SET TO 0000-00-00" TO DL-ACTION.
+001800      WRITE REPORT-LINE FROM DETAIL-LINE.
+001810      ADD 1 TO WS-LINE-COUNT.
+001820 P300-TERMINATION.
+001830      MOVE WS-READ-COUNT      TO TL-READ.
+001840      MOVE WS-CORRECT-COUNT   TO TL-CORRECTED.
+001850      WRITE REPORT-LINE FROM TOTAL-LINE-1.
+001860      WRITE REPORT-LINE FROM TOTAL-LINE-2.
+001870      CLOSE EMPLOYEE-VS-FILE.
+001880      CLOSE AUDIT-TRAIL-FILE.
+001890      CLOSE REPORT-FILE.
+001900      DISPLAY "EMPDTVAL - RECORDS READ      : " WS-READ-COUNT.
+001910      DISPLAY "EMPDTVAL - DATES CORRECTED    : " WS-CORRECT-COUNT.
+001915      PERFORM P310-WRITE-CONTROL-TOTALS.
+001916 P310-WRITE-CONTROL-TOTALS.
+001917      OPEN EXTEND CONTROL-TOTALS-FILE.
+001918      MOVE "EMPDTVAL" TO CT-PROGRAM-NAME.
+001919      MOVE WS-RUN-DATE TO CT-RUN-DATE.
+001920      MOVE "RECORDS READ"       TO CT-COUNT-LABEL.
+001921      MOVE WS-READ-COUNT        TO CT-COUNT-VALUE.
+001922      WRITE CONTROL-TOTAL-REC.
+001923      MOVE "DATES CORRECTED"    TO CT-COUNT-LABEL.
+001924      MOVE WS-CORRECT-COUNT     TO CT-COUNT-VALUE.
+001925      WRITE CONTROL-TOTAL-REC.
+001926      CLOSE CONTROL-TOTALS-FILE.
+001927 P400-CHECK-DATE-FORMAT.
+001930*    VALIDATES EMP-PROMOTION-DATE AS A REAL YYYY-MM-DD DATE,
+001940* INCLUDING LEAP-YEAR-SENSITIVE DAYS-IN-MONTH CHECKING
+001950      SET WS-DATE-VALID TO TRUE.
+001960      MOVE EMP-PROMOTION-DATE TO WS-PROMO-DATE-PARSE.
+001970      IF WS-PD-YEAR  IS NOT NUMERIC OR
+001980         WS-PD-DASH1 NOT = "-"        OR
+001990         WS-PD-MONTH IS NOT NUMERIC OR
+002000         WS-PD-DASH2 NOT = "-"        OR
+002010         WS-PD-DAY   IS NOT NUMERIC
+002020         SET WS-DATE-INVALID TO TRUE
+002030      END-IF.
+002040      IF WS-DATE-VALID
+002050         MOVE WS-PD-YEAR  TO WS-PD-YEAR-NUM
+002060         MOVE WS-PD-MONTH TO WS-PD-MONTH-NUM
+002070         MOVE WS-PD-DAY   TO WS-PD-DAY-NUM
+002080         IF WS-PD-YEAR-NUM < 1900 OR WS-PD-MONTH-NUM < 1 OR
+002090            WS-PD-MONTH-NUM > 12   OR WS-PD-DAY-NUM < 1
+002100            SET WS-DATE-INVALID TO TRUE
+002110         END-IF
+002120      END-IF.
+002130      IF WS-DATE-VALID
+002140         PERFORM P410-DETERMINE-LEAP-YEAR
+002150         PERFORM P420-SET-DAYS-IN-MONTH
+002160         IF WS-PD-DAY-NUM > WS-DAYS-IN-MONTH
+002170            SET WS-DATE-INVALID TO TRUE
+002180         END-IF
+002190      END-IF.
+002200 P410-DETERMINE-LEAP-YEAR.
+002210*    A YEAR IS A LEAP YEAR IF IT IS DIVISIBLE BY 4 AND,
+002220* WHEN IT IS ALSO DIVISIBLE BY 100, IT MUST ALSO BE
+002230* DIVISIBLE BY 400
+002240      SET WS-NOT-LEAP-YEAR TO TRUE.
+002250      DIVIDE WS-PD-YEAR-NUM BY 4 GIVING WS-DIVIDE-QUOTIENT
+002260         REMAINDER WS-DIVIDE-REMAINDER.
+002270      IF WS-DIVIDE-REMAINDER = 0
+002280         DIVIDE WS-PD-YEAR-NUM BY 100 GIVING WS-DIVIDE-QUOTIENT
+002290            REMAINDER WS-DIVIDE-REMAINDER
+002300         IF WS-DIVIDE-REMAINDER = 0
+002310            DIVIDE WS-PD-YEAR-NUM BY 400 GIVING
+002320               WS-DIVIDE-QUOTIENT REMAINDER WS-DIVIDE-REMAINDER
+002330            IF WS-DIVIDE-REMAINDER = 0
+002340               SET WS-LEAP-YEAR TO TRUE
+002350            END-IF
+002360         ELSE
+002370            SET WS-LEAP-YEAR TO TRUE
+002380         END-IF
+002390      END-IF.
+002400 P420-SET-DAYS-IN-MONTH.
+002410      EVALUATE WS-PD-MONTH-NUM
+002420         WHEN 2
+002430            IF WS-LEAP-YEAR
+002440               MOVE 29 TO WS-DAYS-IN-MONTH
+002450            ELSE
+002460               MOVE 28 TO WS-DAYS-IN-MONTH
+002470            END-IF
+002480         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+002490            MOVE 30 TO WS-DAYS-IN-MONTH
+002500         WHEN OTHER
+002510            MOVE 31 TO WS-DAYS-IN-MONTH
+002520      END-EVALUATE.
