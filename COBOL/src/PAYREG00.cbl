@@ -0,0 +1,152 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PAYREG00.
+000030 AUTHOR. D-MATEDK.
+000040 INSTALLATION. PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070************************************************************
+000080*    PROGRAM TO PRINT A PAGINATED PAYROLL REGISTER REPORT  *
+000090*    FROM COBTRAN3'S PACKED OUTPUT FILE (EMPOFILE), WITH   *
+000100*    REGULAR PAY, BONUS PAY, AND GROSS PAY PER EMPLOYEE AND*
+000110*    CONTROL TOTALS FOR ALL THREE AT THE END               *
+000120************************************************************
+000130* MODIFICATION HISTORY                                     *
+000140*   08/09/2026  DM  ORIGINAL PROGRAM                        *
+000150************************************************************
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT EMPLOYEE-OUT-FILE ASSIGN TO EMPOFILE
+000200     ORGANIZATION IS SEQUENTIAL
+000210     FILE STATUS  IS EMPOFILE-STATUS.
+000220     SELECT REPORT-FILE ASSIGN TO RPTOUT
+000230     ORGANIZATION IS SEQUENTIAL
+000240     FILE STATUS  IS RPT-FILE-STATUS.
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD EMPLOYEE-OUT-FILE
+000280      RECORDING MODE IS F
+000290      LABEL RECORDS ARE STANDARD
+000300      RECORD CONTAINS 80 CHARACTERS
+000310      BLOCK CONTAINS 0 RECORDS
+000320      DATA RECORD IS EMPLOYEE-RECORD-OUT.
+000330     COPY PAYREC.
+000340 FD REPORT-FILE
+000350      RECORDING MODE IS F
+000360      LABEL RECORDS ARE STANDARD
+000370      DATA RECORD IS REPORT-LINE.
+000380 01 REPORT-LINE          PIC X(80).
+000390 WORKING-STORAGE SECTION.
+000400 01 EMPOFILE-STATUS      PIC X(2).
+000410 01 RPT-FILE-STATUS      PIC X(2).
+000420 01 WS-EOF-SWITCH        PIC X(1) VALUE "N".
+000430   88 WS-EOF             VALUE "Y".
+000440 01 WS-LINE-COUNT        PIC 9(2) VALUE ZERO.
+000450 01 WS-PAGE-COUNT        PIC 9(3) VALUE ZERO.
+000460 01 WS-LINES-PER-PAGE    PIC 9(2) VALUE 20.
+000470 01 WS-RUN-DATE          PIC 9(8).
+000480 01 WS-GROSS-PAY         PIC S9(6)V9(2).
+000490 01 WS-COUNTERS.
+000500     05 WS-TOTAL-COUNT     PIC 9(5) VALUE ZERO.
+000510     05 WS-TOTAL-REG-PAY   PIC S9(8)V9(2) VALUE ZERO.
+000520     05 WS-TOTAL-BON-PAY   PIC S9(8)V9(2) VALUE ZERO.
+000530     05 WS-TOTAL-GROSS-PAY PIC S9(8)V9(2) VALUE ZERO.
+000540 01 HEADING-LINE-1.
+000550     05 FILLER           PIC X(30) VALUE "PAYROLL-SYSTEMS".
+000560     05 FILLER           PIC X(20) VALUE "PAYROLL REGISTER".
+000570     05 FILLER           PIC X(10) VALUE "PAGE ".
+000580     05 HL1-PAGE         PIC ZZZ9.
+000590     05 FILLER           PIC X(16) VALUE SPACES.
+000600 01 HEADING-LINE-2.
+000610     05 FILLER           PIC X(10) VALUE "RUN DATE: ".
+000620     05 HL2-DATE         PIC 9(8).
+000630     05 FILLER           PIC X(62) VALUE SPACES.
+000640 01 HEADING-LINE-3.
+000650     05 FILLER           PIC X(09) VALUE "EMP-ID".
+000660     05 FILLER           PIC X(07) VALUE SPACES.
+000670     05 FILLER           PIC X(11) VALUE "REGULAR PAY".
+000680     05 FILLER           PIC X(04) VALUE SPACES.
+000690     05 FILLER           PIC X(10) VALUE "BONUS PAY".
+000700     05 FILLER           PIC X(05) VALUE SPACES.
+000710     05 FILLER           PIC X(09) VALUE "GROSS PAY".
+000720     05 FILLER           PIC X(25) VALUE SPACES.
+000730 01 DETAIL-LINE.
+000740     05 DL-EMP-ID        PIC Z(8)9.
+000750     05 FILLER           PIC X(07) VALUE SPACES.
+000760     05 DL-REG-PAY       PIC Z,ZZZ,ZZ9.99.
+000770     05 FILLER           PIC X(04) VALUE SPACES.
+000780     05 DL-BON-PAY       PIC Z,ZZZ,ZZ9.99.
+000790     05 FILLER           PIC X(04) VALUE SPACES.
+000800     05 DL-GROSS-PAY     PIC Z,ZZZ,ZZ9.99.
+000810     05 FILLER           PIC X(08) VALUE SPACES.
+000820 01 TOTAL-LINE-1.
+000830     05 FILLER           PIC X(20) VALUE "EMPLOYEES LISTED: ".
+000840     05 TL-TOTAL-COUNT   PIC ZZZZ9.
+000850     05 FILLER           PIC X(55) VALUE SPACES.
+000860 01 TOTAL-LINE-2.
+000870     05 FILLER           PIC X(16) VALUE "TOTAL REGULAR: ".
+000880     05 TL-TOTAL-REG     PIC Z,ZZZ,ZZ9.99.
+000890     05 FILLER           PIC X(02) VALUE SPACES.
+000900     05 FILLER           PIC X(14) VALUE "TOTAL BONUS: ".
+000910     05 TL-TOTAL-BON     PIC Z,ZZZ,ZZ9.99.
+000920     05 FILLER           PIC X(02) VALUE SPACES.
+000930     05 FILLER           PIC X(14) VALUE "TOTAL GROSS: ".
+000940     05 TL-TOTAL-GROSS   PIC Z,ZZZ,ZZ9.99.
+000950     05 FILLER           PIC X(14) VALUE SPACES.
+000960 PROCEDURE DIVISION.
+000970 000-MAIN-PROCEDURE.
+000980      PERFORM P100-INITIALIZATION.
+000990      PERFORM P200-MAINLINE.
+001000      PERFORM P300-TERMINATION.
+001010      STOP RUN.
+001020 P100-INITIALIZATION.
+001030      OPEN INPUT EMPLOYEE-OUT-FILE.
+001040      OPEN OUTPUT REPORT-FILE.
+001050      ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001060      PERFORM P110-PRINT-HEADINGS.
+001070 P110-PRINT-HEADINGS.
+001080      ADD 1 TO WS-PAGE-COUNT.
+001090      MOVE WS-PAGE-COUNT TO HL1-PAGE.
+001100      MOVE WS-RUN-DATE TO HL2-DATE.
+001110      WRITE REPORT-LINE FROM HEADING-LINE-1.
+001120      WRITE REPORT-LINE FROM HEADING-LINE-2.
+001130      WRITE REPORT-LINE FROM HEADING-LINE-3.
+001140      MOVE ZERO TO WS-LINE-COUNT.
+001150 P200-MAINLINE.
+001160      READ EMPLOYEE-OUT-FILE
+001170         AT END
+001180            SET WS-EOF TO TRUE
+001190      END-READ.
+001200      PERFORM UNTIL WS-EOF
+001210         PERFORM P210-PRINT-DETAIL-LINE
+001220         READ EMPLOYEE-OUT-FILE
+001230            AT END
+001240               SET WS-EOF TO TRUE
+001250         END-READ
+001260      END-PERFORM.
+001270 P210-PRINT-DETAIL-LINE.
+001280      IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001290         PERFORM P110-PRINT-HEADINGS
+001300      END-IF.
+001310      ADD REG-PAY-OUT BON-PAY-OUT GIVING WS-GROSS-PAY.
+001320      MOVE EMP-ID-OUT  TO DL-EMP-ID.
+001330      MOVE REG-PAY-OUT TO DL-REG-PAY.
+001340      MOVE BON-PAY-OUT TO DL-BON-PAY.
+001350      MOVE WS-GROSS-PAY TO DL-GROSS-PAY.
+001360      WRITE REPORT-LINE FROM DETAIL-LINE.
+001370      ADD 1 TO WS-LINE-COUNT.
+001380      ADD 1 TO WS-TOTAL-COUNT.
+001390      ADD REG-PAY-OUT   TO WS-TOTAL-REG-PAY.
+001400      ADD BON-PAY-OUT   TO WS-TOTAL-BON-PAY.
+001410      ADD WS-GROSS-PAY  TO WS-TOTAL-GROSS-PAY.
+001420 P300-TERMINATION.
+001430      MOVE WS-TOTAL-COUNT     TO TL-TOTAL-COUNT.
+001440      MOVE WS-TOTAL-REG-PAY   TO TL-TOTAL-REG.
+001450      MOVE WS-TOTAL-BON-PAY   TO TL-TOTAL-BON.
+001460      MOVE WS-TOTAL-GROSS-PAY TO TL-TOTAL-GROSS.
+001470      WRITE REPORT-LINE FROM TOTAL-LINE-1.
+001480      WRITE REPORT-LINE FROM TOTAL-LINE-2.
+001490      CLOSE EMPLOYEE-OUT-FILE.
+001500      CLOSE REPORT-FILE.
+001510      DISPLAY "PAYROLL REGISTER REPORT COMPLETE - " WS-TOTAL-COUNT
+001520         " EMPLOYEES LISTED".
