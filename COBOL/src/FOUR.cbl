@@ -0,0 +1,108 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FOUR.
+000030 AUTHOR. D-MATEDK.
+000040 INSTALLATION. PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN. 01/02/2024.
+000060 DATE-COMPILED.
+000070************************************************************
+000080*    PROGRAM TO LIST EMPLOYEES FROM THE EMPLOYEE-VS-FILE   *
+000090*    VSAM KSDS SEQUENTIALLY BY EMP-ID                      *
+000100************************************************************
+000110* MODIFICATION HISTORY                                     *
+000120*   01/02/2024  DM  ORIGINAL PROGRAM                       *
+000130*   08/09/2026  DM  MOVED RECORD LAYOUT TO SHARED COPYBOOK  *
+000140*                   EMPREC SO THIS STOPS DRIFTING FROM VSMC *
+000145*   08/09/2026  DM  ADDED SYSIN SELECTION CARD - SINGLE      *
+000146*                   EMP-ID, A RANGE, OR BLANK FOR ALL - SO   *
+000147*                   THIS NO LONGER HAS TO DUMP EVERY EMPLOYEE*
+000148*   08/09/2026  DM  DISPLAY EMP-STATUS ALONGSIDE THE OTHER    *
+000149*                   EMPLOYEE FIELDS                          *
+000149*   08/09/2026  DM  RENAMED FLAG TO VSAM-FILE-STATUS, NOW     *
+000149*                   FROM THE SHARED FSTATCOM COPYBOOK         *
+000150************************************************************
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT IFILE ASSIGN TO CUSTDDI
+000200     ORGANIZATION IS INDEXED
+000210     ACCESS MODE IS SEQUENTIAL
+000220     RECORD KEY IS EMP-ID
+000230     FILE STATUS IS VSAM-FILE-STATUS.
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 FD IFILE.
+000270     COPY EMPREC.
+000280 WORKING-STORAGE SECTION.
+000290     COPY FSTATCOM.
+000320 01 SWITCH.
+000330   05 SW-SWITCH PIC X(1) VALUE "N".
+000340     88 EOF     VALUE "Y".
+000350     88 NOT-EOF VALUE "N".
+000351 01 WS-SELECTION-CARD.
+000352   05 WS-SEL-FROM-ID PIC X(4).
+000353   05 WS-SEL-TO-ID   PIC X(4).
+000354   05 FILLER         PIC X(72).
+000355 01 WS-SEL-FROM-NUM  PIC 9(4) VALUE ZERO.
+000356 01 WS-SEL-TO-NUM    PIC 9(4) VALUE 9999.
+000357 01 WS-SELECT-ALL-SWITCH PIC X(1) VALUE "Y".
+000358   88 WS-SELECT-ALL VALUE "Y".
+000359   88 WS-SELECT-RANGE VALUE "N".
+000360 PROCEDURE DIVISION.
+000370 0000-MAIN.
+000380     PERFORM P100.
+000390     PERFORM P200.
+000400     PERFORM P300.
+000410     STOP RUN.
+000420 P100.
+000421     ACCEPT WS-SELECTION-CARD FROM SYSIN.
+000422     PERFORM P110-PARSE-SELECTION.
+000430     OPEN INPUT IFILE.
+000440     INITIALIZE EMPLOYEE.
+000423 P110-PARSE-SELECTION.
+000424*    A BLANK CARD MEANS SELECT EVERY EMPLOYEE. A SINGLE ID
+000425* LEAVES WS-SEL-TO-ID BLANK. A RANGE HAS BOTH FIELDS FILLED
+000426     IF WS-SEL-FROM-ID = SPACES
+000427        SET WS-SELECT-ALL TO TRUE
+000428     ELSE
+000429        SET WS-SELECT-RANGE TO TRUE
+000430        MOVE WS-SEL-FROM-ID TO WS-SEL-FROM-NUM
+000431        IF WS-SEL-TO-ID = SPACES
+000432           MOVE WS-SEL-FROM-NUM TO WS-SEL-TO-NUM
+000433        ELSE
+000434           MOVE WS-SEL-TO-ID TO WS-SEL-TO-NUM
+000435        END-IF
+000436     END-IF.
+000450 P200.
+000460     READ IFILE
+000470     IF VSAM-EOF THEN
+000480        DISPLAY "END OF FILE" VSAM-FILE-STATUS
+000490        SET EOF TO TRUE
+000500     END-IF.
+000501     IF NOT EOF
+000502        PERFORM P210-DISPLAY-IF-SELECTED
+000503     END-IF.
+000510     IF NOT EOF THEN
+000520        PERFORM UNTIL EOF
+000580           READ IFILE
+000590              IF VSAM-EOF THEN
+000600                 SET EOF TO TRUE
+000610                 DISPLAY "END OF FILE" VSAM-FILE-STATUS
+000611              ELSE
+000612                 PERFORM P210-DISPLAY-IF-SELECTED
+000613              END-IF
+000630           END-PERFORM
+000640     ELSE
+000650        DISPLAY "NO RECORDS AT THE TIME"
+000660     END-IF.
+000661 P210-DISPLAY-IF-SELECTED.
+000662     IF WS-SELECT-ALL OR
+000663        (EMP-ID >= WS-SEL-FROM-NUM AND EMP-ID <= WS-SEL-TO-NUM)
+000664        DISPLAY "EMP ID : " EMP-ID
+000665        DISPLAY "EMP LAST NAME : " EMP-LAST-NAME
+000666        DISPLAY "EMP FIRST NAME : " EMP-FIRST-NAME
+000667        DISPLAY "EMP PROMOTION DATE : " EMP-PROMOTION-DATE
+000668        DISPLAY "EMP SERVICE NAME   : " EMP-SERVICE-NAME
+000669        DISPLAY "EMP STATUS         : " EMP-STATUS
+000670     END-IF.
+000670 P300.
+000680     CLOSE IFILE.
