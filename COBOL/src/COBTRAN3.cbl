@@ -0,0 +1,296 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. COBTRAN3.
+000030 AUTHOR. D-MATEDK.
+000040 INSTALLATION. PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN. 12/10/2023.
+000060 DATE-COMPILED.
+000070************************************************************
+000080*    PROGRAM TO REFORMAT EMPLOYEE PAY FROM DISPLAY FORMAT  *
+000090*    INTO PACKED COMP-3 FORMAT, ONE DDNAME PAIR PER        *
+000095*    FILE-PAIR CONTROL CARD READ FROM FILECTL              *
+000100************************************************************
+000110* MODIFICATION HISTORY                                     *
+000120*   12/10/2023  DM  ORIGINAL PROGRAM                        *
+000130*   08/09/2026  DM  VALIDATE EMP-ID-IN/REG-PAY-IN/BON-PAY-IN *
+000140*                   ARE NUMERIC BEFORE REPACKING - BAD      *
+000150*                   RECORDS ROUTE TO AN EXCEPTION REPORT    *
+000160*                   INSTEAD OF WRITING GARBAGE TO EMPOFILE  *
+000165*   08/09/2026  DM  MOVED PACKED OUTPUT RECORD LAYOUT TO    *
+000166*                   SHARED COPYBOOK PAYREC SO PAYREG00 CAN  *
+000167*                   READ EMPOFILE WITH THE SAME LAYOUT      *
+000168*   08/09/2026  DM  ACCUMULATE EMP-ID/PAY HASH TOTALS ON    *
+000169*                   BOTH EMPLOYEE-IN-FILE AND EMPLOYEE-OUT- *
+000170*                   FILE AND COMPARE THEM AT END OF JOB TO  *
+000171*                   PROVE NO RECORDS WERE LOST OR CORRUPTED *
+000172*                   IN THE REPACK                           *
+000174*   08/09/2026  DM  REJECT REG-PAY-IN/BON-PAY-IN VALUES     *
+000175*                   OUTSIDE A REASONABLE PAY RANGE (ZERO OR *
+000176*                   ABOVE THE PAYROLL CEILING) - ROUTES TO  *
+000177*                   THE SAME EMPEXCPT EXCEPTION REPORT AS   *
+000178*                   THE NOT-NUMERIC CHECKS                  *
+000181*   08/09/2026  DM  EMPIFILE/EMPOFILE ARE NO LONGER FIXED   *
+000182*                   DDNAMES - EMPLOYEE-IN-FILE/EMPLOYEE-OUT-*
+000183*                   FILE ARE NOW ASSIGN TO DYNAMIC, BOUND AT*
+000184*                   RUN TIME FROM A NEW FILECTL CONTROL CARD*
+000185*                   FILE (ONE IN-DDNAME/OUT-DDNAME PAIR PER *
+000186*                   CARD) SO ONE RUN OF COBTRAN3 CAN REPACK *
+000187*                   AS MANY FILE PAIRS AS THE JCL SUPPLIES  *
+000188*                   DD STATEMENTS FOR, WITHOUT A RECOMPILE   *
+000195*   08/09/2026  DM  RESET THE COUNTERS/HASH TOTALS AT THE   *
+000196*                   START OF EACH FILE PAIR AND CHECK THE   *
+000197*                   HASH BALANCE PER PAIR (IN ADDITION TO   *
+000198*                   THE JOB GRAND TOTAL) SO ONE BAD PAIR    *
+000199*                   CAN'T BE MASKED BY OFFSETTING ERRORS IN *
+000200*                   ANOTHER - ALSO TAG EXCEPTION LINES WITH *
+000201*                   THE PAIR'S DDNAMES SO A DUPLICATE       *
+000202*                   EMP-ID ACROSS PAIRS CAN BE TOLD APART   *
+000203************************************************************
+000190 ENVIRONMENT DIVISION.
+000191 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000201     SELECT FILE-PAIR-CONTROL-FILE ASSIGN TO FILECTL.
+000210     SELECT EMPLOYEE-IN-FILE ASSIGN TO DYNAMIC WS-IN-DDNAME.
+000220     SELECT EMPLOYEE-OUT-FILE ASSIGN TO DYNAMIC WS-OUT-DDNAME.
+000230     SELECT EXCEPTION-REPORT-FILE ASSIGN TO EMPEXCPT.
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000251 FD FILE-PAIR-CONTROL-FILE
+000252      RECORDING MODE IS F
+000253      LABEL RECORDS ARE STANDARD
+000254      RECORD CONTAINS 80 CHARACTERS
+000255      DATA RECORD IS FILE-PAIR-REC.
+000256 01 FILE-PAIR-REC.
+000257    05 FP-IN-DDNAME   PIC X(08).
+000258    05 FILLER         PIC X(02).
+000259    05 FP-OUT-DDNAME  PIC X(08).
+000260    05 FILLER         PIC X(62).
+000261 FD EMPLOYEE-IN-FILE
+000270      RECORDING MODE IS F
+000280      LABEL RECORDS ARE STANDARD
+000290      RECORD CONTAINS 80 CHARACTERS
+000300      BLOCK CONTAINS 0 RECORDS
+000310      DATA RECORD IS EMPLOYEE-RECORD-IN.
+000320 01 EMPLOYEE-RECORD-IN.
+000330    05 E-ID          PIC X(04).
+000340    05 FILLER        PIC X(76).
+000350 FD EMPLOYEE-OUT-FILE
+000360       RECORDING MODE IS F
+000370       LABEL RECORDS ARE STANDARD
+000380       RECORD CONTAINS 80 CHARACTERS
+000390       BLOCK CONTAINS 0 RECORDS
+000400       DATA RECORD IS EMPLOYEE-RECORD-OUT.
+000405     COPY PAYREC.
+000430 FD EXCEPTION-REPORT-FILE
+000440       RECORDING MODE IS F
+000450       LABEL RECORDS ARE STANDARD
+000460       RECORD CONTAINS 132 CHARACTERS
+000470       DATA RECORD IS EXCEPTION-LINE.
+000480 01 EXCEPTION-LINE    PIC X(132).
+000490 WORKING-STORAGE SECTION.
+000491 01 WS-IN-DDNAME           PIC X(08).
+000492 01 WS-OUT-DDNAME          PIC X(08).
+000493 01 WS-PAIR-COUNT          PIC 9(3) VALUE ZERO.
+000494 01 WS-PAIR-FLAGS.
+000495    05 SW-PAIR-EOF-SWITCH  PIC X(1) VALUE "N".
+000496    88 SW-PAIR-EOF                  VALUE "Y".
+000497    88 SW-PAIR-NOT-EOF             VALUE "N".
+000500 01 WS-FLAGS.
+000510    05 SW-END-OF-FILE-SWITCH     PIC X(1) VALUE "N".
+000520    88 SW-END-OF-FILE                    VALUE "Y".
+000530    88 SW-NOT-END-OF-FILE                VALUE "N".
+000540 01 IN-EMPLOYEE-RECORD.
+000550    05 EMP-ID-IN     PIC X(04).
+000560    05 FILLER        PIC X(05).
+000570    05 REG-PAY-IN    PIC 99999V99.
+000580    05 FILLER        PIC X(02).
+000590    05 BON-PAY-IN    PIC 9999V99.
+000600    05 FILLER        PIC X(54).
+000680 01 DISPLAY-EMPLOYEE-PIC.
+000690    05 DIS-REG-PAY   PIC 99999.99.
+000700    05 DIS-BON-PAY   PIC 9999.99.
+000710 01 WS-COUNTERS.
+000720    05 WS-READ-COUNT      PIC 9(5) VALUE ZERO.
+000730    05 WS-WRITTEN-COUNT   PIC 9(5) VALUE ZERO.
+000740    05 WS-EXCEPTION-COUNT PIC 9(5) VALUE ZERO.
+000750 01 WS-VALID-RECORD-SWITCH PIC X(1).
+000760    88 WS-VALID-RECORD VALUE "Y".
+000770    88 WS-INVALID-RECORD VALUE "N".
+000780 01 WS-EXCEPTION-REASON PIC X(40).
+000785 01 WS-PAY-LIMITS.
+000786    05 WS-MIN-PAY        PIC 9999V99 VALUE ZERO.
+000787    05 WS-MAX-REG-PAY    PIC 99999V99 VALUE 50000.00.
+000788    05 WS-MAX-BON-PAY    PIC 9999V99 VALUE 9999.99.
+000789 01 WS-EMP-ID-IN-NUM PIC 9(4).
+000782 01 WS-HASH-TOTALS.
+000783    05 WS-IN-ID-HASH      PIC 9(9)    VALUE ZERO.
+000784    05 WS-IN-REG-HASH     PIC 9(9)V99 VALUE ZERO.
+000785    05 WS-IN-BON-HASH     PIC 9(9)V99 VALUE ZERO.
+000786    05 WS-OUT-ID-HASH     PIC 9(9)    VALUE ZERO.
+000787    05 WS-OUT-REG-HASH    PIC 9(9)V99 VALUE ZERO.
+000788    05 WS-OUT-BON-HASH    PIC 9(9)V99 VALUE ZERO.
+001701 01 WS-GRAND-COUNTERS.
+001702    05 WS-GRAND-READ-COUNT      PIC 9(6) VALUE ZERO.
+001703    05 WS-GRAND-WRITTEN-COUNT   PIC 9(6) VALUE ZERO.
+001704    05 WS-GRAND-EXCEPTION-COUNT PIC 9(6) VALUE ZERO.
+001705 01 WS-GRAND-HASH-TOTALS.
+001706    05 WS-GRAND-IN-ID-HASH   PIC 9(10)    VALUE ZERO.
+001707    05 WS-GRAND-IN-REG-HASH  PIC 9(10)V99 VALUE ZERO.
+001708    05 WS-GRAND-IN-BON-HASH  PIC 9(10)V99 VALUE ZERO.
+001709    05 WS-GRAND-OUT-ID-HASH  PIC 9(10)    VALUE ZERO.
+001710    05 WS-GRAND-OUT-REG-HASH PIC 9(10)V99 VALUE ZERO.
+001711    05 WS-GRAND-OUT-BON-HASH PIC 9(10)V99 VALUE ZERO.
+000790 PROCEDURE DIVISION.
+000800     PERFORM P050-OPEN-CONTROL-FILES.
+000805     PERFORM P060-PROCESS-ALL-PAIRS.
+000820     PERFORM P300-TERMINATION.
+000830     GOBACK.
+000831 P050-OPEN-CONTROL-FILES.
+000832     DISPLAY "COBTRAN3 - COBOL PROGRAM: INPUT/OUTPUT".
+000833     OPEN INPUT FILE-PAIR-CONTROL-FILE.
+000834     OPEN OUTPUT EXCEPTION-REPORT-FILE.
+000835 P060-PROCESS-ALL-PAIRS.
+000836*    EACH FILECTL CARD NAMES ONE EMPLOYEE-IN-FILE/EMPLOYEE-OUT-
+000837* FILE DDNAME PAIR - EMPLOYEE-IN-FILE/EMPLOYEE-OUT-FILE ARE
+000838* ASSIGN TO DYNAMIC, SO MOVING A NEW PAIR OF DDNAMES INTO
+000839* WS-IN-DDNAME/WS-OUT-DDNAME BEFORE EACH OPEN IS ENOUGH TO
+000840* REBIND THEM WITHOUT A RECOMPILE
+000841     READ FILE-PAIR-CONTROL-FILE
+000842        AT END
+000843           SET SW-PAIR-EOF TO TRUE
+000844     END-READ.
+000845     PERFORM UNTIL SW-PAIR-EOF
+000846        ADD 1 TO WS-PAIR-COUNT
+000847        MOVE FP-IN-DDNAME  TO WS-IN-DDNAME
+000848        MOVE FP-OUT-DDNAME TO WS-OUT-DDNAME
+000849        PERFORM P100-INITIALIZATION
+000850        PERFORM P200-MAINLINE
+000851        PERFORM P250-CLOSE-PAIR
+000852        READ FILE-PAIR-CONTROL-FILE
+000853           AT END
+000854              SET SW-PAIR-EOF TO TRUE
+000855        END-READ
+000856     END-PERFORM.
+000860 P100-INITIALIZATION.
+000870     DISPLAY "COBTRAN3 - PAIR " WS-PAIR-COUNT ": IN="
+000871        WS-IN-DDNAME " OUT=" WS-OUT-DDNAME.
+000880     OPEN INPUT EMPLOYEE-IN-FILE.
+000881     OPEN OUTPUT EMPLOYEE-OUT-FILE.
+000882     SET SW-NOT-END-OF-FILE TO TRUE.
+000890     INITIALIZE IN-EMPLOYEE-RECORD, OUT-EMPLOYEE-RECORD.
+000891     INITIALIZE WS-COUNTERS, WS-HASH-TOTALS.
+000900 P200-MAINLINE.
+000910*    MAIN LOOP - READ THE INPUT FILE, LOAD THE OUTPUT
+000920* STRUCTURE AND WRITE THE RECORD TO OUTPUT
+000930     READ EMPLOYEE-IN-FILE INTO IN-EMPLOYEE-RECORD
+000940        AT END
+000950           SET SW-END-OF-FILE TO TRUE
+000960     END-READ
+000970     PERFORM UNTIL SW-END-OF-FILE
+000980        ADD 1 TO WS-READ-COUNT
+000990        PERFORM P210-VALIDATE-RECORD
+001000        IF WS-VALID-RECORD
+001010           PERFORM P220-REFORMAT-RECORD
+001020        ELSE
+001030           PERFORM P230-WRITE-EXCEPTION
+001040        END-IF
+001050        READ EMPLOYEE-IN-FILE INTO IN-EMPLOYEE-RECORD
+001060            AT END
+001070                SET SW-END-OF-FILE TO TRUE
+001080        END-READ
+001090     END-PERFORM.
+001100 P210-VALIDATE-RECORD.
+001110     SET WS-VALID-RECORD TO TRUE.
+001120     MOVE SPACES TO WS-EXCEPTION-REASON.
+001130     IF EMP-ID-IN NOT NUMERIC
+001140        SET WS-INVALID-RECORD TO TRUE
+001150        MOVE "EMP-ID-IN IS NOT NUMERIC" TO WS-EXCEPTION-REASON
+001160     ELSE IF REG-PAY-IN NOT NUMERIC
+001170        SET WS-INVALID-RECORD TO TRUE
+001180        MOVE "REG-PAY-IN IS NOT NUMERIC" TO WS-EXCEPTION-REASON
+001190     ELSE IF BON-PAY-IN NOT NUMERIC
+001200        SET WS-INVALID-RECORD TO TRUE
+001210        MOVE "BON-PAY-IN IS NOT NUMERIC" TO WS-EXCEPTION-REASON
+001211     ELSE IF REG-PAY-IN < WS-MIN-PAY
+001212        OR REG-PAY-IN > WS-MAX-REG-PAY
+001213        SET WS-INVALID-RECORD TO TRUE
+001214        MOVE "REG-PAY-IN IS OUT OF RANGE" TO WS-EXCEPTION-REASON
+001215     ELSE IF BON-PAY-IN < WS-MIN-PAY
+001216        OR BON-PAY-IN > WS-MAX-BON-PAY
+001217        SET WS-INVALID-RECORD TO TRUE
+001218        MOVE "BON-PAY-IN IS OUT OF RANGE" TO WS-EXCEPTION-REASON
+001220     END-IF.
+001230 P220-REFORMAT-RECORD.
+001240     MOVE EMP-ID-IN TO EMP-ID-OUT
+001250     MOVE REG-PAY-IN TO REG-PAY-OUT  DIS-REG-PAY
+001260     MOVE BON-PAY-IN TO BON-PAY-OUT  DIS-BON-PAY
+001270     DISPLAY " EMP ID: " EMP-ID-OUT
+001280     DISPLAY " REG PAY: " DIS-REG-PAY
+001290     DISPLAY " BONUS PAY: " DIS-BON-PAY
+001300     WRITE EMPLOYEE-RECORD-OUT FROM OUT-EMPLOYEE-RECORD
+001310     ADD 1 TO WS-WRITTEN-COUNT
+001320     MOVE EMP-ID-IN TO WS-EMP-ID-IN-NUM
+001330     ADD WS-EMP-ID-IN-NUM TO WS-IN-ID-HASH
+001340     ADD REG-PAY-IN       TO WS-IN-REG-HASH
+001350     ADD BON-PAY-IN       TO WS-IN-BON-HASH
+001360     ADD EMP-ID-OUT       TO WS-OUT-ID-HASH
+001370     ADD REG-PAY-OUT      TO WS-OUT-REG-HASH
+001380     ADD BON-PAY-OUT      TO WS-OUT-BON-HASH.
+001320 P230-WRITE-EXCEPTION.
+001330     ADD 1 TO WS-EXCEPTION-COUNT.
+001340     MOVE SPACES TO EXCEPTION-LINE.
+001350     STRING "PAIR IN: " WS-IN-DDNAME
+001351        " OUT: " WS-OUT-DDNAME
+001352        " EMP-ID: " EMP-ID-IN
+001360        " REASON: " WS-EXCEPTION-REASON
+001370        DELIMITED BY SIZE INTO EXCEPTION-LINE.
+001380     WRITE EXCEPTION-LINE.
+001390     DISPLAY "*** EXCEPTION *** " EXCEPTION-LINE.
+001395 P250-CLOSE-PAIR.
+001396     CLOSE EMPLOYEE-IN-FILE, EMPLOYEE-OUT-FILE.
+001397     DISPLAY "COBTRAN3 - PAIR " WS-PAIR-COUNT " IN: "
+001398        WS-IN-DDNAME " OUT: " WS-OUT-DDNAME " COMPLETE".
+001399     DISPLAY "  PAIR EMP-ID   HASH - IN: " WS-IN-ID-HASH
+001720        " OUT: " WS-OUT-ID-HASH.
+001721     DISPLAY "  PAIR REG-PAY  HASH - IN: " WS-IN-REG-HASH
+001722        " OUT: " WS-OUT-REG-HASH.
+001723     DISPLAY "  PAIR BON-PAY  HASH - IN: " WS-IN-BON-HASH
+001724        " OUT: " WS-OUT-BON-HASH.
+001725     IF WS-IN-ID-HASH  = WS-OUT-ID-HASH  AND
+001726        WS-IN-REG-HASH = WS-OUT-REG-HASH AND
+001727        WS-IN-BON-HASH = WS-OUT-BON-HASH
+001728        DISPLAY "  PAIR IN: " WS-IN-DDNAME " OUT: " WS-OUT-DDNAME
+001729           " HASH TOTALS BALANCE - NO RECORDS LOST"
+001730     ELSE
+001731        DISPLAY "  *** PAIR IN: " WS-IN-DDNAME " OUT: "
+001732           WS-OUT-DDNAME " HASH TOTALS OUT OF BALANCE ***"
+001733     END-IF.
+001734     ADD WS-READ-COUNT      TO WS-GRAND-READ-COUNT.
+001735     ADD WS-WRITTEN-COUNT   TO WS-GRAND-WRITTEN-COUNT.
+001736     ADD WS-EXCEPTION-COUNT TO WS-GRAND-EXCEPTION-COUNT.
+001737     ADD WS-IN-ID-HASH      TO WS-GRAND-IN-ID-HASH.
+001738     ADD WS-IN-REG-HASH     TO WS-GRAND-IN-REG-HASH.
+001739     ADD WS-IN-BON-HASH     TO WS-GRAND-IN-BON-HASH.
+001740     ADD WS-OUT-ID-HASH     TO WS-GRAND-OUT-ID-HASH.
+001741     ADD WS-OUT-REG-HASH    TO WS-GRAND-OUT-REG-HASH.
+001742     ADD WS-OUT-BON-HASH    TO WS-GRAND-OUT-BON-HASH.
+001400 P300-TERMINATION.
+001410     CLOSE FILE-PAIR-CONTROL-FILE,
+001430           EXCEPTION-REPORT-FILE.
+001435     DISPLAY "FILE PAIRS PROCESSED : " WS-PAIR-COUNT.
+001440     DISPLAY "RECORDS READ      : " WS-GRAND-READ-COUNT.
+001450     DISPLAY "RECORDS WRITTEN   : " WS-GRAND-WRITTEN-COUNT.
+001460     DISPLAY "RECORDS EXCEPTION : " WS-GRAND-EXCEPTION-COUNT.
+001465     DISPLAY "EMP-ID   HASH - IN: " WS-GRAND-IN-ID-HASH
+001466        " OUT: " WS-GRAND-OUT-ID-HASH.
+001467     DISPLAY "REG-PAY  HASH - IN: " WS-GRAND-IN-REG-HASH
+001468        " OUT: " WS-GRAND-OUT-REG-HASH.
+001469     DISPLAY "BON-PAY  HASH - IN: " WS-GRAND-IN-BON-HASH
+001470        " OUT: " WS-GRAND-OUT-BON-HASH.
+001471     IF WS-GRAND-IN-ID-HASH  = WS-GRAND-OUT-ID-HASH  AND
+001472        WS-GRAND-IN-REG-HASH = WS-GRAND-OUT-REG-HASH AND
+001473        WS-GRAND-IN-BON-HASH = WS-GRAND-OUT-BON-HASH
+001474        DISPLAY "HASH TOTALS BALANCE - NO RECORDS LOST"
+001475     ELSE
+001476        DISPLAY "*** HASH TOTALS OUT OF BALANCE ***"
+001477     END-IF.
+001480     DISPLAY "COBTRAN3 - SUCCESSFULLY ENDED".
