@@ -0,0 +1,130 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EMPCTLRP.
+000030 AUTHOR. D-MATEDK.
+000040 INSTALLATION. PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070************************************************************
+000080*    CONSOLIDATED NIGHTLY CONTROL REPORT - RUNS AS THE     *
+000090*    LAST STEP OF THE EMPLOYEE BATCH SUITE (VSMC, EMPRPT00,*
+000100*    PROMOREV, EMPDTVAL) AND READS THE CTLTOTS FILE THOSE  *
+000110*    STEPS APPENDED THEIR END-OF-JOB COUNTS TO, PRINTING    *
+000120*    ONE PAGINATED REPORT SHOWING EVERY STEP'S COUNTS SO    *
+000130*    OPERATIONS HAS ONE PLACE TO VERIFY THE WHOLE NIGHT'S   *
+000140*    RUN INSTEAD OF FIVE SEPARATE SYSOUT LISTINGS           *
+000150************************************************************
+000160* MODIFICATION HISTORY                                     *
+000170*   08/09/2026  DM  ORIGINAL PROGRAM                        *
+000180************************************************************
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT CONTROL-TOTALS-FILE ASSIGN TO CTLTOTS
+000230     ORGANIZATION IS SEQUENTIAL
+000240     FILE STATUS  IS CTLTOTS-FILE-STATUS.
+000250     SELECT REPORT-FILE ASSIGN TO RPTOUT
+000260     ORGANIZATION IS SEQUENTIAL
+000270     FILE STATUS  IS RPT-FILE-STATUS.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD CONTROL-TOTALS-FILE
+000310      RECORDING MODE IS F
+000320      LABEL RECORDS ARE STANDARD
+000330      RECORD CONTAINS 80 CHARACTERS
+000340      DATA RECORD IS CONTROL-TOTAL-REC.
+000350     COPY CTLTOTREC.
+000360 FD REPORT-FILE
+000370      RECORDING MODE IS F
+000380      LABEL RECORDS ARE STANDARD
+000390      DATA RECORD IS REPORT-LINE.
+000400 01 REPORT-LINE            PIC X(80).
+000410 WORKING-STORAGE SECTION.
+000420 01 CTLTOTS-FILE-STATUS    PIC X(2).
+000430 01 RPT-FILE-STATUS        PIC X(2).
+000440 01 WS-EOF-SWITCH          PIC X(1) VALUE "N".
+000450   88 WS-EOF               VALUE "Y".
+000460 01 WS-LINE-COUNT          PIC 9(2) VALUE ZERO.
+000470 01 WS-PAGE-COUNT          PIC 9(3) VALUE ZERO.
+000480 01 WS-LINES-PER-PAGE      PIC 9(2) VALUE 20.
+000490 01 WS-RUN-DATE            PIC 9(8).
+000500 01 WS-RECORD-COUNT        PIC 9(5) VALUE ZERO.
+000510 01 HEADING-LINE-1.
+000520     05 FILLER             PIC X(30) VALUE "PAYROLL-SYSTEMS".
+000530     05 FILLER             PIC X(25)
+000540        VALUE "NIGHTLY CONTROL REPORT".
+000550     05 FILLER             PIC X(05) VALUE "PAGE ".
+000560     05 HL1-PAGE           PIC ZZZ9.
+000570     05 FILLER             PIC X(16) VALUE SPACES.
+000580 01 HEADING-LINE-2.
+000590     05 FILLER             PIC X(10) VALUE "RUN DATE: ".
+000600     05 HL2-DATE           PIC 9(8).
+000610     05 FILLER             PIC X(62) VALUE SPACES.
+000620 01 HEADING-LINE-3.
+000630     05 FILLER             PIC X(08) VALUE "PROGRAM ".
+000640     05 FILLER             PIC X(10) VALUE "RUN DATE ".
+000650     05 FILLER             PIC X(20) VALUE "DESCRIPTION".
+000660     05 FILLER             PIC X(10) VALUE "COUNT".
+000670     05 FILLER             PIC X(32) VALUE SPACES.
+000680 01 DETAIL-LINE.
+000690     05 DL-PROGRAM-NAME    PIC X(08).
+000700     05 FILLER             PIC X(02) VALUE SPACES.
+000710     05 DL-RUN-DATE        PIC 9(08).
+000720     05 FILLER             PIC X(02) VALUE SPACES.
+000730     05 DL-COUNT-LABEL     PIC X(20).
+000740     05 FILLER             PIC X(02) VALUE SPACES.
+000750     05 DL-COUNT-VALUE     PIC ZZZZZZ9.
+000760     05 FILLER             PIC X(29) VALUE SPACES.
+000770 01 TOTAL-LINE.
+000780     05 FILLER         PIC X(22) VALUE "TOTAL CONTROL RECORDS:".
+000785     05 FILLER             PIC X(01) VALUE SPACES.
+000790     05 TL-RECORD-COUNT    PIC ZZZZ9.
+000800     05 FILLER             PIC X(52) VALUE SPACES.
+000810 PROCEDURE DIVISION.
+000820 000-MAIN-PROCEDURE.
+000830      PERFORM P100-INITIALIZATION.
+000840      PERFORM P200-MAINLINE.
+000850      PERFORM P300-TERMINATION.
+000860      STOP RUN.
+000870 P100-INITIALIZATION.
+000880      OPEN INPUT CONTROL-TOTALS-FILE.
+000890      OPEN OUTPUT REPORT-FILE.
+000900      ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000910      PERFORM P110-PRINT-HEADINGS.
+000920 P110-PRINT-HEADINGS.
+000930      ADD 1 TO WS-PAGE-COUNT.
+000940      MOVE WS-PAGE-COUNT TO HL1-PAGE.
+000950      MOVE WS-RUN-DATE TO HL2-DATE.
+000960      WRITE REPORT-LINE FROM HEADING-LINE-1.
+000970      WRITE REPORT-LINE FROM HEADING-LINE-2.
+000980      WRITE REPORT-LINE FROM HEADING-LINE-3.
+000990      MOVE ZERO TO WS-LINE-COUNT.
+001000 P200-MAINLINE.
+001010      READ CONTROL-TOTALS-FILE
+001020         AT END
+001030            SET WS-EOF TO TRUE
+001040      END-READ.
+001050      PERFORM UNTIL WS-EOF
+001060         PERFORM P210-PRINT-DETAIL-LINE
+001070         READ CONTROL-TOTALS-FILE
+001080            AT END
+001090               SET WS-EOF TO TRUE
+001100         END-READ
+001110      END-PERFORM.
+001120 P210-PRINT-DETAIL-LINE.
+001130      IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+001140         PERFORM P110-PRINT-HEADINGS
+001150      END-IF.
+001160      MOVE CT-PROGRAM-NAME TO DL-PROGRAM-NAME.
+001170      MOVE CT-RUN-DATE     TO DL-RUN-DATE.
+001180      MOVE CT-COUNT-LABEL  TO DL-COUNT-LABEL.
+001190      MOVE CT-COUNT-VALUE  TO DL-COUNT-VALUE.
+001200      WRITE REPORT-LINE FROM DETAIL-LINE.
+001210      ADD 1 TO WS-LINE-COUNT.
+001220      ADD 1 TO WS-RECORD-COUNT.
+001230 P300-TERMINATION.
+001240      MOVE WS-RECORD-COUNT TO TL-RECORD-COUNT.
+001250      WRITE REPORT-LINE FROM TOTAL-LINE.
+001260      CLOSE CONTROL-TOTALS-FILE.
+001270      CLOSE REPORT-FILE.
+001280      DISPLAY "EMPCTLRP - CONSOLIDATED CONTROL REPORT COMPLETE - "
+001290         WS-RECORD-COUNT " CONTROL RECORDS".
