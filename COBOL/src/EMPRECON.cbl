@@ -0,0 +1,188 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EMPRECON.
+000030 AUTHOR. D-MATEDK.
+000040 INSTALLATION. PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070************************************************************
+000080*    PROGRAM TO RECONCILE THE EMPLOYEE-VS-FILE VSAM KSDS   *
+000090*    (EMPVSFIL, KEYED BY A 4-DIGIT EMP-ID - USED BY VSMC    *
+000100*    AND FOUR) AGAINST THE Z38515.EMP.KSDS CLUSTER (CUSTDD, *
+000110*    KEYED BY A 6-DIGIT EMP-ID - USED BY KDSD AND TRANUPD). *
+000120*    THE TWO CLUSTERS ARE KEPT AS SEPARATE PHYSICAL FILES   *
+000130*    ON PURPOSE (SEE EMPREC/KDSDREC COPYBOOKS) SO THIS      *
+000140*    PROGRAM READS BOTH IN KEY SEQUENCE AND REPORTS ANY     *
+000150*    EMP-ID THAT IS ON ONE CLUSTER BUT NOT THE OTHER        *
+000160************************************************************
+000170* MODIFICATION HISTORY                                     *
+000180*   08/09/2026  DM  ORIGINAL PROGRAM                        *
+000185*   08/09/2026  DM  EMP-VS-FILE STATUS NOW COMES FROM THE    *
+000186*                   SHARED FSTATCOM COPYBOOK - KDS-FILE      *
+000187*                   KEEPS ITS OWN FIELD SINCE A PROGRAM      *
+000188*                   CANNOT COPY THE SAME STATUS FIELD NAME   *
+000189*                   TWICE                                   *
+000190************************************************************
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT EMP-VS-FILE ASSIGN TO EMPVSFIL
+000240     ORGANIZATION IS INDEXED
+000250     ACCESS MODE  IS SEQUENTIAL
+000260     RECORD KEY   IS EMP-ID OF EMPLOYEE
+000270     FILE STATUS  IS VSAM-FILE-STATUS.
+000280     SELECT KDS-FILE ASSIGN TO CUSTDD
+000290     ORGANIZATION IS INDEXED
+000300     ACCESS MODE  IS SEQUENTIAL
+000310     RECORD KEY   IS EMP-ID OF IFILE-RECS
+000320     FILE STATUS  IS KDS-FILE-STATUS.
+000330     SELECT RECON-REPORT-FILE ASSIGN TO RECONOUT
+000340     ORGANIZATION IS SEQUENTIAL
+000350     FILE STATUS  IS RECON-FILE-STATUS.
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD EMP-VS-FILE.
+000390     COPY EMPREC.
+000400 FD KDS-FILE.
+000410     COPY KDSDREC.
+000420 FD RECON-REPORT-FILE
+000430      RECORDING MODE IS F
+000440      LABEL RECORDS ARE STANDARD
+000450      DATA RECORD IS RECON-LINE.
+000460 01 RECON-LINE            PIC X(88).
+000470 WORKING-STORAGE SECTION.
+000480     COPY FSTATCOM.
+000510 01 KDS-FILE-STATUS        PIC X(2).
+000520   88 KDS-OK               VALUE "00".
+000530   88 KDS-EOF              VALUE "10".
+000540 01 RECON-FILE-STATUS      PIC X(2).
+000550 01 WS-EMPVS-EOF-SWITCH    PIC X(1) VALUE "N".
+000560   88 WS-EMPVS-DONE        VALUE "Y".
+000570 01 WS-KDS-EOF-SWITCH      PIC X(1) VALUE "N".
+000580   88 WS-KDS-DONE          VALUE "Y".
+000590 01 WS-EMPVS-KEY           PIC 9(6) VALUE ZERO.
+000600 01 WS-KDS-KEY             PIC 9(6) VALUE ZERO.
+000605 01 WS-EMPVS-FULL-NAME     PIC X(30).
+000610 01 WS-COUNTERS.
+000620     05 WS-MATCH-COUNT     PIC 9(5) VALUE ZERO.
+000630     05 WS-EMPVS-ONLY-COUNT PIC 9(5) VALUE ZERO.
+000640     05 WS-KDS-ONLY-COUNT  PIC 9(5) VALUE ZERO.
+000650     05 WS-NAME-MISMATCH-COUNT PIC 9(5) VALUE ZERO.
+000660 01 RECON-DETAIL-LINE.
+000670     05 RD-EMP-ID          PIC 9(6).
+000680     05 FILLER             PIC X(02) VALUE SPACES.
+000690     05 RD-STATUS          PIC X(20).
+000700     05 RD-EMPVS-NAME      PIC X(30).
+000710     05 RD-KDS-NAME        PIC X(30).
+000720 PROCEDURE DIVISION.
+000730 000-MAIN-PROCEDURE.
+000740      PERFORM OPEN-FILE THRU OPEN-EXIT.
+000750      PERFORM PROCESS-FILE THRU PROCESS-EXIT.
+000760      PERFORM CLOSE-FILE THRU CLOSE-EXIT.
+000770      STOP RUN.
+000780 OPEN-FILE.
+000790      OPEN INPUT EMP-VS-FILE.
+000792      IF NOT VSAM-OK
+000794         DISPLAY "FAILURE TO OPEN EMPVSFIL " VSAM-FILE-STATUS
+000796         GO TO EXIT-PARA
+000798      END-IF.
+000800      OPEN INPUT KDS-FILE.
+000802      IF NOT KDS-OK
+000804         DISPLAY "FAILURE TO OPEN CUSTDD " KDS-FILE-STATUS
+000806         GO TO EXIT-PARA
+000808      END-IF.
+000810      OPEN OUTPUT RECON-REPORT-FILE.
+000812      IF RECON-FILE-STATUS NOT = "00"
+000814         DISPLAY "FAILURE TO OPEN RECONOUT " RECON-FILE-STATUS
+000816         GO TO EXIT-PARA
+000818      END-IF.
+000820      PERFORM READ-EMPVS-NEXT.
+000830      PERFORM READ-KDS-NEXT.
+000840 OPEN-EXIT.
+000850      EXIT.
+000860 PROCESS-FILE.
+000870      PERFORM UNTIL WS-EMPVS-DONE AND WS-KDS-DONE
+000880         EVALUATE TRUE
+000890            WHEN WS-EMPVS-DONE
+000900               PERFORM WRITE-KDS-ONLY
+000910               PERFORM READ-KDS-NEXT
+000920            WHEN WS-KDS-DONE
+000930               PERFORM WRITE-EMPVS-ONLY
+000940               PERFORM READ-EMPVS-NEXT
+000950            WHEN WS-EMPVS-KEY < WS-KDS-KEY
+000960               PERFORM WRITE-EMPVS-ONLY
+000970               PERFORM READ-EMPVS-NEXT
+000980            WHEN WS-EMPVS-KEY > WS-KDS-KEY
+000990               PERFORM WRITE-KDS-ONLY
+001000               PERFORM READ-KDS-NEXT
+001010            WHEN OTHER
+001020               PERFORM WRITE-MATCH
+001030               PERFORM READ-EMPVS-NEXT
+001040               PERFORM READ-KDS-NEXT
+001050         END-EVALUATE
+001060      END-PERFORM.
+001070      MOVE SPACES TO RECON-LINE.
+001080      WRITE RECON-LINE.
+001090      DISPLAY "MATCHED KEYS       : " WS-MATCH-COUNT.
+001100      DISPLAY "EMPVSFIL ONLY       : " WS-EMPVS-ONLY-COUNT.
+001110      DISPLAY "EMP.KSDS ONLY       : " WS-KDS-ONLY-COUNT.
+001120      DISPLAY "NAME MISMATCHES     : " WS-NAME-MISMATCH-COUNT.
+001130 PROCESS-EXIT.
+001140      EXIT.
+001150 READ-EMPVS-NEXT.
+001160      READ EMP-VS-FILE NEXT
+001170         AT END
+001180            SET WS-EMPVS-DONE TO TRUE
+001190            MOVE 999999 TO WS-EMPVS-KEY
+001200      END-READ.
+001210      IF NOT WS-EMPVS-DONE
+001220         MOVE EMP-ID OF EMPLOYEE TO WS-EMPVS-KEY
+001230      END-IF.
+001240 READ-KDS-NEXT.
+001250      READ KDS-FILE NEXT
+001260         AT END
+001270            SET WS-KDS-DONE TO TRUE
+001280            MOVE 999999 TO WS-KDS-KEY
+001290      END-READ.
+001300      IF NOT WS-KDS-DONE
+001310         MOVE EMP-ID OF IFILE-RECS TO WS-KDS-KEY
+001320      END-IF.
+001330 WRITE-EMPVS-ONLY.
+001340      ADD 1 TO WS-EMPVS-ONLY-COUNT.
+001350      MOVE WS-EMPVS-KEY TO RD-EMP-ID.
+001360      MOVE "EMPVSFIL ONLY"   TO RD-STATUS.
+001370      MOVE EMP-LAST-NAME     TO RD-EMPVS-NAME.
+001380      MOVE SPACES            TO RD-KDS-NAME.
+001390      WRITE RECON-LINE FROM RECON-DETAIL-LINE.
+001400 WRITE-KDS-ONLY.
+001410      ADD 1 TO WS-KDS-ONLY-COUNT.
+001420      MOVE WS-KDS-KEY TO RD-EMP-ID.
+001430      MOVE "EMP.KSDS ONLY"   TO RD-STATUS.
+001440      MOVE SPACES            TO RD-EMPVS-NAME.
+001450      MOVE EMPLOYEE-NAME     TO RD-KDS-NAME.
+001460      WRITE RECON-LINE FROM RECON-DETAIL-LINE.
+001470 WRITE-MATCH.
+001480      ADD 1 TO WS-MATCH-COUNT.
+001490      MOVE WS-EMPVS-KEY TO RD-EMP-ID.
+001500      MOVE EMP-LAST-NAME TO RD-EMPVS-NAME.
+001510      MOVE EMPLOYEE-NAME TO RD-KDS-NAME.
+001512      MOVE SPACES TO WS-EMPVS-FULL-NAME.
+001514      STRING EMP-FIRST-NAME OF EMPLOYEE DELIMITED BY SPACE
+001516             " "                        DELIMITED BY SIZE
+001518             EMP-LAST-NAME OF EMPLOYEE   DELIMITED BY SPACE
+001519        INTO WS-EMPVS-FULL-NAME
+001520      END-STRING.
+001522      IF WS-EMPVS-FULL-NAME = EMPLOYEE-NAME OF IFILE-RECS
+001530         MOVE "MATCH"          TO RD-STATUS
+001540      ELSE
+001550         ADD 1 TO WS-NAME-MISMATCH-COUNT
+001560         MOVE "NAME MISMATCH"  TO RD-STATUS
+001570      END-IF.
+001580      WRITE RECON-LINE FROM RECON-DETAIL-LINE.
+001590 CLOSE-FILE.
+001600      CLOSE EMP-VS-FILE.
+001610      CLOSE KDS-FILE.
+001620      CLOSE RECON-REPORT-FILE.
+001630 CLOSE-EXIT.
+001640      EXIT.
+001650 EXIT-PARA.
+001660      EXIT.
