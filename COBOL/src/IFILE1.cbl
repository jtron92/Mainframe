@@ -0,0 +1,292 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. IFILE1.
+000030 AUTHOR. D-MATEDK.
+000040 INSTALLATION. STORE-SYSTEMS.
+000050 DATE-WRITTEN. 12/02/2023.
+000060 DATE-COMPILED.
+000070************************************************************
+000080*    PROGRAM TO READ CUSTDDI AND WRITE EVERY RECORD WHOSE  *
+000090*    STORE-ID IS GREATER THAN 12345 TO CUSTDDO             *
+000100************************************************************
+000110* MODIFICATION HISTORY                                     *
+000120*   12/02/2023  DM  ORIGINAL PROGRAM                       *
+000130*   08/09/2026  DM  ADDED CUSTREJ REJECT FILE SO FILTERED- *
+000140*                   OUT RECORDS ARE CAPTURED WITH A REASON  *
+000150*                   CODE INSTEAD OF SILENTLY DROPPED        *
+000152*   08/09/2026  DM  ADDED CHKPT CHECKPOINT/RESTART SUPPORT -*
+000154*                   EVERY CHECKPOINT-INTERVAL RECORDS THE   *
+000156*                   INPUT RECORD COUNT IS SAVED SO A RERUN  *
+000158*                   CAN SKIP PAST ALREADY-PROCESSED RECORDS *
+000161*   08/09/2026  DM  CUSTDDI NOW CARRIES A LEADING HH HEADER *
+000162*                   RECORD (RUN DATE) AND A TRAILING TT     *
+000163*                   TRAILER RECORD (RECORD COUNT), WHICH    *
+000164*                   THIS PROGRAM VALIDATES ON THE WAY IN -  *
+000165*                   CUSTDDO GETS A MATCHING HEADER/TRAILER  *
+000166*                   PAIR WRITTEN AROUND ITS DETAIL RECORDS  *
+000160************************************************************
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT IFILE ASSIGN TO CUSTDDI
+000210     ORGANIZATION IS SEQUENTIAL
+000220     FILE STATUS  IS FLAG1.
+000230     SELECT OFILE ASSIGN TO CUSTDDO
+000240     ORGANIZATION IS SEQUENTIAL
+000250     FILE STATUS  IS FLAG2.
+000260     SELECT RFILE ASSIGN TO CUSTREJ
+000270     ORGANIZATION IS SEQUENTIAL
+000280     FILE STATUS  IS FLAG3.
+000282     SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+000284     ORGANIZATION IS SEQUENTIAL
+000286     FILE STATUS  IS FLAG4.
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD IFILE.
+000320 01 IFILE-RECS.
+000330   05 STORE-ID     PIC 9(5).
+000340   05 FILLER       PIC X(1).
+000350   05 ITEM-ID      PIC X(10).
+000360   05 FILLER       PIC X(64).
+000362 01 IFILE-HDR-TRL-REC REDEFINES IFILE-RECS.
+000364   05 IFILE-REC-TYPE        PIC X(02).
+000366     88 IFILE-IS-HEADER     VALUE "HH".
+000368     88 IFILE-IS-TRAILER    VALUE "TT".
+000370   05 IFILE-HDR-TRL-VALUE   PIC 9(08).
+000372   05 FILLER                PIC X(70).
+000374 FD OFILE.
+000380 01 OFILE-RECS.
+000390   05 STORE-ID-O   PIC 9(5).
+000400   05 FILLER       PIC X(1).
+000410   05 ITEM-ID-O    PIC X(10).
+000420   05 FILLER       PIC X(64).
+000422 01 OFILE-HDR-TRL-REC REDEFINES OFILE-RECS.
+000424   05 OFILE-REC-TYPE        PIC X(02).
+000426   05 OFILE-HDR-TRL-VALUE   PIC 9(08).
+000428   05 FILLER                PIC X(70).
+000430 FD RFILE.
+000440 01 RFILE-RECS.
+000450   05 STORE-ID-R   PIC 9(5).
+000460   05 FILLER       PIC X(1).
+000470   05 ITEM-ID-R    PIC X(10).
+000480   05 REJECT-REASON-CODE PIC X(4).
+000490   05 REJECT-REASON-TEXT PIC X(40).
+000500   05 FILLER       PIC X(20).
+000502 FD CHECKPOINT-FILE.
+000504 01 CHECKPOINT-REC.
+000506   05 CHKPT-READ-COUNT   PIC 9(5).
+000507   05 CHKPT-WRITE-COUNT  PIC 9(5).
+000508   05 CHKPT-REJECT-COUNT PIC 9(5).
+000509   05 FILLER             PIC X(65).
+000510 WORKING-STORAGE SECTION.
+000520 01 FLAG1          PIC X(2).
+000530   88 FILE-STATUS1 VALUE "00".
+000540   88 FILE-EOF1    VALUE "10".
+000550 01 FLAG2          PIC X(2).
+000560   88 FILE-STATUS2 VALUE "00".
+000570   88 FILE-EOF2    VALUE "10".
+000580 01 FLAG3          PIC X(2).
+000590   88 FILE-STATUS3 VALUE "00".
+000592 01 FLAG4             PIC X(2).
+000594   88 FILE-STATUS4    VALUE "00".
+000596   88 FILE-NOT-FOUND4 VALUE "35".
+000598 01 WS-RESTART-SWITCH PIC X(1) VALUE "N".
+000599   88 WS-RESTART-RUN  VALUE "Y".
+000600 01 COUNTERS.
+000610   05 READ-COUNT   PIC 9(5).
+000620   05 WRITE-COUNT  PIC 9(5).
+000630   05 REJECT-COUNT PIC 9(5).
+000632 01 WS-CHECKPOINT-COUNT     PIC 9(5) VALUE ZERO.
+000634 01 WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 1000.
+000636 01 WS-CHECKPOINT-SKIPPED   PIC 9(5) VALUE ZERO.
+000638 01 WS-DIVIDE-QUOTIENT      PIC 9(5).
+000639 01 WS-DIVIDE-REMAINDER     PIC 9(5).
+000641 01 WS-RUN-DATE             PIC 9(08) VALUE ZERO.
+000642 01 WS-TRAILER-FOUND-SWITCH PIC X(1) VALUE "N".
+000643   88 WS-TRAILER-FOUND      VALUE "Y".
+000640 PROCEDURE DIVISION.
+000650 000-MAIN-PROCEDURE.
+000660      PERFORM OPEN-FILE THRU OPEN-CLOSE.
+000670      PERFORM PROCESS-FILE THRU PROCESS-CLOSE.
+000680      PERFORM CLOSE-FILE THRU CLOSE-EXIT.
+000690      STOP RUN.
+000700 OPEN-FILE.
+000710      OPEN INPUT IFILE.
+000720      IF FILE-STATUS1
+000730         CONTINUE
+000740      ELSE
+000750         DISPLAY "FAILURE TO OPEN" FLAG1
+000760      GO TO EXIT-PARA
+000770      END-IF.
+000771      PERFORM READ-INPUT-HEADER THRU READ-INPUT-HEADER-EXIT.
+000772      PERFORM CHECK-FOR-CHECKPOINT THRU CHECK-FOR-CHECKPOINT-EXIT.
+000774      IF WS-RESTART-RUN
+000776         OPEN EXTEND OFILE
+000778      ELSE
+000780         OPEN OUTPUT OFILE
+000782      END-IF.
+000790      IF  FILE-STATUS2
+000800         CONTINUE
+000810      ELSE
+000820      DISPLAY "FAILURE TO OPEN" FLAG2
+000830      GO TO EXIT-PARA
+000840      END-IF.
+000841      IF NOT WS-RESTART-RUN
+000843         PERFORM WRITE-OUTPUT-HEADER
+000845      END-IF.
+000842      IF WS-RESTART-RUN
+000844         OPEN EXTEND RFILE
+000846      ELSE
+000848         OPEN OUTPUT RFILE
+000850      END-IF.
+000860      IF  FILE-STATUS3
+000870         CONTINUE
+000880      ELSE
+000890      DISPLAY "FAILURE TO OPEN" FLAG3
+000900      GO TO EXIT-PARA
+000910      END-IF.
+000912      IF WS-RESTART-RUN
+000914         PERFORM SKIP-CHECKPOINT-RECORDS THRU
+000916            SKIP-CHECKPOINT-RECORDS-EXIT
+000918         MOVE WS-CHECKPOINT-COUNT TO READ-COUNT
+000919      END-IF.
+000920 OPEN-CLOSE.
+000930      EXIT.
+000921 READ-INPUT-HEADER.
+000922*    CUSTDDI'S FIRST RECORD IS ALWAYS AN HH HEADER RECORD -
+000923* IT IS CONSUMED HERE, ON BOTH A FRESH RUN AND A RESTART, SO
+000924* THE DETAIL LOOP AND THE CHECKPOINT SKIP LOGIC NEVER SEE IT
+000925      READ IFILE
+000926         AT END
+000927            DISPLAY "CUSTDDI IS EMPTY - NO HEADER RECORD FOUND"
+000928         NOT AT END
+000929            IF IFILE-IS-HEADER
+000930               DISPLAY "CUSTDDI HEADER RUN DATE : "
+000931                  IFILE-HDR-TRL-VALUE
+000932            ELSE
+000933               DISPLAY "WARNING - CUSTDDI FIRST RECORD IS NOT "
+000934                  "A HEADER RECORD"
+000935            END-IF
+000936      END-READ.
+000937 READ-INPUT-HEADER-EXIT.
+000938      EXIT.
+000932 CHECK-FOR-CHECKPOINT.
+000934*    A PRIOR RUN THAT ABENDED LEAVES A CHECKPOINT RECORD -
+000936* RESTART PICKS IT UP AND SKIPS PAST ALREADY-PROCESSED INPUT
+000938      OPEN INPUT CHECKPOINT-FILE.
+000940      IF FILE-NOT-FOUND4
+000942         MOVE ZERO TO WS-CHECKPOINT-COUNT
+000944      ELSE
+000946         IF FILE-STATUS4
+000948            READ CHECKPOINT-FILE
+000950               AT END
+000952                  MOVE ZERO TO WS-CHECKPOINT-COUNT
+000954               NOT AT END
+000956                  MOVE CHKPT-READ-COUNT TO WS-CHECKPOINT-COUNT
+000957                  MOVE CHKPT-WRITE-COUNT TO WRITE-COUNT
+000958                  MOVE CHKPT-REJECT-COUNT TO REJECT-COUNT
+000959                  SET WS-RESTART-RUN TO TRUE
+000960                  DISPLAY "RESTARTING AFTER CHECKPOINT : "
+000962                     WS-CHECKPOINT-COUNT
+000964            END-READ
+000966            CLOSE CHECKPOINT-FILE
+000968         ELSE
+000970            MOVE ZERO TO WS-CHECKPOINT-COUNT
+000972         END-IF
+000974      END-IF.
+000976 CHECK-FOR-CHECKPOINT-EXIT.
+000978      EXIT.
+000980 SKIP-CHECKPOINT-RECORDS.
+000982      PERFORM UNTIL FILE-EOF1 OR
+000984         WS-CHECKPOINT-SKIPPED = WS-CHECKPOINT-COUNT
+000986         READ IFILE
+000988            AT END
+000990               SET FILE-EOF1 TO TRUE
+000992            NOT AT END
+000994               ADD 1 TO WS-CHECKPOINT-SKIPPED
+000996         END-READ
+000998      END-PERFORM.
+001000 SKIP-CHECKPOINT-RECORDS-EXIT.
+001002      EXIT.
+001010 PROCESS-FILE.
+001020      PERFORM UNTIL FILE-EOF1
+001030      READ IFILE
+001040         AT END
+001050      IF READ-COUNT < 1
+001060         DISPLAY "NO RECORDS FOUND"
+001070      END-IF
+001080      NOT AT END
+001082      IF IFILE-IS-TRAILER
+001084         PERFORM CHECK-TRAILER-RECORD
+001086         SET FILE-EOF1 TO TRUE
+001088      ELSE
+001090         PERFORM WRITE-FILE THRU WRITE-CLOSE
+001092      END-IF
+001100      END-READ
+001110      END-PERFORM.
+001112      IF NOT WS-TRAILER-FOUND
+001114         DISPLAY "WARNING - CUSTDDI HAD NO TT TRAILER RECORD"
+001116      END-IF.
+001120 PROCESS-CLOSE.
+001130      EXIT.
+001132 CHECK-TRAILER-RECORD.
+001134      SET WS-TRAILER-FOUND TO TRUE.
+001136      IF IFILE-HDR-TRL-VALUE NOT = READ-COUNT
+001138         DISPLAY "WARNING - TRAILER RECORD COUNT "
+001140            IFILE-HDR-TRL-VALUE " DOES NOT MATCH RECORDS READ "
+001142            READ-COUNT
+001144      END-IF.
+001140 WRITE-FILE.
+001150      ADD 1 TO READ-COUNT.
+001160      IF STORE-ID > 12345
+001170      MOVE STORE-ID TO STORE-ID-O
+001180      MOVE ITEM-ID  TO ITEM-ID-O
+001190      WRITE OFILE-RECS
+001200      ADD 1 TO WRITE-COUNT
+001210      ELSE
+001220      MOVE STORE-ID TO STORE-ID-R
+001230      MOVE ITEM-ID  TO ITEM-ID-R
+001240      MOVE "R001"   TO REJECT-REASON-CODE
+001250      MOVE "STORE-ID NOT GREATER THAN 12345" TO REJECT-REASON-TEXT
+001260      WRITE RFILE-RECS
+001270      ADD 1 TO REJECT-COUNT
+001280      END-IF.
+001290      DIVIDE READ-COUNT BY WS-CHECKPOINT-INTERVAL
+001300         GIVING WS-DIVIDE-QUOTIENT
+001310         REMAINDER WS-DIVIDE-REMAINDER.
+001320      IF WS-DIVIDE-REMAINDER = 0
+001330         PERFORM WRITE-CHECKPOINT-RECORD
+001340      END-IF.
+001350 WRITE-CLOSE.
+001360      EXIT.
+001370 WRITE-CHECKPOINT-RECORD.
+001380      OPEN OUTPUT CHECKPOINT-FILE.
+001390      MOVE READ-COUNT TO CHKPT-READ-COUNT.
+001395      MOVE WRITE-COUNT TO CHKPT-WRITE-COUNT.
+001398      MOVE REJECT-COUNT TO CHKPT-REJECT-COUNT.
+001400      WRITE CHECKPOINT-REC.
+001410      CLOSE CHECKPOINT-FILE.
+001411 WRITE-OUTPUT-HEADER.
+001412      MOVE SPACES TO OFILE-RECS.
+001413      MOVE "HH" TO OFILE-REC-TYPE.
+001414      ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001415      MOVE WS-RUN-DATE TO OFILE-HDR-TRL-VALUE.
+001416      WRITE OFILE-HDR-TRL-REC.
+001417 WRITE-OUTPUT-TRAILER.
+001418      MOVE SPACES TO OFILE-RECS.
+001419      MOVE "TT" TO OFILE-REC-TYPE.
+001420      MOVE WRITE-COUNT TO OFILE-HDR-TRL-VALUE.
+001421      WRITE OFILE-HDR-TRL-REC.
+001420 CLOSE-FILE.
+001425      PERFORM WRITE-OUTPUT-TRAILER.
+001430      CLOSE IFILE OFILE RFILE.
+001432*    NORMAL END OF JOB - DROP THE CHECKPOINT SO THE NEXT RUN
+001434* STARTS FROM THE BEGINNING RATHER THAN RESTARTING
+001436      OPEN OUTPUT CHECKPOINT-FILE.
+001438      CLOSE CHECKPOINT-FILE.
+001440      DISPLAY "RECORDS READ     : " READ-COUNT.
+001450      DISPLAY "RECORDS WRITTEN  : " WRITE-COUNT.
+001460      DISPLAY "RECORDS REJECTED : " REJECT-COUNT.
+001470 CLOSE-EXIT.
+001480      EXIT.
+001490 EXIT-PARA.
+001500      EXIT PROGRAM.
