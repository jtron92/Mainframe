@@ -0,0 +1,86 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. KDSDLKUP.
+000030 AUTHOR. D-MATEDK.
+000040 INSTALLATION. PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070************************************************************
+000080*    PROGRAM TO LOOK UP EMPLOYEES ON THE Z38515.EMP.KSDS   *
+000090*    CLUSTER BY NAME INSTEAD OF BY EMP-ID, USING THE       *
+000100*    EMPLOYEE-NAME ALTERNATE INDEX DEFINED IN KDSDAIX.JCL. *
+000110*    THE ALTERNATE KEY ALLOWS DUPLICATES, SO A SEARCH NAME *
+000120*    CAN MATCH MORE THAN ONE EMP-ID - ALL MATCHES ARE      *
+000130*    DISPLAYED                                              *
+000140************************************************************
+000150* MODIFICATION HISTORY                                     *
+000160*   08/09/2026  DM  ORIGINAL PROGRAM                        *
+000165*   08/09/2026  DM  RENAMED FLAG TO VSAM-FILE-STATUS, NOW    *
+000166*                   FROM THE SHARED FSTATCOM COPYBOOK        *
+000170************************************************************
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT IFILE ASSIGN TO CUSTDD
+000220     ORGANIZATION IS INDEXED
+000230     ACCESS MODE IS DYNAMIC
+000240     RECORD KEY  IS EMP-ID
+000250     ALTERNATE RECORD KEY IS EMPLOYEE-NAME WITH DUPLICATES
+000260     FILE STATUS IS VSAM-FILE-STATUS.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD IFILE.
+000300     COPY KDSDREC.
+000310 WORKING-STORAGE SECTION.
+000320     COPY FSTATCOM.
+000350 01 WS-SEARCH-CARD.
+000360   05 WS-SEARCH-NAME    PIC X(30).
+000370   05 FILLER            PIC X(50).
+000380 01 WS-DONE-SWITCH      PIC X(1) VALUE "N".
+000390   88 WS-DONE           VALUE "Y".
+000400 01 WS-MATCH-COUNT      PIC 9(5) VALUE ZERO.
+000410 PROCEDURE DIVISION.
+000420 000-MAIN-PROCEDURE.
+000430      PERFORM OPEN-FILE THRU OPEN-EXIT.
+000440      PERFORM PROCESS-FILE THRU PROCESS-EXIT.
+000450      PERFORM CLOSE-FILE THRU CLOSE-EXIT.
+000460      STOP RUN.
+000470 OPEN-FILE.
+000480      OPEN INPUT IFILE.
+000490      IF NOT VSAM-OK
+000500         DISPLAY "FAILURE TO OPEN" VSAM-FILE-STATUS
+000510         GO TO EXIT-PARA
+000520      END-IF.
+000530      ACCEPT WS-SEARCH-CARD FROM SYSIN.
+000540 OPEN-EXIT.
+000550      EXIT.
+000560 PROCESS-FILE.
+000570      MOVE WS-SEARCH-NAME TO EMPLOYEE-NAME.
+000580      START IFILE KEY IS >= EMPLOYEE-NAME
+000590         INVALID KEY
+000600            DISPLAY "NO MATCH FOUND FOR NAME : " WS-SEARCH-NAME
+000610            SET WS-DONE TO TRUE
+000620      END-START.
+000630      PERFORM UNTIL WS-DONE
+000640         READ IFILE NEXT RECORD
+000650            AT END
+000660               SET WS-DONE TO TRUE
+000670            NOT AT END
+000680               PERFORM CHECK-AND-DISPLAY-MATCH
+000690         END-READ
+000700      END-PERFORM.
+000710      DISPLAY "MATCHES FOUND : " WS-MATCH-COUNT.
+000720 PROCESS-EXIT.
+000730      EXIT.
+000740 CHECK-AND-DISPLAY-MATCH.
+000750      IF EMPLOYEE-NAME NOT = WS-SEARCH-NAME
+000760         SET WS-DONE TO TRUE
+000770      ELSE
+000780         ADD 1 TO WS-MATCH-COUNT
+000790         DISPLAY "EMP-ID : " EMP-ID " NAME : " EMPLOYEE-NAME
+000800      END-IF.
+000810 CLOSE-FILE.
+000820      CLOSE IFILE.
+000830 CLOSE-EXIT.
+000840      EXIT.
+000850 EXIT-PARA.
+000860      EXIT.
