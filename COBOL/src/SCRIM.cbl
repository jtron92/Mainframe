@@ -0,0 +1,264 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SCRIM.
+000030 AUTHOR. D-MATEDK.
+000040 INSTALLATION. PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN. 11/14/2023.
+000060 DATE-COMPILED.
+000070************************************************************
+000080*    PROGRAM TO APPLY INVENTORY QUANTITY-ON-HAND ADJUST-   *
+000090*    MENTS AGAINST AN IN-MEMORY STORE/PRODUCT TABLE.  THE  *
+000100*    TABLE IS LOADED FROM STOREMAS AND THEN UPDATED FROM   *
+000110*    A SORTED TRANSACTION FILE (INVTRAN).  CALLED BY RUBY. *
+000120************************************************************
+000130* MODIFICATION HISTORY                                     *
+000140*   11/14/2023  DM  ORIGINAL PROGRAM - 2-DIMENSIONAL TABLE *
+000150*                   DEMO, NO FILES, LOADED WITH THE TIME   *
+000160*                   OF DAY JUST TO SHOW OCCURS/PERFORM      *
+000170*                   VARYING ... AFTER SYNTAX                *
+000180*   08/09/2026  DM  REPLACED THE DEMO WITH A REAL STORE-   *
+000190*                   INVENTORY UPDATE - LOADS THE STORE     *
+000200*                   TABLE FROM STOREMAS, APPLIES QUANTITY  *
+000210*                   ADJUSTMENTS FROM INVTRAN, AND WRITES   *
+000220*                   AN EXCEPTION/RESULTS REPORT TO INVRPT  *
+000230*   08/09/2026  DM  BOUNDS-CHECK EVERY STORE-IDX/PROD-IDX   *
+000240*                   SUBSCRIPT AGAINST THE OCCURS 3/OCCURS  *
+000250*                   5 TABLE LIMITS - A STOREMAS RECORD THAT*
+000260*                   WOULD OVERFLOW THE TABLE IS REJECTED   *
+000270*                   AND COUNTED INSTEAD OF BEING LOADED     *
+000280*   08/09/2026  DM  SET RETURN-CODE BEFORE GOBACK SO RUBY   *
+000290*                   CAN TELL WARNINGS/REJECTS/OVERFLOW      *
+000300*                   APART FROM A CLEAN RUN                  *
+000310************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT STORE-MASTER-FILE ASSIGN TO STOREMAS
+000360     ORGANIZATION IS SEQUENTIAL
+000370     FILE STATUS  IS STOREMAS-STATUS.
+000380     SELECT INVENTORY-TRANS-FILE ASSIGN TO INVTRAN
+000390     ORGANIZATION IS SEQUENTIAL
+000400     FILE STATUS  IS INVTRAN-STATUS.
+000410     SELECT INVENTORY-REPORT-FILE ASSIGN TO INVRPT
+000420     ORGANIZATION IS SEQUENTIAL
+000430     FILE STATUS  IS INVRPT-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD STORE-MASTER-FILE
+000470      RECORDING MODE IS F
+000480      LABEL RECORDS ARE STANDARD
+000490      RECORD CONTAINS 80 CHARACTERS
+000500      DATA RECORD IS STORE-MASTER-REC.
+000510 01 STORE-MASTER-REC.
+000520     05 SM-STORE-ID        PIC 9(4).
+000530     05 SM-PRODUCT-ID      PIC 9(4) OCCURS 5 TIMES.
+000540     05 FILLER             PIC X(56).
+000550 FD INVENTORY-TRANS-FILE
+000560      RECORDING MODE IS F
+000570      LABEL RECORDS ARE STANDARD
+000580      RECORD CONTAINS 80 CHARACTERS
+000590      DATA RECORD IS INV-TRANS-REC.
+000600 01 INV-TRANS-REC.
+000610     05 IT-STORE-ID        PIC 9(4).
+000620     05 IT-PRODUCT-ID      PIC 9(4).
+000630     05 IT-QTY-DELTA       PIC S9(6).
+000640     05 FILLER             PIC X(62).
+000650 FD INVENTORY-REPORT-FILE
+000660      RECORDING MODE IS F
+000670      LABEL RECORDS ARE STANDARD
+000680      DATA RECORD IS INV-REPORT-LINE.
+000690 01 INV-REPORT-LINE        PIC X(80).
+000700 WORKING-STORAGE SECTION.
+000710 01 STOREMAS-STATUS        PIC X(2).
+000720   88 STOREMAS-OK          VALUE "00".
+000730   88 STOREMAS-EOF         VALUE "10".
+000740 01 INVTRAN-STATUS         PIC X(2).
+000750   88 INVTRAN-OK           VALUE "00".
+000760   88 INVTRAN-EOF          VALUE "10".
+000770 01 INVRPT-STATUS          PIC X(2).
+000780 01 WS-STOREMAS-EOF-SWITCH PIC X(1) VALUE "N".
+000790   88 WS-STOREMAS-DONE     VALUE "Y".
+000800 01 WS-INVTRAN-EOF-SWITCH  PIC X(1) VALUE "N".
+000810   88 WS-INVTRAN-DONE      VALUE "Y".
+000820 01 WS-MAX-STORES          PIC 9(1) VALUE 3.
+000830 01 WS-MAX-PRODUCTS        PIC 9(1) VALUE 5.
+000840 01 WS-STORE-COUNT         PIC 9(1) VALUE ZERO.
+000850 01 WS-OVERFLOW-SWITCH     PIC X(1) VALUE "N".
+000860   88 WS-TABLE-OVERFLOW    VALUE "Y".
+000870 01 WS-STORE-FOUND-SWITCH  PIC X(1) VALUE "N".
+000880   88 WS-STORE-FOUND       VALUE "Y".
+000881   88 WS-STORE-NOT-FOUND   VALUE "N".
+000890 01 WS-PRODUCT-FOUND-SWITCH PIC X(1) VALUE "N".
+000900   88 WS-PRODUCT-FOUND     VALUE "Y".
+000901   88 WS-PRODUCT-NOT-FOUND VALUE "N".
+000910 01 WS-COUNTERS.
+000920   05 WS-STORES-LOADED-COUNT   PIC 9(3) VALUE ZERO.
+000930   05 WS-STORES-REJECTED-COUNT PIC 9(3) VALUE ZERO.
+000940   05 WS-TRANS-APPLIED-COUNT   PIC 9(5) VALUE ZERO.
+000950   05 WS-TRANS-REJECTED-COUNT  PIC 9(5) VALUE ZERO.
+000960 01 WS-HIGHEST-RC          PIC 9(2) VALUE ZERO.
+000970 01 WS-THIS-RC             PIC 9(2) VALUE ZERO.
+001000 01 EXCEPTION-LINE.
+001010   05 EL-STORE-ID          PIC 9(4).
+001020   05 FILLER               PIC X(02) VALUE SPACES.
+001030   05 EL-PRODUCT-ID        PIC 9(4).
+001040   05 FILLER               PIC X(02) VALUE SPACES.
+001050   05 EL-REASON            PIC X(40).
+001060   05 FILLER               PIC X(26) VALUE SPACES.
+001070 01 RESULT-LINE.
+001080   05 RL-STORE-ID          PIC 9(4).
+001090   05 FILLER               PIC X(02) VALUE SPACES.
+001100   05 RL-PRODUCT-ID        PIC 9(4).
+001110   05 FILLER               PIC X(02) VALUE SPACES.
+001120   05 RL-NEW-QTY           PIC -(6)9.
+001130   05 FILLER               PIC X(55) VALUE SPACES.
+001140 01 STORE-TABLE.
+001150   05 STORE-ENTRY OCCURS 3 TIMES INDEXED BY STORE-IDX.
+001160     10 STORE-ID           PIC 9(4).
+001170     10 PRODUCT-ENTRY OCCURS 5 TIMES INDEXED BY PROD-IDX.
+001180       15 PRODUCT-ID       PIC 9(4).
+001190       15 PRODUCT-QTY      PIC S9(6).
+001200 LINKAGE SECTION.
+001210 01 WS-SEQ PIC 9(8).
+001220 PROCEDURE DIVISION USING WS-SEQ.
+001230 0000-MAIN-PROCEDURE.
+001240      DISPLAY "SCRIM STARTED - CALLER TIME : " WS-SEQ.
+001250      PERFORM 1000-INITIALIZE.
+001260      PERFORM 2000-PROCESS-TRANSACTIONS.
+001270      PERFORM 3000-TERMINATE.
+001280      GOBACK.
+001290 1000-INITIALIZE.
+001300      OPEN INPUT STORE-MASTER-FILE.
+001310      OPEN INPUT INVENTORY-TRANS-FILE.
+001320      OPEN OUTPUT INVENTORY-REPORT-FILE.
+001330      PERFORM 1100-LOAD-STORE-TABLE.
+001340 1100-LOAD-STORE-TABLE.
+001350      READ STORE-MASTER-FILE
+001360         AT END
+001370            SET WS-STOREMAS-DONE TO TRUE
+001380      END-READ.
+001390      PERFORM UNTIL WS-STOREMAS-DONE
+001400         PERFORM 1110-LOAD-ONE-STORE
+001410         READ STORE-MASTER-FILE
+001420            AT END
+001430               SET WS-STOREMAS-DONE TO TRUE
+001440         END-READ
+001450      END-PERFORM.
+001460 1110-LOAD-ONE-STORE.
+001470      IF WS-STORE-COUNT >= WS-MAX-STORES
+001480         SET WS-TABLE-OVERFLOW TO TRUE
+001490         ADD 1 TO WS-STORES-REJECTED-COUNT
+001500         MOVE SM-STORE-ID TO EL-STORE-ID
+001510         MOVE ZERO        TO EL-PRODUCT-ID
+001520         MOVE "STORE MASTER RECORD REJECTED - TABLE FULL"
+001530            TO EL-REASON
+001540         WRITE INV-REPORT-LINE FROM EXCEPTION-LINE
+001550      ELSE
+001560         ADD 1 TO WS-STORE-COUNT
+001570         SET STORE-IDX TO WS-STORE-COUNT
+001580         MOVE SM-STORE-ID TO STORE-ID (STORE-IDX)
+001590         PERFORM VARYING PROD-IDX FROM 1 BY 1
+001600            UNTIL PROD-IDX > WS-MAX-PRODUCTS
+001610            MOVE SM-PRODUCT-ID (PROD-IDX)
+001620               TO PRODUCT-ID (STORE-IDX, PROD-IDX)
+001630            MOVE ZERO TO PRODUCT-QTY (STORE-IDX, PROD-IDX)
+001640         END-PERFORM
+001650      END-IF.
+001660 2000-PROCESS-TRANSACTIONS.
+001670      READ INVENTORY-TRANS-FILE
+001680         AT END
+001690            SET WS-INVTRAN-DONE TO TRUE
+001700      END-READ.
+001710      PERFORM UNTIL WS-INVTRAN-DONE
+001720         PERFORM 2100-APPLY-TRANSACTION
+001730         READ INVENTORY-TRANS-FILE
+001740            AT END
+001750               SET WS-INVTRAN-DONE TO TRUE
+001760         END-READ
+001770      END-PERFORM.
+001780 2100-APPLY-TRANSACTION.
+001790      PERFORM 2110-FIND-STORE.
+001800      IF NOT WS-STORE-FOUND
+001810         ADD 1 TO WS-TRANS-REJECTED-COUNT
+001820         MOVE IT-STORE-ID   TO EL-STORE-ID
+001830         MOVE IT-PRODUCT-ID TO EL-PRODUCT-ID
+001840         MOVE "STORE-ID NOT ON STORE TABLE" TO EL-REASON
+001850         WRITE INV-REPORT-LINE FROM EXCEPTION-LINE
+001860      ELSE
+001870         PERFORM 2120-FIND-PRODUCT
+001880         IF NOT WS-PRODUCT-FOUND
+001890            ADD 1 TO WS-TRANS-REJECTED-COUNT
+001900            MOVE IT-STORE-ID   TO EL-STORE-ID
+001910            MOVE IT-PRODUCT-ID TO EL-PRODUCT-ID
+001920            MOVE "PRODUCT-ID NOT STOCKED AT THIS STORE"
+001930               TO EL-REASON
+001940            WRITE INV-REPORT-LINE FROM EXCEPTION-LINE
+001950         ELSE
+001960            PERFORM 2130-POST-ADJUSTMENT
+001970         END-IF
+001980      END-IF.
+001990 2110-FIND-STORE.
+002000      SET WS-STORE-NOT-FOUND TO TRUE.
+002010      PERFORM VARYING STORE-IDX FROM 1 BY 1
+002020         UNTIL STORE-IDX > WS-STORE-COUNT
+002030         IF STORE-ID (STORE-IDX) = IT-STORE-ID
+002040            SET WS-STORE-FOUND TO TRUE
+002050            EXIT PERFORM
+002060         END-IF
+002090      END-PERFORM.
+002100 2120-FIND-PRODUCT.
+002110      SET WS-PRODUCT-NOT-FOUND TO TRUE.
+002120      PERFORM VARYING PROD-IDX FROM 1 BY 1
+002130         UNTIL PROD-IDX > WS-MAX-PRODUCTS
+002140         IF PRODUCT-ID (STORE-IDX, PROD-IDX) = IT-PRODUCT-ID
+002150            SET WS-PRODUCT-FOUND TO TRUE
+002160            EXIT PERFORM
+002170         END-IF
+002180      END-PERFORM.
+002190 2130-POST-ADJUSTMENT.
+002200      ADD IT-QTY-DELTA TO PRODUCT-QTY (STORE-IDX, PROD-IDX).
+002210      IF PRODUCT-QTY (STORE-IDX, PROD-IDX) < ZERO
+002220         SUBTRACT IT-QTY-DELTA FROM
+002221            PRODUCT-QTY (STORE-IDX, PROD-IDX)
+002230         ADD 1 TO WS-TRANS-REJECTED-COUNT
+002240         MOVE IT-STORE-ID   TO EL-STORE-ID
+002250         MOVE IT-PRODUCT-ID TO EL-PRODUCT-ID
+002260         MOVE "ADJUSTMENT REJECTED - WOULD DRIVE QTY NEGATIVE"
+002270            TO EL-REASON
+002280         WRITE INV-REPORT-LINE FROM EXCEPTION-LINE
+002290      ELSE
+002300         ADD 1 TO WS-TRANS-APPLIED-COUNT
+002310         MOVE IT-STORE-ID   TO RL-STORE-ID
+002320         MOVE IT-PRODUCT-ID TO RL-PRODUCT-ID
+002330         MOVE PRODUCT-QTY (STORE-IDX, PROD-IDX) TO RL-NEW-QTY
+002340         WRITE INV-REPORT-LINE FROM RESULT-LINE
+002350      END-IF.
+002360 3000-TERMINATE.
+002370      CLOSE STORE-MASTER-FILE.
+002380      CLOSE INVENTORY-TRANS-FILE.
+002390      CLOSE INVENTORY-REPORT-FILE.
+002400      MOVE WS-STORE-COUNT TO WS-STORES-LOADED-COUNT.
+002410      DISPLAY "STORES LOADED         : " WS-STORES-LOADED-COUNT.
+002420      DISPLAY "STORES REJECTED       : " WS-STORES-REJECTED-COUNT.
+002440      DISPLAY "TRANSACTIONS APPLIED  : " WS-TRANS-APPLIED-COUNT.
+002450      DISPLAY "TRANSACTIONS REJECTED : " WS-TRANS-REJECTED-COUNT.
+002460      PERFORM 3100-SET-RETURN-CODE.
+002470      DISPLAY "SCRIM RETURN CODE     : " WS-HIGHEST-RC.
+002480      MOVE WS-HIGHEST-RC TO RETURN-CODE.
+002490 3100-SET-RETURN-CODE.
+002500      MOVE ZERO TO WS-HIGHEST-RC.
+002510      IF WS-TRANS-REJECTED-COUNT > ZERO
+002520         MOVE 4 TO WS-THIS-RC
+002530         PERFORM 3110-RAISE-RC
+002540      END-IF.
+002550      IF WS-STORES-REJECTED-COUNT > ZERO
+002560         MOVE 8 TO WS-THIS-RC
+002570         PERFORM 3110-RAISE-RC
+002580      END-IF.
+002590      IF WS-TABLE-OVERFLOW
+002600         MOVE 12 TO WS-THIS-RC
+002610         PERFORM 3110-RAISE-RC
+002620      END-IF.
+002630 3110-RAISE-RC.
+002640      IF WS-THIS-RC > WS-HIGHEST-RC
+002650         MOVE WS-THIS-RC TO WS-HIGHEST-RC
+002660      END-IF.
