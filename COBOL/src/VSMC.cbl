@@ -0,0 +1,165 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. VSMC.
+000030 AUTHOR. D-MATEDK.
+000040 INSTALLATION. PAYROLL-SYSTEMS.
+000050 DATE-WRITTEN. 01/05/2024.
+000060 DATE-COMPILED.
+000070************************************************************
+000080*    PROGRAM TO DELETE RECORDS FROM THE EMPLOYEE VSAM FILE *
+000090*    ONE EMP-ID PER RUN WAS HARDCODED - NOW DRIVEN BY A    *
+000100*    TERMINATION-REQUEST CONTROL FILE SO TERMINATIONS ARE  *
+000110*    A NORMAL BATCH CYCLE WITH NO RECOMPILE REQUIRED.       *
+000120************************************************************
+000130* MODIFICATION HISTORY                                      *
+000140*   01/05/2024  DM  ORIGINAL PROGRAM - SINGLE HARDCODED ID   *
+000150*   08/09/2026  DM  PARM/CONTROL-FILE DRIVEN DELETE LOOP,    *
+000160*                   ADDED DELETE/NOT-FOUND COUNTS            *
+000170*   08/09/2026  DM  READ BEFORE DELETE AND WRITE BEFORE/AFTER *
+000171*                   IMAGE TO AUDIT TRAIL FILE (AUDITLOG)      *
+000173*   08/09/2026  DM  MOVED RECORD LAYOUT TO SHARED COPYBOOK   *
+000174*                   EMPREC SO FOUR AND VSMC STOP DRIFTING    *
+000175*   08/09/2026  DM  FILE-STATUS FIELDS NOW COME FROM THE     *
+000176*                   SHARED FSTATCOM COPYBOOK                 *
+000177*   08/09/2026  DM  END-OF-JOB COUNTS ARE NOW ALSO APPENDED  *
+000178*                   TO THE SHARED CTLTOTS FILE FOR EMPCTLRP'S*
+000179*                   CONSOLIDATED NIGHTLY CONTROL REPORT       *
+000172************************************************************
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT EMPLOYEE-VS-FILE ASSIGN TO EMPVSFIL
+000220     ORGANIZATION IS INDEXED
+000230     ACCESS MODE  IS RANDOM
+000240     RECORD KEY   IS EMP-ID
+000250     FILE STATUS  IS VSAM-FILE-STATUS.
+000260     SELECT TERM-REQUEST-FILE ASSIGN TO TERMREQ
+000270     ORGANIZATION IS SEQUENTIAL
+000280     FILE STATUS  IS TERMREQ-FILE-STATUS.
+000281     SELECT AUDIT-TRAIL-FILE ASSIGN TO AUDITLOG
+000282     ORGANIZATION IS SEQUENTIAL
+000283     FILE STATUS  IS AUDITLOG-FILE-STATUS.
+000284     SELECT CONTROL-TOTALS-FILE ASSIGN TO CTLTOTS
+000285     ORGANIZATION IS SEQUENTIAL
+000286     FILE STATUS  IS CTLTOTS-FILE-STATUS.
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD EMPLOYEE-VS-FILE.
+000315     COPY EMPREC.
+000390 FD TERM-REQUEST-FILE
+000400      RECORDING MODE IS F
+000410      LABEL RECORDS ARE STANDARD
+000420      RECORD CONTAINS 80 CHARACTERS
+000430      DATA RECORD IS TERM-REQUEST-REC.
+000440 01 TERM-REQUEST-REC.
+000450   05 TR-EMP-ID          PIC 9(4).
+000460   05 FILLER             PIC X(76).
+000461 FD AUDIT-TRAIL-FILE
+000462      RECORDING MODE IS F
+000463      LABEL RECORDS ARE STANDARD
+000464      RECORD CONTAINS 206 CHARACTERS
+000465      DATA RECORD IS AUDIT-TRAIL-REC.
+000466     COPY AUDITREC.
+000467 FD CONTROL-TOTALS-FILE
+000468      RECORDING MODE IS F
+000469      LABEL RECORDS ARE STANDARD
+000470      RECORD CONTAINS 80 CHARACTERS
+000471      DATA RECORD IS CONTROL-TOTAL-REC.
+000472     COPY CTLTOTREC.
+000470 WORKING-STORAGE SECTION.
+000480 01 WS-FLAGS.
+000490   05 SW-END-OF-FILE-SWITCH PIC X(1) VALUE "N".
+000500     88 SW-EOF     VALUE "Y".
+000510     88 SW-NOT     VALUE "N".
+000520     COPY FSTATCOM.
+000550 01 TERMREQ-FILE-STATUS.
+000560     05 TERMREQ-STAT1   PIC X.
+000570     05 TERMREQ-STAT2   PIC X.
+000575 01 AUDITLOG-FILE-STATUS PIC X(2).
+000576 01 CTLTOTS-FILE-STATUS  PIC X(2).
+000577 01 WS-RUN-DATE          PIC 9(8).
+000580 01 WS-COUNTERS.
+000590     05 WS-DELETE-COUNT    PIC 9(5) VALUE ZERO.
+000600     05 WS-NOTFOUND-COUNT  PIC 9(5) VALUE ZERO.
+000610     05 WS-REQUEST-COUNT   PIC 9(5) VALUE ZERO.
+000611 01 WS-BEFORE-IMAGE        PIC X(80).
+000612 PROCEDURE DIVISION.
+000630 000-MAIN.
+000640     PERFORM P100-INITIALIZATION.
+000650     PERFORM P200-MAINLINE.
+000660     PERFORM P300-TERMINATION.
+000670     STOP RUN.
+000680 P100-INITIALIZATION.
+000690     DISPLAY "VSMC - BATCH EMPLOYEE TERMINATION DELETE".
+000700     OPEN I-O  EMPLOYEE-VS-FILE.
+000710     OPEN INPUT TERM-REQUEST-FILE.
+000711     OPEN EXTEND AUDIT-TRAIL-FILE.
+000720     IF TERMREQ-FILE-STATUS NOT = "00"
+000730        DISPLAY "FAILURE TO OPEN TERMREQ " TERMREQ-FILE-STATUS
+000740        SET SW-EOF TO TRUE
+000750     END-IF.
+000760     INITIALIZE EMPLOYEE.
+000770 P200-MAINLINE.
+000780*    READ EACH TERMINATION REQUEST AND DELETE THE MATCHING
+000790* EMPLOYEE RECORD, TALLYING DELETES AGAINST NOT-FOUND KEYS
+000800     PERFORM UNTIL SW-EOF
+000810        READ TERM-REQUEST-FILE
+000820           AT END
+000830              SET SW-EOF TO TRUE
+000840           NOT AT END
+000850              PERFORM P210-DELETE-ONE
+000860        END-READ
+000870     END-PERFORM.
+000880 P210-DELETE-ONE.
+000890     ADD 1 TO WS-REQUEST-COUNT.
+000900     MOVE TR-EMP-ID TO EMP-ID.
+000901     READ EMPLOYEE-VS-FILE
+000902        INVALID KEY
+000903           ADD 1 TO WS-NOTFOUND-COUNT
+000904           DISPLAY "RECORD WAS NOT FOUND FOR EMP-ID : " EMP-ID
+000905        NOT INVALID KEY
+000906           MOVE EMPLOYEE TO WS-BEFORE-IMAGE
+000907           PERFORM P220-DELETE-AND-AUDIT
+000908     END-READ.
+000909 P220-DELETE-AND-AUDIT.
+000910     DELETE EMPLOYEE-VS-FILE
+000920     IF VSAM-OK THEN
+000930        ADD 1 TO WS-DELETE-COUNT
+000940        DISPLAY "EMPLOYEE DELETED IS : " EMP-ID
+000941        PERFORM P230-WRITE-AUDIT-REC
+000950     ELSE
+000960        ADD 1 TO WS-NOTFOUND-COUNT
+000970        DISPLAY "RECORD WAS NOT FOUND FOR EMP-ID : " EMP-ID.
+000971 P230-WRITE-AUDIT-REC.
+000972     ACCEPT AUDIT-JOB-NAME FROM ENVIRONMENT "JOBNAME".
+000973     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+000974     ACCEPT AUDIT-TIME FROM TIME.
+000975     MOVE "VSMC"        TO AUDIT-PROGRAM.
+000976     MOVE "DELETE"      TO AUDIT-ACTION.
+000977     MOVE EMP-ID        TO AUDIT-EMP-ID.
+000978     MOVE WS-BEFORE-IMAGE TO AUDIT-BEFORE-IMAGE.
+000979     MOVE SPACES        TO AUDIT-AFTER-IMAGE.
+000980     WRITE AUDIT-TRAIL-REC.
+000981 P300-TERMINATION.
+000990     CLOSE EMPLOYEE-VS-FILE.
+001000     CLOSE TERM-REQUEST-FILE.
+001001     CLOSE AUDIT-TRAIL-FILE.
+001010     DISPLAY "TERMINATION REQUESTS READ    : " WS-REQUEST-COUNT.
+001020     DISPLAY "EMPLOYEES DELETED            : " WS-DELETE-COUNT.
+001030     DISPLAY "EMPLOYEES NOT FOUND           : " WS-NOTFOUND-COUNT.
+001035     PERFORM P310-WRITE-CONTROL-TOTALS.
+001040     DISPLAY "VSMC - SUCCESSFULLY ENDED".
+001036 P310-WRITE-CONTROL-TOTALS.
+001037     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001038     OPEN EXTEND CONTROL-TOTALS-FILE.
+001039     MOVE "VSMC"    TO CT-PROGRAM-NAME.
+001041     MOVE WS-RUN-DATE TO CT-RUN-DATE.
+001042     MOVE "TERMINATION REQUESTS" TO CT-COUNT-LABEL.
+001043     MOVE WS-REQUEST-COUNT TO CT-COUNT-VALUE.
+001044     WRITE CONTROL-TOTAL-REC.
+001045     MOVE "EMPLOYEES DELETED"    TO CT-COUNT-LABEL.
+001046     MOVE WS-DELETE-COUNT        TO CT-COUNT-VALUE.
+001047     WRITE CONTROL-TOTAL-REC.
+001048     MOVE "EMPLOYEES NOT FOUND"  TO CT-COUNT-LABEL.
+001049     MOVE WS-NOTFOUND-COUNT      TO CT-COUNT-VALUE.
+001050     WRITE CONTROL-TOTAL-REC.
+001051     CLOSE CONTROL-TOTALS-FILE.
